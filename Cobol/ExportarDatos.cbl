@@ -0,0 +1,226 @@
+000100******************************************************************
+000110* PROGRAM-ID: exportar_datos
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    READS THE PERSONA MASTER AND THE SORTED NUMEROS
+000170*             EXTRACT (ARREGSAL) AND WRITES EACH AS A HEADERED
+000180*             CSV FILE, SO DOWNSTREAM SYSTEMS (REPORTING, THE
+000190*             DATA WAREHOUSE EXTRACT) CAN CONSUME A STABLE,
+000200*             DOCUMENTED INTERFACE INSTEAD OF READING OUR NATIVE
+000210*             RECORD LAYOUTS DIRECTLY.
+000220* TECTONICS:  cobc
+000230******************************************************************
+000240* MODIFICATION HISTORY
+000250* DATE       INIT DESCRIPTION
+000260* 2026-08-08 RW   INITIAL VERSION.
+000270* 2026-08-08 RW   THE DNI COLUMN IN THE PERSONA EXTRACT IS NOW
+000280*                 MASKED (LAST FOUR DIGITS ONLY) VIA THE SHARED
+000290*                 ENMASCARAR_DNI SUBPROGRAM INSTEAD OF WRITTEN OUT
+000300*                 IN THE CLEAR.
+000310******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. exportar_datos.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT PERSONA-FILE ASSIGN TO "PERSONAF"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS SEQUENTIAL
+000410         RECORD KEY IS PERS-DNI
+000420         FILE STATUS IS WS-PERSONA-STATUS.
+000430
+000440     SELECT NUM-EXTRACTO-FILE ASSIGN TO "ARREGSAL"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-NUM-STATUS.
+000470
+000480     SELECT PERSONA-CSV-FILE ASSIGN DYNAMIC WS-DYN-PERSONA-CSV
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-PCSV-STATUS.
+000510
+000520     SELECT NUMEROS-CSV-FILE ASSIGN DYNAMIC WS-DYN-NUMEROS-CSV
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-NCSV-STATUS.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  PERSONA-FILE
+000590     LABEL RECORDS ARE STANDARD
+000600     RECORD CONTAINS 45 CHARACTERS.
+000610 COPY PERSONA.
+000620
+000630 FD  NUM-EXTRACTO-FILE
+000640     LABEL RECORDS ARE STANDARD
+000650     RECORD CONTAINS 03 CHARACTERS.
+000660 01  NUM-EXTRACTO-RECORD         PIC 9(03).
+000670
+000680 FD  PERSONA-CSV-FILE
+000690     LABEL RECORDS ARE STANDARD
+000700     RECORD CONTAINS 60 CHARACTERS.
+000710 01  PERSONA-CSV-RECORD          PIC X(60).
+000720
+000730 FD  NUMEROS-CSV-FILE
+000740     LABEL RECORDS ARE STANDARD
+000750     RECORD CONTAINS 10 CHARACTERS.
+000760 01  NUMEROS-CSV-RECORD          PIC X(10).
+000770
+000780 WORKING-STORAGE SECTION.
+000790 01  WS-PERSONA-STATUS           PIC X(02).
+000800 01  WS-NUM-STATUS               PIC X(02).
+000810 01  WS-PCSV-STATUS              PIC X(02).
+000820 01  WS-NCSV-STATUS              PIC X(02).
+000830
+000840 01  WS-EOF-PERSONA              PIC X(01) VALUE "N".
+000850     88  FIN-PERSONA             VALUE "S".
+000860 01  WS-EOF-NUM                  PIC X(01) VALUE "N".
+000870     88  FIN-NUM                 VALUE "S".
+000880
+000890*----------------------------------------------------------------
+000900*    NOMBRES DINAMICOS DE LOS EXTRACTOS CSV, ARMADOS CON LA
+000910*    FECHA DE CORRIDA PARA NO SOBREESCRIBIR LOS DE OTRO DIA
+000920*----------------------------------------------------------------
+000930 01  WS-FECHA-HOY                PIC X(08).
+000940 01  WS-DYN-PERSONA-CSV          PIC X(16).
+000950 01  WS-DYN-NUMEROS-CSV          PIC X(16).
+000960
+000970*----------------------------------------------------------------
+000980*    CAMPOS EDITADOS PARA ARMAR CADA LINEA CSV
+000990*----------------------------------------------------------------
+001000 01  WS-DNI-EDITADO              PIC X(08).
+001010 01  WS-DV-EDITADO               PIC 9(01).
+001020 01  WS-EDAD-EDITADA             PIC 9(03).
+001030 01  WS-CLASIF-EDITADO           PIC 9(02).
+001040 01  WS-CUENTA-PERSONAS          PIC 9(07) VALUE ZERO.
+001050 01  WS-CUENTA-NUMEROS           PIC 9(07) VALUE ZERO.
+001060
+001070*----------------------------------------------------------------
+001080*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+001090*----------------------------------------------------------------
+001100 01  WS-AUDT-PROGRAMA            PIC X(20) VALUE "exportar_datos".
+001110 01  WS-AUDT-CANTIDAD            PIC 9(07) VALUE ZERO.
+001120
+001130 PROCEDURE DIVISION.
+001140
+001150******************************************************************
+001160* 0000-MAINLINE
+001170******************************************************************
+001180 0000-MAINLINE.
+001190     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001200     PERFORM 2000-EXPORTAR-PERSONAS THRU 2000-EXIT.
+001210     PERFORM 3000-EXPORTAR-NUMEROS THRU 3000-EXIT.
+001220     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+001230     GOBACK.
+001240
+001250******************************************************************
+001260* 1000-INICIALIZAR - ABRE LOS ARCHIVOS DE ENTRADA Y CREA LOS DOS
+001270*     EXTRACTOS CSV CON SUS ENCABEZADOS DE COLUMNA
+001280******************************************************************
+001290 1000-INICIALIZAR.
+001300     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+001310     STRING "PERSCSV." WS-FECHA-HOY DELIMITED BY SIZE
+001320         INTO WS-DYN-PERSONA-CSV.
+001330     STRING "NUMSCSV." WS-FECHA-HOY DELIMITED BY SIZE
+001340         INTO WS-DYN-NUMEROS-CSV.
+001350     OPEN INPUT PERSONA-FILE.
+001360     OPEN INPUT NUM-EXTRACTO-FILE.
+001370     OPEN OUTPUT PERSONA-CSV-FILE.
+001380     OPEN OUTPUT NUMEROS-CSV-FILE.
+001390     MOVE "DNI,DNI_DV,NOMBRE,EDAD,MAYOR_DE_EDAD,CLASIF_CODIGO"
+001400         TO PERSONA-CSV-RECORD.
+001410     WRITE PERSONA-CSV-RECORD.
+001420     MOVE "VALOR" TO NUMEROS-CSV-RECORD.
+001430     WRITE NUMEROS-CSV-RECORD.
+001440 1000-EXIT.
+001450     EXIT.
+001460
+001470******************************************************************
+001480* 2000-EXPORTAR-PERSONAS - RECORRE TODO EL MAESTRO PERSONA Y
+001490*     ESCRIBE UNA LINEA CSV POR CADA REGISTRO
+001500******************************************************************
+001510 2000-EXPORTAR-PERSONAS.
+001520     PERFORM 2100-LEER-PERSONA THRU 2100-EXIT
+001530         UNTIL FIN-PERSONA.
+001540 2000-EXIT.
+001550     EXIT.
+001560
+001570 2100-LEER-PERSONA.
+001580     READ PERSONA-FILE NEXT RECORD
+001590         AT END
+001600             SET FIN-PERSONA TO TRUE
+001610         NOT AT END
+001620             PERFORM 2200-ESCRIBIR-LINEA-PERSONA THRU 2200-EXIT
+001630     END-READ.
+001640 2100-EXIT.
+001650     EXIT.
+001660
+001670 2200-ESCRIBIR-LINEA-PERSONA.
+001680     CALL "enmascarar_dni" USING PERS-DNI WS-DNI-EDITADO.
+001690     MOVE PERS-DNI-DV TO WS-DV-EDITADO.
+001700     MOVE PERS-EDAD TO WS-EDAD-EDITADA.
+001710     MOVE PERS-CLASIF-CODIGO TO WS-CLASIF-EDITADO.
+001720     MOVE SPACES TO PERSONA-CSV-RECORD.
+001730     STRING WS-DNI-EDITADO   DELIMITED BY SIZE
+001740             "," DELIMITED BY SIZE
+001750             WS-DV-EDITADO   DELIMITED BY SIZE
+001760             "," DELIMITED BY SIZE
+001770             PERS-NOMBRE     DELIMITED BY SIZE
+001780             "," DELIMITED BY SIZE
+001790             WS-EDAD-EDITADA DELIMITED BY SIZE
+001800             "," DELIMITED BY SIZE
+001810             PERS-MAYORDEEDAD DELIMITED BY SIZE
+001820             "," DELIMITED BY SIZE
+001830             WS-CLASIF-EDITADO DELIMITED BY SIZE
+001840         INTO PERSONA-CSV-RECORD.
+001850     WRITE PERSONA-CSV-RECORD.
+001860     ADD 1 TO WS-CUENTA-PERSONAS.
+001870 2200-EXIT.
+001880     EXIT.
+001890
+001900******************************************************************
+001910* 3000-EXPORTAR-NUMEROS - RECORRE EL EXTRACTO ORDENADO DE NUMEROS
+001920*     Y ESCRIBE UNA LINEA CSV POR CADA VALOR
+001930******************************************************************
+001940 3000-EXPORTAR-NUMEROS.
+001950     PERFORM 3100-LEER-NUMERO THRU 3100-EXIT
+001960         UNTIL FIN-NUM.
+001970 3000-EXIT.
+001980     EXIT.
+001990
+002000 3100-LEER-NUMERO.
+002010     READ NUM-EXTRACTO-FILE
+002020         AT END
+002030             SET FIN-NUM TO TRUE
+002040         NOT AT END
+002050             PERFORM 3200-ESCRIBIR-LINEA-NUMERO THRU 3200-EXIT
+002060     END-READ.
+002070 3100-EXIT.
+002080     EXIT.
+002090
+002100 3200-ESCRIBIR-LINEA-NUMERO.
+002110     MOVE SPACES TO NUMEROS-CSV-RECORD.
+002120     MOVE NUM-EXTRACTO-RECORD TO NUMEROS-CSV-RECORD.
+002130     WRITE NUMEROS-CSV-RECORD.
+002140     ADD 1 TO WS-CUENTA-NUMEROS.
+002150 3200-EXIT.
+002160     EXIT.
+002170
+002180******************************************************************
+002190* 9000-TERMINAR - CIERRA TODOS LOS ARCHIVOS Y REGISTRA EL TOTAL
+002200*     EXPORTADO EN LA AUDITORIA COMPARTIDA
+002210******************************************************************
+002220 9000-TERMINAR.
+002230     CLOSE PERSONA-FILE.
+002240     CLOSE NUM-EXTRACTO-FILE.
+002250     CLOSE PERSONA-CSV-FILE.
+002260     CLOSE NUMEROS-CSV-FILE.
+002270     COMPUTE WS-AUDT-CANTIDAD =
+002280         WS-CUENTA-PERSONAS + WS-CUENTA-NUMEROS.
+002290     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+002300     DISPLAY " PERSONAS EXPORTADAS: " WS-CUENTA-PERSONAS.
+002310     DISPLAY " NUMEROS EXPORTADOS.: " WS-CUENTA-NUMEROS.
+002320 9000-EXIT.
+002330     EXIT.
+002340
+002350 END PROGRAM exportar_datos.
