@@ -0,0 +1,42 @@
+000100******************************************************************
+000110* PROGRAM-ID: enmascarar_dni
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    CALLABLE UTILITY THAT TAKES A PERSONA DNI AND
+000170*             RETURNS AN EDITED, MASKED VERSION (ONLY THE LAST
+000180*             FOUR DIGITS SHOWN) FOR ANY REPORT OR SCREEN THAT
+000190*             DISPLAYS PERSONA DATA, SO THE FULL NATIONAL ID
+000200*             NEVER REACHES A PRINTED PAGE OR A CONSOLE LINE.
+000210* TECTONICS:  cobc
+000220******************************************************************
+000230* MODIFICATION HISTORY
+000240* DATE       INIT DESCRIPTION
+000250* 2026-08-08 RW   INITIAL VERSION.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. enmascarar_dni.
+000290
+000300 ENVIRONMENT DIVISION.
+000310
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340
+000350 LINKAGE SECTION.
+000360 01  EMDNI-DNI-ENTRADA           PIC 9(08).
+000370 01  EMDNI-DNI-ENMASCARADO       PIC X(08).
+000380
+000390 PROCEDURE DIVISION USING EMDNI-DNI-ENTRADA
+000400         EMDNI-DNI-ENMASCARADO.
+000410
+000420******************************************************************
+000430* 0000-MAINLINE - CUBRE LOS PRIMEROS CUATRO DIGITOS CON ASTERISCOS
+000440*     Y DEJA VISIBLES SOLO LOS ULTIMOS CUATRO
+000450******************************************************************
+000460 0000-MAINLINE.
+000470     MOVE "****" TO EMDNI-DNI-ENMASCARADO(1:4).
+000480     MOVE EMDNI-DNI-ENTRADA(5:4) TO EMDNI-DNI-ENMASCARADO(5:4).
+000490     GOBACK.
+000500
+000510 END PROGRAM enmascarar_dni.
