@@ -0,0 +1,46 @@
+000100******************************************************************
+000110* PROGRAM-ID: sumar
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-09
+000150* DATE-COMPILED:
+000160* PURPOSE:    CALLABLE ARITHMETIC UTILITY. ADDS TWO THREE-DIGIT
+000170*             ADDENDS PASSED THROUGH THE LINKAGE SECTION SO ANY
+000180*             PROGRAM IN THE SHOP CAN REUSE IT INSTEAD OF CODING
+000190*             ITS OWN COMPUTE.
+000200* TECTONICS:  cobc
+000210******************************************************************
+000220* MODIFICATION HISTORY
+000230* DATE       INIT DESCRIPTION
+000240* 2026-08-09 RW   INITIAL VERSION, COMPANION TO MULTIPLICAR.CBL
+000250*                 FOR FUNCIONES_NORMALES' ARITHMETIC MENU.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. sumar.
+000290
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320
+000330 LINKAGE SECTION.
+000340 01  sumando1                    PIC 9(03).
+000350 01  sumando2                    PIC 9(03).
+000360 01  resultado                   PIC 9(03).
+000370 01  SUM-SW-DESBORDE             PIC X(01).
+000380     88  SUM-HUBO-DESBORDE       VALUE "S".
+000390
+000400 PROCEDURE DIVISION USING sumando1 sumando2 resultado
+000410         SUM-SW-DESBORDE.
+000420
+000430******************************************************************
+000440* 0000-MAINLINE - SUMA LOS DOS SUMANDOS RECIBIDOS, SENALANDO UN
+000450*     DESBORDE EN LUGAR DE TRUNCAR EL RESULTADO
+000460******************************************************************
+000470 0000-MAINLINE.
+000480     MOVE "N" TO SUM-SW-DESBORDE.
+000490     COMPUTE resultado = sumando1 + sumando2
+000500         ON SIZE ERROR
+000510             MOVE "S" TO SUM-SW-DESBORDE
+000520     END-COMPUTE.
+000530     GOBACK.
+000540
+000550 END PROGRAM sumar.
