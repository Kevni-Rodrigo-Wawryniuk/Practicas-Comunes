@@ -1,36 +1,204 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. funciones_normales.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-      * variables
-       01  mutiplicando PIC 9(3) VALUE 10.
-       01  mutiplicador PIC 9(3) VALUE 5.
-       01  resultado PIC 9(3) VALUE 10.
-
-       PROCEDURE DIVISION.
-
-      *    esta es una forma de utilizar la funcion
-       PERFORM MULTIPLICAR.
-               DISPLAY "El resultado es -> " resultado.
-
-           STOP RUN.
-
-      *    funcion normal
-       MULTIPLICAR SECTION.
-      *    forma de realizar operaciones matematicas
-           COMPUTE resultado = mutiplicando * mutiplicador.
-
-
-
-
-       END PROGRAM funciones_normales.
+000100******************************************************************
+000110* PROGRAM-ID: funciones_normales
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2019-06-20
+000150* DATE-COMPILED:
+000160* PURPOSE:    DEMONSTRATES CALLING A SHARED ARITHMETIC UTILITY.
+000170* TECTONICS:  cobc
+000180******************************************************************
+000190* MODIFICATION HISTORY
+000200* DATE       INIT DESCRIPTION
+000210* 2026-08-08 RW   MULTIPLICAR IS NOW A CALLED SUBPROGRAM
+000220*                 (MULTIPLICAR.CBL) INSTEAD OF A LOCAL SECTION,
+000230*                 SO OTHER PROGRAMS CAN REUSE IT.
+000240* 2026-08-08 RW   THE CALL NOW CHECKS THE SUBPROGRAM'S SIZE
+000250*                 ERROR FLAG AND REPORTS AN EXCEPTION INSTEAD
+000260*                 OF DISPLAYING A TRUNCATED RESULT.
+000270* 2026-08-08 RW   STOP RUN CHANGED TO GOBACK SO THE CHAINED
+000280*                 BATCH DRIVER CAN CALL THIS PROGRAM AS A STEP.
+000290* 2026-08-08 RW   THE OVERFLOW EXCEPTION NOW ALSO CALLS THE
+000300*                 SHARED ERRORLOG SUBPROGRAM.
+000310* 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+000320*                AUDITORIA SUBPROGRAM BEFORE GOBACK.
+000330* 2026-08-08 RW   THE RESULT LINE NOW OPENS WITH A RUN-DATE STAMP
+000340*                 (FUNCTION CURRENT-DATE).
+000350* 2026-08-09 RW   ADDED SUMAR, RESTAR AND DIVIDIR AS CALLABLE
+000360*                 SUBPROGRAMS (SAME PATTERN AS MULTIPLICAR.CBL)
+000370*                 SO THIS BECOMES A FULL SHARED ARITHMETIC
+000380*                 UTILITY INSTEAD OF A SINGLE MULTIPLICATION
+000390*                 DEMONSTRATION. DIVIDIR IS GUARDED AGAINST A
+000400*                 ZERO DIVISOR.
+000410******************************************************************
+000420 IDENTIFICATION DIVISION.
+000430 PROGRAM-ID. funciones_normales.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 WORKING-STORAGE SECTION.
+000480
+000490* variables
+000500 01  mutiplicando                PIC 9(03) VALUE 10.
+000510 01  mutiplicador                PIC 9(03) VALUE 5.
+000520 01  resultado                   PIC 9(03) VALUE 10.
+000530 01  WS-SW-DESBORDE-MUL          PIC X(01) VALUE "N".
+000540     88  DESBORDE-MUL            VALUE "S".
+000550
+000560*----------------------------------------------------------------
+000570*    CAMPOS PARA SUMAR, RESTAR Y DIVIDIR
+000580*----------------------------------------------------------------
+000590 01  sumando1                    PIC 9(03) VALUE 10.
+000600 01  sumando2                    PIC 9(03) VALUE 5.
+000610 01  resultado-suma              PIC 9(03).
+000620 01  WS-SW-DESBORDE-SUM          PIC X(01) VALUE "N".
+000630     88  DESBORDE-SUM            VALUE "S".
+000640
+000650 01  minuendo                    PIC 9(03) VALUE 10.
+000660 01  sustraendo                  PIC 9(03) VALUE 5.
+000670 01  resultado-resta             PIC S9(03).
+000680 01  WS-SW-DESBORDE-REST         PIC X(01) VALUE "N".
+000690     88  DESBORDE-REST           VALUE "S".
+000700
+000710 01  dividendo                   PIC 9(03) VALUE 10.
+000720 01  divisor                     PIC 9(03) VALUE 5.
+000730 01  cociente                    PIC 9(03).
+000740 01  residuo                     PIC 9(03).
+000750 01  WS-SW-DESBORDE-DIV          PIC X(01) VALUE "N".
+000760     88  DESBORDE-DIV            VALUE "S".
+000770 01  WS-SW-DIVISOR-CERO          PIC X(01) VALUE "N".
+000780     88  DIVISOR-CERO            VALUE "S".
+000790
+000800*----------------------------------------------------------------
+000810*    CAMPOS PARA EL LLAMADO A LA BITACORA COMPARTIDA DE ERRORES
+000820*----------------------------------------------------------------
+000830 01  WS-ELOG-PROGRAMA            PIC X(20)
+000840         VALUE "funciones_normales".
+000850 01  WS-ELOG-CODIGO              PIC 9(04).
+000860 01  WS-ELOG-MENSAJE             PIC X(59).
+000870
+000880*----------------------------------------------------------------
+000890*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+000900*----------------------------------------------------------------
+000910 01  WS-AUDT-PROGRAMA            PIC X(20)
+000920         VALUE "funciones_normales".
+000930 01  WS-AUDT-CANTIDAD            PIC 9(07) VALUE 4.
+000940
+000950*----------------------------------------------------------------
+000960*    FECHA DE CORRIDA (SE MUESTRA JUNTO CON EL RESULTADO)
+000970*----------------------------------------------------------------
+000980 01  WS-FECHA-HOY                PIC X(08).
+000990 01  WS-FECHA-EDITADA.
+001000     05  WS-FECHA-AAAA           PIC 9(04).
+001010     05  FILLER                  PIC X VALUE "-".
+001020     05  WS-FECHA-MM             PIC 9(02).
+001030     05  FILLER                  PIC X VALUE "-".
+001040     05  WS-FECHA-DD             PIC 9(02).
+001050 PROCEDURE DIVISION.
+001060
+001070******************************************************************
+001080* 0000-MAINLINE
+001090******************************************************************
+001100 0000-MAINLINE.
+001110     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+001120     MOVE WS-FECHA-HOY(1:4) TO WS-FECHA-AAAA.
+001130     MOVE WS-FECHA-HOY(5:2) TO WS-FECHA-MM.
+001140     MOVE WS-FECHA-HOY(7:2) TO WS-FECHA-DD.
+001150     DISPLAY " FUNCIONES NORMALES - CORRIDA DEL "
+001160         WS-FECHA-EDITADA.
+001170     PERFORM 2000-MULTIPLICAR THRU 2000-EXIT.
+001180     PERFORM 3000-SUMAR THRU 3000-EXIT.
+001190     PERFORM 4000-RESTAR THRU 4000-EXIT.
+001200     PERFORM 5000-DIVIDIR THRU 5000-EXIT.
+001210     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+001220     GOBACK.
+001230
+001240******************************************************************
+001250* 2000-MULTIPLICAR - forma de utilizar la funcion, ahora
+001260*     mediante CALL a un subprograma reutilizable
+001270******************************************************************
+001280 2000-MULTIPLICAR.
+001290     MOVE "N" TO WS-SW-DESBORDE-MUL.
+001300     CALL "multiplicar" USING mutiplicando mutiplicador
+001310             resultado WS-SW-DESBORDE-MUL.
+001320     IF DESBORDE-MUL
+001330         DISPLAY "ERROR: DESBORDE EN LA MULTIPLICACION."
+001340         MOVE 1 TO WS-ELOG-CODIGO
+001350         MOVE "DESBORDE EN LA MULTIPLICACION" TO WS-ELOG-MENSAJE
+001360         CALL "errorlog" USING WS-ELOG-PROGRAMA WS-ELOG-CODIGO
+001370                 WS-ELOG-MENSAJE
+001380     ELSE
+001390         DISPLAY "El resultado es -> " resultado
+001400     END-IF.
+001410 2000-EXIT.
+001420     EXIT.
+001430
+001440******************************************************************
+001450* 3000-SUMAR - SUMA LOS DOS SUMANDOS MEDIANTE CALL AL SUBPROGRAMA
+001460*     REUTILIZABLE "sumar"
+001470******************************************************************
+001480 3000-SUMAR.
+001490     MOVE "N" TO WS-SW-DESBORDE-SUM.
+001500     CALL "sumar" USING sumando1 sumando2
+001510             resultado-suma WS-SW-DESBORDE-SUM.
+001520     IF DESBORDE-SUM
+001530         DISPLAY "ERROR: DESBORDE EN LA SUMA."
+001540         MOVE 2 TO WS-ELOG-CODIGO
+001550         MOVE "DESBORDE EN LA SUMA" TO WS-ELOG-MENSAJE
+001560         CALL "errorlog" USING WS-ELOG-PROGRAMA WS-ELOG-CODIGO
+001570                 WS-ELOG-MENSAJE
+001580     ELSE
+001590         DISPLAY "La suma es -> " resultado-suma
+001600     END-IF.
+001610 3000-EXIT.
+001620     EXIT.
+001630
+001640******************************************************************
+001650* 4000-RESTAR - RESTA EL SUSTRAENDO DEL MINUENDO MEDIANTE CALL AL
+001660*     SUBPROGRAMA REUTILIZABLE "restar"
+001670******************************************************************
+001680 4000-RESTAR.
+001690     MOVE "N" TO WS-SW-DESBORDE-REST.
+001700     CALL "restar" USING minuendo sustraendo
+001710             resultado-resta WS-SW-DESBORDE-REST.
+001720     IF DESBORDE-REST
+001730         DISPLAY "ERROR: DESBORDE EN LA RESTA."
+001740         MOVE 3 TO WS-ELOG-CODIGO
+001750         MOVE "DESBORDE EN LA RESTA" TO WS-ELOG-MENSAJE
+001760         CALL "errorlog" USING WS-ELOG-PROGRAMA WS-ELOG-CODIGO
+001770                 WS-ELOG-MENSAJE
+001780     ELSE
+001790         DISPLAY "La resta es -> " resultado-resta
+001800     END-IF.
+001810 4000-EXIT.
+001820     EXIT.
+001830
+001840******************************************************************
+001850* 5000-DIVIDIR - DIVIDE EL DIVIDENDO POR EL DIVISOR MEDIANTE CALL
+001860*     AL SUBPROGRAMA REUTILIZABLE "dividir", QUE ESTA PROTEGIDO
+001870*     CONTRA UN DIVISOR CERO
+001880******************************************************************
+001890 5000-DIVIDIR.
+001900     MOVE "N" TO WS-SW-DESBORDE-DIV.
+001910     MOVE "N" TO WS-SW-DIVISOR-CERO.
+001920     CALL "dividir" USING dividendo divisor cociente residuo
+001930             WS-SW-DESBORDE-DIV WS-SW-DIVISOR-CERO.
+001940     IF DIVISOR-CERO
+001950         DISPLAY "ERROR: DIVISOR CERO EN LA DIVISION."
+001960         MOVE 4 TO WS-ELOG-CODIGO
+001970         MOVE "DIVISOR CERO EN LA DIVISION" TO WS-ELOG-MENSAJE
+001980         CALL "errorlog" USING WS-ELOG-PROGRAMA WS-ELOG-CODIGO
+001990                 WS-ELOG-MENSAJE
+002000     ELSE IF DESBORDE-DIV
+002010         DISPLAY "ERROR: DESBORDE EN LA DIVISION."
+002020         MOVE 5 TO WS-ELOG-CODIGO
+002030         MOVE "DESBORDE EN LA DIVISION" TO WS-ELOG-MENSAJE
+002040         CALL "errorlog" USING WS-ELOG-PROGRAMA WS-ELOG-CODIGO
+002050                 WS-ELOG-MENSAJE
+002060     ELSE
+002070         DISPLAY "El cociente es -> " cociente
+002080             " RESIDUO " residuo
+002090     END-IF.
+002100 5000-EXIT.
+002110     EXIT.
+002120
+002130 END PROGRAM funciones_normales.
