@@ -0,0 +1,209 @@
+000100******************************************************************
+000110* PROGRAM-ID: ciclo_diario
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    CHAINED BATCH DRIVER FOR THE DAILY CYCLE. CALLS
+000170*             EACH OF THE NINE PROGRAMS IN SEQUENCE, CHECKS
+000180*             RETURN-CODE AFTER EACH ONE, AND STOPS THE CHAIN
+000190*             WITH A CLEAR MESSAGE ON THE FIRST FAILURE INSTEAD
+000200*             OF EACH STEP BEING COMPILED AND RUN BY HAND.
+000210* TECTONICS:  cobc
+000220******************************************************************
+000230* MODIFICATION HISTORY
+000240* DATE       INIT DESCRIPTION
+000250* 2026-08-08 RW   INITIAL VERSION.
+000255* 2026-08-08 RW   ADDED CHECKPOINT/RESTART SUPPORT SO A RERUN
+000256*                 AFTER A MID-CHAIN FAILURE RESUMES AT THE PASO
+000257*                 THAT FAILED INSTEAD OF FROM PASO 1. SAME
+000258*                 CHECKPOINT-FILE PATTERN AS PROGRAM.CBL.
+000260* 2026-08-08 RW   ADDED A TENTH PASO, EXCEPCIONES, WHICH RUNS
+000261*                 LAST TO CONSOLIDATE ARREGLOS.CBL'S REJECT FILE
+000262*                 AND THE SHARED ERROR LOG INTO ONE END-OF-DAY
+000263*                 EXCEPTION REPORT.
+000264* 2026-08-08 RW   ADDED AN ELEVENTH PASO, MAESTRO_DIARIO, WHICH
+000265*                 SORT/MERGES ARREGLOS.CBL'S NUMEROS EXTRACT AND
+000266*                 THE CLASIFICACIONES REFERENCE FILE INTO ONE
+000267*                 DATED MASTER FILE.
+000268* 2026-08-08 RW   ADDED A TWELFTH PASO, EXPORTAR_DATOS, WHICH
+000269*                 WRITES THE PERSONA MASTER AND THE NUMEROS
+000270*                 EXTRACT OUT AS CSV FOR DOWNSTREAM SYSTEMS.
+000259******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. ciclo_diario.
+000290
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000321     SELECT CHECK-FILE ASSIGN TO "CHECKCICLO"
+000322         ORGANIZATION IS LINE SEQUENTIAL
+000323         FILE STATUS IS WS-CHECK-STATUS.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000351 FD  CHECK-FILE
+000352     LABEL RECORDS ARE STANDARD
+000353     RECORD CONTAINS 02 CHARACTERS.
+000354 01  CHECK-RECORD.
+000355     05  CHK-ULTIMO-PASO-OK      PIC 9(02).
+000356
+000370 WORKING-STORAGE SECTION.
+000380*----------------------------------------------------------------
+000390*    TABLA DE PASOS DEL CICLO, EN EL ORDEN EN QUE SE EJECUTAN
+000400*----------------------------------------------------------------
+000410 01  WS-TABLA-PASOS-LITERAL.
+000420     05  FILLER PIC X(50) VALUE
+000430         "ingresa_un_valor    INGRESO DE UN VALOR VALIDADO".
+000440     05  FILLER PIC X(50) VALUE
+000450         "uso_del_if          CAMBIOS DE NOMBRE POR NIVEL".
+000460     05  FILLER PIC X(50) VALUE
+000470         "MultiplosDeDos      REPORTE DE DIVISORES".
+000480     05  FILLER PIC X(50) VALUE
+000490         "bucle_for           TOTAL Y AUDITORIA DEL FOR".
+000500     05  FILLER PIC X(50) VALUE
+000510         "bucle_while         VALIDACION DE RESPUESTAS S/N".
+000520     05  FILLER PIC X(50) VALUE
+000530         "funciones_normales  MULTIPLICACION CON DESBORDE".
+000540     05  FILLER PIC X(50) VALUE
+000550         "variables           DEMOSTRACION DE TIPOS DE DATO".
+000560     05  FILLER PIC X(50) VALUE
+000570         "secuencias          MULTIPLOS Y FIBONACCI".
+000580     05  FILLER PIC X(50) VALUE
+000590         "arreglos            TABLA DE NUMEROS ORDENADA".
+000595     05  FILLER PIC X(50) VALUE
+000596         "excepciones         REPORTE DE EXCEPCIONES DEL DIA".
+000597     05  FILLER PIC X(50) VALUE
+000598         "maestro_diario      MAESTRO DIARIO ORDENADO       ".
+000599     05  FILLER PIC X(50) VALUE
+000600         "exportar_datos      PERSONA Y NUMEROS A CSV".
+000601
+000610 01  TABLA-PASOS REDEFINES WS-TABLA-PASOS-LITERAL.
+000620     05  PASO-ENTRADA OCCURS 12 TIMES INDEXED BY PASO-IDX.
+000630         10  PASO-PROGRAMA           PIC X(20).
+000640         10  PASO-DESCRIPCION        PIC X(30).
+000650
+000660 01  WS-CANT-PASOS               PIC 9(02) VALUE 12.
+000670 01  WS-IDX-PASO                 PIC 9(02) COMP.
+000680 01  WS-SW-FALLO                 PIC X(01) VALUE "N".
+000690     88  HUBO-FALLO               VALUE "S".
+000700 01  WS-PASO-FALLIDO             PIC 9(02) VALUE ZERO.
+000701
+000702*----------------------------------------------------------------
+000703*    CONTROL DE CHECKPOINT / REINICIO DEL CICLO
+000704*----------------------------------------------------------------
+000705 01  WS-CHECK-STATUS             PIC X(02).
+000706 01  WS-IDX-INICIAL              PIC 9(02) COMP VALUE 1.
+000710
+000720 PROCEDURE DIVISION.
+000730
+000740******************************************************************
+000750* 0000-MAINLINE
+000760******************************************************************
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000790     PERFORM 2000-EJECUTAR-PASO THRU 2000-EXIT
+000800         VARYING WS-IDX-PASO FROM WS-IDX-INICIAL BY 1
+000810             UNTIL WS-IDX-PASO > WS-CANT-PASOS
+000820                 OR HUBO-FALLO.
+000830     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+000840     STOP RUN.
+000850
+000860******************************************************************
+000870* 1000-INICIALIZAR - ANUNCIA EL INICIO DEL CICLO Y REVISA SI HAY
+000875*     UN CHECKPOINT DE UNA CORRIDA ANTERIOR PARA REANUDAR
+000880******************************************************************
+000890 1000-INICIALIZAR.
+000900     PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT.
+000905     IF WS-IDX-INICIAL > 1
+000906         DISPLAY "INICIA EL CICLO DIARIO - REANUDANDO EN EL "
+000907             "PASO " WS-IDX-INICIAL " DE " WS-CANT-PASOS "."
+000908     ELSE
+000909         DISPLAY "INICIA EL CICLO DIARIO - " WS-CANT-PASOS
+000910             " PASOS."
+000911     END-IF.
+000920 1000-EXIT.
+000930     EXIT.
+000931
+000932******************************************************************
+000933* 1100-LEER-CHECKPOINT - SI EXISTE UN CHECKPOINT DE UNA CORRIDA
+000934*     ANTERIOR, REANUDA A PARTIR DEL PASO SIGUIENTE AL ULTIMO
+000935*     PASO QUE TERMINO SIN ERRORES
+000936******************************************************************
+000937 1100-LEER-CHECKPOINT.
+000938     OPEN INPUT CHECK-FILE.
+000939     IF WS-CHECK-STATUS = "00"
+000940         READ CHECK-FILE
+000941             NOT AT END
+000942                 COMPUTE WS-IDX-INICIAL =
+000943                     CHK-ULTIMO-PASO-OK + 1
+000944         END-READ
+000945         CLOSE CHECK-FILE
+000946     END-IF.
+000947 1100-EXIT.
+000948     EXIT.
+000949
+000950******************************************************************
+000960* 2000-EJECUTAR-PASO - LLAMA AL PROGRAMA DEL PASO ACTUAL Y
+000970*     REVISA SU RETURN-CODE ANTES DE CONTINUAR
+000980******************************************************************
+000990 2000-EJECUTAR-PASO.
+001000     MOVE ZERO TO RETURN-CODE.
+001010     DISPLAY "PASO " WS-IDX-PASO ": "
+001020         PASO-PROGRAMA(WS-IDX-PASO) " - "
+001030         PASO-DESCRIPCION(WS-IDX-PASO).
+001040     CALL PASO-PROGRAMA(WS-IDX-PASO).
+001050     IF RETURN-CODE NOT = ZERO
+001060         MOVE "S" TO WS-SW-FALLO
+001070         MOVE WS-IDX-PASO TO WS-PASO-FALLIDO
+001080         DISPLAY "ERROR: EL PASO " WS-IDX-PASO " ("
+001090             PASO-PROGRAMA(WS-IDX-PASO)
+001100             ") TERMINO CON RETURN-CODE " RETURN-CODE
+001110             ". SE DETIENE EL CICLO."
+001115     ELSE
+001116         PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT
+001120     END-IF.
+001130 2000-EXIT.
+001140     EXIT.
+001141
+001142******************************************************************
+001143* 8000-ESCRIBIR-CHECKPOINT - GRABA EL NUMERO DEL ULTIMO PASO QUE
+001144*     TERMINO SIN ERRORES, PARA PERMITIR UN REINICIO
+001145******************************************************************
+001146 8000-ESCRIBIR-CHECKPOINT.
+001147     MOVE WS-IDX-PASO TO CHK-ULTIMO-PASO-OK.
+001148     OPEN OUTPUT CHECK-FILE.
+001149     WRITE CHECK-RECORD.
+001150     CLOSE CHECK-FILE.
+001151 8000-EXIT.
+001152     EXIT.
+001150
+001160******************************************************************
+001170* 9000-TERMINAR - INFORMA EL RESULTADO FINAL DEL CICLO
+001180******************************************************************
+001190 9000-TERMINAR.
+001200     IF HUBO-FALLO
+001210         DISPLAY "CICLO DIARIO INTERRUMPIDO EN EL PASO "
+001220             WS-PASO-FALLIDO "."
+001230         MOVE WS-PASO-FALLIDO TO RETURN-CODE
+001240     ELSE
+001250         DISPLAY "CICLO DIARIO FINALIZADO SIN ERRORES."
+001255         PERFORM 8100-BORRAR-CHECKPOINT THRU 8100-EXIT
+001260     END-IF.
+001270 9000-EXIT.
+001280     EXIT.
+001281
+001282******************************************************************
+001283* 8100-BORRAR-CHECKPOINT - EL CICLO TERMINO COMPLETO SIN ERRORES,
+001284*     ASI QUE SE ELIMINA EL CHECKPOINT PARA QUE LA PROXIMA
+001285*     CORRIDA COMIENCE DESDE EL PASO 1
+001286******************************************************************
+001287 8100-BORRAR-CHECKPOINT.
+001288     OPEN OUTPUT CHECK-FILE.
+001289     MOVE ZERO TO CHK-ULTIMO-PASO-OK.
+001290     WRITE CHECK-RECORD.
+001291     CLOSE CHECK-FILE.
+001292 8100-EXIT.
+001293     EXIT.
+001290
+001300 END PROGRAM ciclo_diario.
