@@ -1,40 +1,335 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. uso_del_if.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
+000100******************************************************************
+000110* PROGRAM-ID: uso_del_if
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2019-07-19
+000150* DATE-COMPILED:
+000160* PURPOSE:    APPLIES NAME-CHANGE TRANSACTIONS BASED ON A
+000170*             STATUS-CODE TIER AND REPORTS A TIER-COUNT SUMMARY.
+000180* TECTONICS:  cobc
+000190******************************************************************
+000200* MODIFICATION HISTORY
+000210* DATE       INIT DESCRIPTION
+000220* 2026-08-08 RW   REBUILT AS A BATCH JOB THAT READS NAME-CHANGE
+000230*                 TRANSACTIONS (OLD NAME, NEW NAME, STATUS CODE)
+000240*                 FROM AN INPUT FILE AND WRITES THE APPLIED
+000250*                 CHANGES TO AN OUTPUT FILE, INSTEAD OF ACTING
+000260*                 ON TWO HARDCODED MOVES.
+000270* 2026-08-08 RW   THE THREE OVERLAPPING IF CHECKS ON THE SAME
+000280*                 THRESHOLD ARE REPLACED BY AN EVALUATE-DRIVEN
+000290*                 LOW/MEDIUM/HIGH TIER CLASSIFICATION, WITH A
+000300*                 CONSOLIDATED TIER-COUNT REPORT AT THE END OF
+000310*                 THE RUN. THE ORIGINAL "VALOR = 5 KEEPS THE
+000320*                 NAME UNCHANGED" RULE GENERALIZES TO THE
+000330*                 MEDIUM (CENTER) BAND.
+000335* 2026-08-08 RW   STOP RUN CHANGED TO GOBACK SO THE CHAINED
+000336*                 BATCH DRIVER CAN CALL THIS PROGRAM AS A STEP.
+000337* 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+000338*                 AUDITORIA SUBPROGRAM BEFORE GOBACK.
+000339* 2026-08-08 RW   THE TIER BOUNDARIES (FORMERLY THE LITERALS 3
+000341*                 AND 6) NOW COME FROM THE SHARED PARAMETROS
+000342*                 SUBPROGRAM AND ITS ONE CONTROL FILE, SO OPS CAN
+000343*                 ADJUST THE BANDS WITHOUT A RECOMPILE.
+000344* 2026-08-08 RW   ADDED A CONTROL-TOTAL BALANCING LINE: RECORDS
+000345*                 IN MUST EQUAL RECORDS OUT PLUS RECORDS REJECTED,
+000346*                 SO A SILENTLY-DROPPED RECORD IS CAUGHT THE SAME
+000347*                 DAY.
+000348* 2026-08-08 RW   OUT-FILE AND REPORT-FILE ARE NOW WRITTEN TO
+000349*                 DATED FILES (IFSAL.YYYYMMDD, IFRPT.YYYYMMDD) SO
+000350*                 A RERUN DOES NOT OVERWRITE THE PRIOR DAY'S
+000351*                 RESULTS.
+000352* 2026-08-08 RW   THE REPORT NOW ALSO CARRIES THE RUN DATE ON A
+000353*                 SECOND HEADER LINE, NOT JUST IN THE FILE NAME.
+000354******************************************************************
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID. uso_del_if.
+000370
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT TRAN-FILE ASSIGN TO "IFTRAN"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-TRAN-STATUS.
+000440
+000450     SELECT OUT-FILE ASSIGN DYNAMIC WS-DYN-OUT-FILE
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-OUT-STATUS.
+000480
+000490     SELECT REPORT-FILE ASSIGN DYNAMIC WS-DYN-REPORT-FILE
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-RPT-STATUS.
+000520
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  TRAN-FILE
+000560     LABEL RECORDS ARE STANDARD
+000570     RECORD CONTAINS 41 CHARACTERS.
+000580 01  TRAN-RECORD.
+000590*    nombres a cambiar
+000600     05  nombre                  PIC X(20).
+000610     05  nombre_cambiado         PIC X(20).
+000620*    valor que determina el cambio (codigo de estado, 1-9)
+000630     05  valor                   PIC 9(01).
+000640
+000650 FD  OUT-FILE
+000660     LABEL RECORDS ARE STANDARD
+000670     RECORD CONTAINS 30 CHARACTERS.
+000680 01  OUT-RECORD.
+000690     05  OUT-NOMBRE-APLICADO     PIC X(20).
+000700     05  FILLER                  PIC X(01) VALUE SPACES.
+000710     05  OUT-VALOR               PIC 9(01).
+000720     05  FILLER                  PIC X(01) VALUE SPACES.
+000730     05  OUT-TIER                PIC X(06).
+000740     05  FILLER                  PIC X(01) VALUE SPACES.
+000750
+000760 FD  REPORT-FILE
+000770     LABEL RECORDS ARE STANDARD
+000780     RECORD CONTAINS 50 CHARACTERS.
+000790 01  REPORT-RECORD               PIC X(50).
+000800
+000810 WORKING-STORAGE SECTION.
+000820 01  WS-TRAN-STATUS              PIC X(02).
+000830 01  WS-OUT-STATUS               PIC X(02).
+000840 01  WS-RPT-STATUS               PIC X(02).
+000850 01  WS-EOF-TRAN                 PIC X(01) VALUE "N".
+000860     88  FIN-TRAN                VALUE "S".
+000870
+000880 01  WS-NOMBRE-APLICADO          PIC X(20).
+000890 01  WS-TIER-ACTUAL              PIC X(06).
+000900
+000910*----------------------------------------------------------------
+000920*    CONTADORES DEL REPORTE CONSOLIDADO POR NIVEL
+000930*----------------------------------------------------------------
+000940 01  WS-CUENTA-BAJO              PIC 9(05) VALUE ZERO.
+000950 01  WS-CUENTA-MEDIO             PIC 9(05) VALUE ZERO.
+000960 01  WS-CUENTA-ALTO              PIC 9(05) VALUE ZERO.
+000970 01  WS-CUENTA-TOTAL             PIC 9(05) VALUE ZERO.
+000971
+000972*----------------------------------------------------------------
+000973*    LIMITES DE NIVEL (LEIDOS DEL PARAMETRO COMPARTIDO)
+000974*----------------------------------------------------------------
+000975 01  WS-TIER-BAJO-MAX            PIC 9(01) VALUE 3.
+000976 01  WS-TIER-MEDIO-MAX           PIC 9(01) VALUE 6.
+000977 01  WS-PARM-NA-TRES             PIC 9(05).
+000978 01  WS-PARM-NA-CINCO            PIC 9(05).
+000979 01  WS-PARM-NA-FIB              PIC 9(05).
+000980 01  WS-PARM-NA-INF              PIC 9(03).
+000981 01  WS-PARM-NA-SUP              PIC 9(03).
+000982
+000976*----------------------------------------------------------------
+000977*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+000978*----------------------------------------------------------------
+000979 01  WS-AUDT-PROGRAMA            PIC X(20) VALUE "uso_del_if".
+000981 01  WS-AUDT-CANTIDAD            PIC 9(07) VALUE ZERO.
+000980
+000983*----------------------------------------------------------------
+000984*    TOTALES DE CONTROL ENTRADA/SALIDA (LINEA DE BALANCEO)
+000985*----------------------------------------------------------------
+000986 01  WS-CUENTA-SALIDA            PIC 9(05) VALUE ZERO.
+000987 01  WS-CUENTA-RECHAZADOS        PIC 9(05) VALUE ZERO.
+000988 01  WS-SW-BALANCEA              PIC X(01) VALUE "S".
+000989     88  TOTALES-BALANCEAN       VALUE "S".
 
-      *    nombres a cambiar
-       01  nombre PIC x(20).
-       01  nombre_cambiado PIC x(20).
-      *    valor que determina el cambio
-       01  valor PIC S9(1).
-
-       PROCEDURE DIVISION.
-           MOVE 5 TO valor.
-           MOVE 'nombre' TO nombre.
-           MOVE 'nombre_cambiado' TO nombre_cambiado.
-
-           IF valor = 5
-               DISPLAY  nombre
-           ELSE
-               DISPLAY nombre_cambiado
-           END-IF.
-
-           IF valor >= 5
-               DISPLAY valor
-           END-IF.
-
-           IF valor <= 5
-               DISPLAY "El valo es menor a 5"
-           END-IF.
-
-       MAIN-PROCEDURE.
-            STOP RUN.
-       END PROGRAM uso_del_if.
+000991*----------------------------------------------------------------
+000992*    NOMBRES DINAMICOS DE LOS ARCHIVOS DE SALIDA, ARMADOS CON LA
+000993*    FECHA DE CORRIDA PARA NO SOBREESCRIBIR LOS DE OTRO DIA
+000994*----------------------------------------------------------------
+000995 01  WS-FECHA-HOY                PIC X(08).
+000996 01  WS-DYN-OUT-FILE             PIC X(14).
+000997 01  WS-DYN-REPORT-FILE          PIC X(14).
+000990 01  WS-LINEA-TITULO             PIC X(50)
+001000         VALUE "REPORTE DE CAMBIOS DE NOMBRE POR NIVEL".
+001001
+001002 01  WS-LINEA-FECHA.
+001003     05  FILLER                  PIC X(21)
+001004             VALUE "FECHA DE EJECUCION: ".
+001005     05  WS-FECHA-EDITADA        PIC X(08).
+001006     05  FILLER                  PIC X(21) VALUE SPACES.
+001010
+001020 01  WS-LINEA-DETALLE.
+001030     05  WS-ETIQUETA             PIC X(35).
+001040     05  WS-VALOR-EDITADO        PIC ZZZ,ZZ9.
+001050     05  FILLER                  PIC X(09) VALUE SPACES.
+001060
+001070 PROCEDURE DIVISION.
+001080
+001090******************************************************************
+001100* 0000-MAINLINE
+001110******************************************************************
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001140     PERFORM 2000-PROCESAR-TRANSACCIONES THRU 2000-EXIT.
+001150     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+001160     GOBACK.
+001170
+001180******************************************************************
+001190* 1000-INICIALIZAR - ABRE LOS ARCHIVOS Y ESCRIBE EL ENCABEZADO
+001200******************************************************************
+001210 1000-INICIALIZAR.
+001215     CALL "parametros" USING WS-PARM-NA-TRES WS-PARM-NA-CINCO
+001216             WS-PARM-NA-FIB WS-PARM-NA-INF WS-PARM-NA-SUP
+001217             WS-TIER-BAJO-MAX WS-TIER-MEDIO-MAX.
+001218     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+001219     STRING "IFSAL." WS-FECHA-HOY DELIMITED BY SIZE
+001221         INTO WS-DYN-OUT-FILE.
+001222     STRING "IFRPT." WS-FECHA-HOY DELIMITED BY SIZE
+001223         INTO WS-DYN-REPORT-FILE.
+001224     OPEN INPUT TRAN-FILE.
+001230     OPEN OUTPUT OUT-FILE.
+001240     OPEN OUTPUT REPORT-FILE.
+001250     MOVE WS-LINEA-TITULO TO REPORT-RECORD.
+001260     WRITE REPORT-RECORD.
+001261     MOVE WS-FECHA-HOY TO WS-FECHA-EDITADA.
+001262     MOVE WS-LINEA-FECHA TO REPORT-RECORD.
+001263     WRITE REPORT-RECORD.
+001270 1000-EXIT.
+001280     EXIT.
+001290
+001300******************************************************************
+001310* 2000-PROCESAR-TRANSACCIONES - RECORRE EL ARCHIVO DE
+001320*     TRANSACCIONES HASTA FIN DE ARCHIVO
+001330******************************************************************
+001340 2000-PROCESAR-TRANSACCIONES.
+001350     PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT
+001360         UNTIL FIN-TRAN.
+001370 2000-EXIT.
+001380     EXIT.
+001390
+001400 2100-LEER-TRANSACCION.
+001410     READ TRAN-FILE
+001420         AT END
+001430             SET FIN-TRAN TO TRUE
+001440         NOT AT END
+001450             PERFORM 2200-CLASIFICAR-Y-APLICAR THRU 2200-EXIT
+001460     END-READ.
+001470 2100-EXIT.
+001480     EXIT.
+001490
+001500******************************************************************
+001510* 2200-CLASIFICAR-Y-APLICAR - CLASIFICA EL CODIGO DE ESTADO EN
+001520*     UN NIVEL BAJO/MEDIO/ALTO Y DECIDE SI SE APLICA EL CAMBIO
+001530*     DE NOMBRE. EL NIVEL MEDIO CONSERVA EL COMPORTAMIENTO
+001540*     ORIGINAL (VALOR = 5 NO CAMBIA EL NOMBRE).
+001550******************************************************************
+001560 2200-CLASIFICAR-Y-APLICAR.
+001570     ADD 1 TO WS-CUENTA-TOTAL.
+001580     EVALUATE TRUE
+001590         WHEN valor >= 1 AND valor <= WS-TIER-BAJO-MAX
+001600             MOVE "BAJO  " TO WS-TIER-ACTUAL
+001610             ADD 1 TO WS-CUENTA-BAJO
+001620             MOVE nombre_cambiado TO WS-NOMBRE-APLICADO
+001630         WHEN valor > WS-TIER-BAJO-MAX
+001635                 AND valor <= WS-TIER-MEDIO-MAX
+001640             MOVE "MEDIO " TO WS-TIER-ACTUAL
+001650             ADD 1 TO WS-CUENTA-MEDIO
+001660             MOVE nombre TO WS-NOMBRE-APLICADO
+001670         WHEN valor > WS-TIER-MEDIO-MAX AND valor <= 9
+001680             MOVE "ALTO  " TO WS-TIER-ACTUAL
+001690             ADD 1 TO WS-CUENTA-ALTO
+001700             MOVE nombre_cambiado TO WS-NOMBRE-APLICADO
+001710         WHEN OTHER
+001720             MOVE "N/A   " TO WS-TIER-ACTUAL
+001730             MOVE nombre TO WS-NOMBRE-APLICADO
+001740     END-EVALUATE.
+001750     PERFORM 2300-ESCRIBIR-SALIDA THRU 2300-EXIT.
+001760 2200-EXIT.
+001770     EXIT.
+001780
+001790 2300-ESCRIBIR-SALIDA.
+001800     MOVE SPACES TO OUT-RECORD.
+001810     MOVE WS-NOMBRE-APLICADO TO OUT-NOMBRE-APLICADO.
+001820     MOVE valor TO OUT-VALOR.
+001830     MOVE WS-TIER-ACTUAL TO OUT-TIER.
+001840     WRITE OUT-RECORD.
+001845     ADD 1 TO WS-CUENTA-SALIDA.
+001850 2300-EXIT.
+001860     EXIT.
+001870
+001880******************************************************************
+001890* 9000-TERMINAR - ESCRIBE EL TRAILER CONSOLIDADO Y CIERRA
+001900******************************************************************
+001910 9000-TERMINAR.
+001920     PERFORM 9100-ESCRIBIR-TRAILER THRU 9100-EXIT.
+001925     PERFORM 9200-BALANCEAR-TOTALES THRU 9200-EXIT.
+001930     CLOSE TRAN-FILE.
+001940     CLOSE OUT-FILE.
+001950     CLOSE REPORT-FILE.
+001954     MOVE WS-CUENTA-TOTAL TO WS-AUDT-CANTIDAD.
+001955     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+001960 9000-EXIT.
+001970     EXIT.
+001980
+001990 9100-ESCRIBIR-TRAILER.
+002000     MOVE SPACES TO WS-LINEA-DETALLE.
+002010     MOVE "TRANSACCIONES DE NIVEL BAJO............." TO
+002020         WS-ETIQUETA.
+002030     MOVE WS-CUENTA-BAJO TO WS-VALOR-EDITADO.
+002040     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002050     WRITE REPORT-RECORD.
+002060
+002070     MOVE SPACES TO WS-LINEA-DETALLE.
+002080     MOVE "TRANSACCIONES DE NIVEL MEDIO............" TO
+002090         WS-ETIQUETA.
+002100     MOVE WS-CUENTA-MEDIO TO WS-VALOR-EDITADO.
+002110     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002120     WRITE REPORT-RECORD.
+002130
+002140     MOVE SPACES TO WS-LINEA-DETALLE.
+002150     MOVE "TRANSACCIONES DE NIVEL ALTO.............." TO
+002160         WS-ETIQUETA.
+002170     MOVE WS-CUENTA-ALTO TO WS-VALOR-EDITADO.
+002180     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002190     WRITE REPORT-RECORD.
+002200
+002210     MOVE SPACES TO WS-LINEA-DETALLE.
+002220     MOVE "TOTAL DE TRANSACCIONES PROCESADAS......." TO
+002230         WS-ETIQUETA.
+002240     MOVE WS-CUENTA-TOTAL TO WS-VALOR-EDITADO.
+002250     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002260     WRITE REPORT-RECORD.
+002270 9100-EXIT.
+002280     EXIT.
+002281
+002282******************************************************************
+002283* 9200-BALANCEAR-TOTALES - CUADRA REGISTROS DE ENTRADA CONTRA
+002284*     SALIDA MAS RECHAZADOS. TODA TRANSACCION LEIDA SE ESCRIBE
+002285*     (NO HAY RECHAZO EN ESTE PROGRAMA), ASI QUE ESTO CONFIRMA
+002286*     QUE NINGUN REGISTRO SE PERDIO EN EL CAMINO.
+002287******************************************************************
+002288 9200-BALANCEAR-TOTALES.
+002289     MOVE "S" TO WS-SW-BALANCEA.
+002290     IF WS-CUENTA-TOTAL NOT =
+002291             WS-CUENTA-SALIDA + WS-CUENTA-RECHAZADOS
+002292         MOVE "N" TO WS-SW-BALANCEA
+002293     END-IF.
+002294
+002295     MOVE SPACES TO WS-LINEA-DETALLE.
+002296     MOVE "REGISTROS DE ENTRADA...................." TO
+002297         WS-ETIQUETA.
+002298     MOVE WS-CUENTA-TOTAL TO WS-VALOR-EDITADO.
+002299     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002300     WRITE REPORT-RECORD.
+002301
+002302     MOVE SPACES TO WS-LINEA-DETALLE.
+002303     MOVE "REGISTROS DE SALIDA....................." TO
+002304         WS-ETIQUETA.
+002305     MOVE WS-CUENTA-SALIDA TO WS-VALOR-EDITADO.
+002306     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002307     WRITE REPORT-RECORD.
+002308
+002309     MOVE SPACES TO WS-LINEA-DETALLE.
+002310     MOVE "REGISTROS RECHAZADOS...................." TO
+002311         WS-ETIQUETA.
+002312     MOVE WS-CUENTA-RECHAZADOS TO WS-VALOR-EDITADO.
+002313     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002314     WRITE REPORT-RECORD.
+002315
+002316     IF TOTALES-BALANCEAN
+002317         DISPLAY " CONTROL DE TOTALES: BALANCEA"
+002318     ELSE
+002319         DISPLAY " CONTROL DE TOTALES: NO BALANCEA - VERIFICAR"
+002320     END-IF.
+002321 9200-EXIT.
+002322     EXIT.
+002323
+002324 END PROGRAM uso_del_if.
