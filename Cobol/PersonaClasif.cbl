@@ -0,0 +1,217 @@
+000100******************************************************************
+000110* PROGRAM-ID: PersonaClasif
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    LOADS THE CLASSIFICATION TABLE FROM A REFERENCE
+000170*             FILE, JOINS IT TO EACH PERSONA-RECORD BY
+000180*             PERS-CLASIF-CODIGO, AND REPORTS HOW MANY PEOPLE
+000190*             FALL IN EACH CLASSIFICATION BAND.
+000200* TECTONICS:  cobc
+000210******************************************************************
+000220* MODIFICATION HISTORY
+000230* DATE       INIT DESCRIPTION
+000240* 2026-08-08 RW   INITIAL VERSION.
+000250* 2026-08-08 RW   REPORT-FILE IS NOW WRITTEN TO A DATED FILE
+000260*                 (CLASIRPT.YYYYMMDD) SO A RERUN DOES NOT
+000270*                 OVERWRITE THE PRIOR DAY'S REPORT.
+000280* 2026-08-09 RW   1100-CARGAR-CLASIFICACION NOW LOOPS UNTIL
+000290*                 END-OF-FILE AND TRACKS HOW MANY CLASIREF
+000300*                 RECORDS WERE ACTUALLY LOADED INSTEAD OF
+000310*                 ASSUMING EXACTLY 5 ARE ALWAYS PRESENT, SAME
+000320*                 AS MAESTRODIARIO'S 3000-CARGAR-CLASIREF. THE
+000330*                 LOOKUP AND DETAIL LOOPS NOW BOUND ON THAT
+000340*                 ACTUAL COUNT SO AN UNDER-5 REFERENCE FILE NO
+000350*                 LONGER LEAVES UNINITIALIZED TABLE SLOTS IN
+000360*                 THE LOOKUP OR ON THE PRINTED REPORT.
+000370******************************************************************
+000380 IDENTIFICATION DIVISION.
+000390 PROGRAM-ID. PersonaClasif.
+000400
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT PERSONA-FILE ASSIGN TO "PERSONAF"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS SEQUENTIAL
+000470         RECORD KEY IS PERS-DNI
+000480         FILE STATUS IS WS-PERSONA-STATUS.
+000490
+000500     SELECT CLASIREF-FILE ASSIGN TO "CLASIREF"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-CREF-STATUS.
+000530
+000540     SELECT REPORT-FILE ASSIGN DYNAMIC WS-DYN-REPORT-FILE
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-RPT-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  PERSONA-FILE
+000610     LABEL RECORDS ARE STANDARD
+000620     RECORD CONTAINS 45 CHARACTERS.
+000630 COPY PERSONA.
+000640
+000650 FD  CLASIREF-FILE
+000660     LABEL RECORDS ARE STANDARD
+000670     RECORD CONTAINS 22 CHARACTERS.
+000680 01  CLASIREF-RECORD.
+000690     05  CREF-CODIGO             PIC 9(02).
+000700     05  CREF-DESCRIPCION        PIC X(20).
+000710
+000720 FD  REPORT-FILE
+000730     LABEL RECORDS ARE STANDARD
+000740     RECORD CONTAINS 50 CHARACTERS.
+000750 01  REPORT-RECORD               PIC X(50).
+000760
+000770 WORKING-STORAGE SECTION.
+000780 COPY CLASIF.
+000790
+000800 01  WS-PERSONA-STATUS           PIC X(02).
+000810 01  WS-CREF-STATUS              PIC X(02).
+000820 01  WS-RPT-STATUS               PIC X(02).
+000830 01  WS-FECHA-HOY                PIC X(08).
+000840 01  WS-DYN-REPORT-FILE          PIC X(17).
+000850
+000860 01  WS-EOF-PERSONA              PIC X(01) VALUE "N".
+000870     88  FIN-PERSONA             VALUE "S".
+000880 01  WS-SW-ENCONTRADO            PIC X(01) VALUE "N".
+000890     88  ENCONTRADO-CLASIF       VALUE "S".
+000900
+000910 01  WS-IDX-CARGA                PIC 9(02) COMP.
+000920 01  WS-CANT-CLASIF-CARGADAS     PIC 9(02) COMP VALUE ZERO.
+000930 01  WS-EOF-CLASIREF             PIC X(01) VALUE "N".
+000940     88  FIN-CLASIREF            VALUE "S".
+000950 01  WS-CUENTA-SIN-CLASIF        PIC 9(05) VALUE ZERO.
+000960
+000970 01  WS-CUENTA-POR-CLASIF OCCURS 5 TIMES PIC 9(05) VALUE ZERO.
+000980
+000990 01  WS-LINEA-TITULO             PIC X(50)
+001000         VALUE "REPORTE DE PERSONAS POR CLASIFICACION".
+001010
+001020 01  WS-LINEA-DETALLE.
+001030     05  WS-DESCRIPCION-EDITADA  PIC X(20).
+001040     05  FILLER                  PIC X(05) VALUE SPACES.
+001050     05  WS-CUENTA-EDITADA       PIC ZZZ,ZZ9.
+001060     05  FILLER                  PIC X(16) VALUE SPACES.
+001070
+001080 01  WS-LINEA-SIN-CLASIF.
+001090     05  FILLER                  PIC X(25)
+001100             VALUE "SIN CLASIFICACION VALIDA:".
+001110     05  WS-SIN-CLASIF-EDITADA   PIC ZZZ,ZZ9.
+001120     05  FILLER                  PIC X(16) VALUE SPACES.
+001130
+001140 PROCEDURE DIVISION.
+001150
+001160******************************************************************
+001170* 0000-MAINLINE
+001180******************************************************************
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001210     PERFORM 2000-PROCESAR-PERSONAS THRU 2000-EXIT.
+001220     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+001230     STOP RUN.
+001240
+001250******************************************************************
+001260* 1000-INICIALIZAR - CARGA LA TABLA DE CLASIFICACIONES Y ABRE
+001270*     LOS ARCHIVOS DE TRABAJO
+001280******************************************************************
+001290 1000-INICIALIZAR.
+001300     OPEN INPUT CLASIREF-FILE.
+001310     PERFORM 1100-CARGAR-CLASIFICACION THRU 1100-EXIT
+001320         UNTIL FIN-CLASIREF.
+001330     CLOSE CLASIREF-FILE.
+001340     OPEN INPUT PERSONA-FILE.
+001350     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+001360     STRING "CLASIRPT." WS-FECHA-HOY DELIMITED BY SIZE
+001370         INTO WS-DYN-REPORT-FILE.
+001380     OPEN OUTPUT REPORT-FILE.
+001390     MOVE WS-LINEA-TITULO TO REPORT-RECORD.
+001400     WRITE REPORT-RECORD.
+001410 1000-EXIT.
+001420     EXIT.
+001430
+001440 1100-CARGAR-CLASIFICACION.
+001450     READ CLASIREF-FILE
+001460         AT END
+001470             SET FIN-CLASIREF TO TRUE
+001480         NOT AT END
+001490             IF WS-CANT-CLASIF-CARGADAS < 5
+001500                 ADD 1 TO WS-CANT-CLASIF-CARGADAS
+001510                 MOVE CREF-CODIGO TO
+001520                     CLAS-CODIGO(WS-CANT-CLASIF-CARGADAS)
+001530                 MOVE CREF-DESCRIPCION TO
+001540                     CLAS-DESCRIPCION(WS-CANT-CLASIF-CARGADAS)
+001550             END-IF
+001560     END-READ.
+001570 1100-EXIT.
+001580     EXIT.
+001590
+001600******************************************************************
+001610* 2000-PROCESAR-PERSONAS - RECORRE TODO EL MAESTRO PERSONA
+001620******************************************************************
+001630 2000-PROCESAR-PERSONAS.
+001640     PERFORM 2100-LEER-PERSONA THRU 2100-EXIT
+001650         UNTIL FIN-PERSONA.
+001660 2000-EXIT.
+001670     EXIT.
+001680
+001690 2100-LEER-PERSONA.
+001700     READ PERSONA-FILE NEXT RECORD
+001710         AT END
+001720             SET FIN-PERSONA TO TRUE
+001730         NOT AT END
+001740             PERFORM 2200-CLASIFICAR-PERSONA THRU 2200-EXIT
+001750     END-READ.
+001760 2100-EXIT.
+001770     EXIT.
+001780
+001790 2200-CLASIFICAR-PERSONA.
+001800     MOVE "N" TO WS-SW-ENCONTRADO.
+001810     PERFORM VARYING WS-IDX-CARGA FROM 1 BY 1
+001820             UNTIL WS-IDX-CARGA > WS-CANT-CLASIF-CARGADAS
+001830                 OR ENCONTRADO-CLASIF
+001840         PERFORM 2210-COMPARAR-CODIGO THRU 2210-EXIT
+001850     END-PERFORM.
+001860     IF NOT ENCONTRADO-CLASIF
+001870         ADD 1 TO WS-CUENTA-SIN-CLASIF
+001880     END-IF.
+001890 2200-EXIT.
+001900     EXIT.
+001910
+001920 2210-COMPARAR-CODIGO.
+001930     IF CLAS-CODIGO(WS-IDX-CARGA) = PERS-CLASIF-CODIGO
+001940         SET ENCONTRADO-CLASIF TO TRUE
+001950         ADD 1 TO WS-CUENTA-POR-CLASIF(WS-IDX-CARGA)
+001960     END-IF.
+001970 2210-EXIT.
+001980     EXIT.
+001990
+002000******************************************************************
+002010* 9000-TERMINAR - ESCRIBE EL REPORTE POR BANDA Y CIERRA
+002020******************************************************************
+002030 9000-TERMINAR.
+002040     PERFORM 9100-ESCRIBIR-DETALLE THRU 9100-EXIT
+002050         VARYING WS-IDX-CARGA FROM 1 BY 1
+002060             UNTIL WS-IDX-CARGA > WS-CANT-CLASIF-CARGADAS.
+002070     MOVE WS-CUENTA-SIN-CLASIF TO WS-SIN-CLASIF-EDITADA.
+002080     MOVE WS-LINEA-SIN-CLASIF TO REPORT-RECORD.
+002090     WRITE REPORT-RECORD.
+002100     CLOSE PERSONA-FILE.
+002110     CLOSE REPORT-FILE.
+002120 9000-EXIT.
+002130     EXIT.
+002140
+002150 9100-ESCRIBIR-DETALLE.
+002160     MOVE SPACES TO WS-LINEA-DETALLE.
+002170     MOVE CLAS-DESCRIPCION(WS-IDX-CARGA) TO
+002180         WS-DESCRIPCION-EDITADA.
+002190     MOVE WS-CUENTA-POR-CLASIF(WS-IDX-CARGA) TO
+002200         WS-CUENTA-EDITADA.
+002210     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002220     WRITE REPORT-RECORD.
+002230 9100-EXIT.
+002240     EXIT.
+002250
+002260 END PROGRAM PersonaClasif.
