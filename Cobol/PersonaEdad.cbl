@@ -0,0 +1,303 @@
+000100******************************************************************
+000110* PROGRAM-ID: PersonaEdad
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    BROWSES THE PERSONA MASTER, SETS PERS-MAYORDEEDAD
+000170*             AGAINST THE LEGAL AGE OF MAJORITY, AND REPORTS
+000180*             EVERY PERSON WHO HAS TURNED 18 SINCE THE LAST RUN
+000190*             BY COMPARING AGAINST A SNAPSHOT FILE OF DNIS THAT
+000200*             WERE ALREADY MAJORITY-AGE LAST TIME THE JOB RAN.
+000210* TECTONICS:  cobc
+000220******************************************************************
+000230* MODIFICATION HISTORY
+000240* DATE       INIT DESCRIPTION
+000250* 2026-08-08 RW   INITIAL VERSION.
+000260* 2026-08-08 RW   REPORT-FILE IS NOW WRITTEN TO A DATED FILE
+000270*                 (EDADNEW.YYYYMMDD) SO A RERUN DOES NOT
+000280*                 OVERWRITE THE PRIOR DAY'S REPORT. SNAPSHOT-FILE
+000290*                 KEEPS ITS FIXED NAME SINCE IT IS COMPARED
+000300*                 AGAINST ON THE NEXT RUN, WHENEVER THAT IS.
+000310* 2026-08-08 RW   THE DNI ON THE REPORT LINE AND ON THE UPDATE-
+000320*                 ERROR MESSAGE IS NOW MASKED (LAST FOUR DIGITS
+000330*                 ONLY) VIA THE SHARED ENMASCARAR_DNI SUBPROGRAM
+000340*                 INSTEAD OF PRINTED IN THE CLEAR.
+000350* 2026-08-09 RW   WS-DYN-REPORT-FILE WAS PIC X(14), TOO SHORT FOR
+000360*                 "EDADNEW." (8 BYTES) PLUS THE 8-DIGIT DATE (16
+000370*                 BYTES NEEDED), SO THE STRING WAS SILENTLY
+000380*                 DROPPING THE LAST TWO DATE DIGITS AND COLLAPSING
+000390*                 EVERY DAY IN THE SAME MONTH ONTO ONE FILE NAME.
+000400*                 WIDENED TO PIC X(16). ALSO GUARDED THE
+000410*                 WS-CANT-PREVIOS AND WS-CANT-ACTUALES INCREMENTS
+000420*                 IN 1110-LEER-DNI-PREVIO AND 2200-EVALUAR-PERSONA
+000430*                 WITH IF COUNTER < 500, SINCE BOTH GOVERN OCCURS
+000440*                 1 TO 500 DEPENDING ON TABLES AND WERE NOT
+000450*                 CHECKED AGAINST THE LIMIT LIKE EVERY OTHER SUCH
+000460*                 TABLE LOAD IN THIS SYSTEM.
+000470******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. PersonaEdad.
+000500
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT PERSONA-FILE ASSIGN TO "PERSONAF"
+000550         ORGANIZATION IS INDEXED
+000560         ACCESS MODE IS SEQUENTIAL
+000570         RECORD KEY IS PERS-DNI
+000580         FILE STATUS IS WS-PERSONA-STATUS.
+000590
+000600     SELECT SNAPSHOT-FILE ASSIGN TO "EDADADULT"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-SNAP-STATUS.
+000630
+000640     SELECT REPORT-FILE ASSIGN DYNAMIC WS-DYN-REPORT-FILE
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-RPT-STATUS.
+000670
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  PERSONA-FILE
+000710     LABEL RECORDS ARE STANDARD
+000720     RECORD CONTAINS 45 CHARACTERS.
+000730 COPY PERSONA.
+000740
+000750 FD  SNAPSHOT-FILE
+000760     LABEL RECORDS ARE STANDARD
+000770     RECORD CONTAINS 08 CHARACTERS.
+000780 01  SNAPSHOT-RECORD.
+000790     05  SNAP-DNI                PIC 9(08).
+000800
+000810 FD  REPORT-FILE
+000820     LABEL RECORDS ARE STANDARD
+000830     RECORD CONTAINS 60 CHARACTERS.
+000840 01  REPORT-RECORD               PIC X(60).
+000850
+000860 WORKING-STORAGE SECTION.
+000870 01  WS-PERSONA-STATUS           PIC X(02).
+000880 01  WS-SNAP-STATUS              PIC X(02).
+000890 01  WS-RPT-STATUS               PIC X(02).
+000900
+000910 01  WS-EOF-PERSONA              PIC X(01) VALUE "N".
+000920     88  FIN-PERSONA             VALUE "S".
+000930 01  WS-EOF-SNAPSHOT             PIC X(01) VALUE "N".
+000940     88  FIN-SNAPSHOT            VALUE "S".
+000950 01  WS-SW-ENCONTRADO            PIC X(01) VALUE "N".
+000960     88  ENCONTRADO-PREVIO       VALUE "S".
+000970
+000980 01  WS-EDAD-MAYORIA             PIC 9(02) VALUE 18.
+000990 01  WS-CUENTA-NUEVOS            PIC 9(05) VALUE ZERO.
+001000 01  WS-CANT-PREVIOS             PIC 9(03) VALUE ZERO.
+001010 01  WS-CANT-ACTUALES            PIC 9(03) VALUE ZERO.
+001020 01  WS-IDX-BUSQUEDA             PIC 9(03) COMP.
+001030
+001040*----------------------------------------------------------------
+001050*    DNIS MAYORES DE EDAD YA CONOCIDOS DE LA CORRIDA ANTERIOR
+001060*----------------------------------------------------------------
+001070 01  TABLA-DNI-PREVIOS.
+001080     05  DNI-PREVIO-VALOR OCCURS 1 TO 500 TIMES
+001090             DEPENDING ON WS-CANT-PREVIOS
+001100             PIC 9(08).
+001110
+001120*----------------------------------------------------------------
+001130*    DNIS MAYORES DE EDAD ENCONTRADOS EN ESTA CORRIDA
+001140*----------------------------------------------------------------
+001150 01  TABLA-DNI-ACTUALES.
+001160     05  DNI-ACTUAL-VALOR OCCURS 1 TO 500 TIMES
+001170             DEPENDING ON WS-CANT-ACTUALES
+001180             PIC 9(08).
+001190
+001200 01  WS-FECHA-HOY                PIC X(08).
+001210 01  WS-DYN-REPORT-FILE          PIC X(16).
+001220
+001230 01  WS-LINEA-FECHA.
+001240     05  FILLER                  PIC X(21)
+001250             VALUE "FECHA DE EJECUCION: ".
+001260     05  WS-FECHA-EDITADA        PIC X(08).
+001270     05  FILLER                  PIC X(31) VALUE SPACES.
+001280
+001290 01  WS-LINEA-DETALLE.
+001300     05  FILLER                  PIC X(11) VALUE "NUEVO DNI: ".
+001310     05  WS-DNI-EDITADO          PIC X(08).
+001320     05  FILLER                  PIC X(02) VALUE SPACES.
+001330     05  WS-NOMBRE-EDITADO       PIC X(30).
+001340     05  FILLER                  PIC X(09) VALUE SPACES.
+001350 01  WS-DNI-ENMASCARADO          PIC X(08).
+001360
+001370 01  WS-LINEA-TRAILER.
+001380     05  FILLER                  PIC X(40)
+001390             VALUE "TOTAL DE PERSONAS RECIEN CUMPLIDAS 18...".
+001400     05  WS-CUENTA-EDITADA       PIC ZZZ,ZZ9.
+001410     05  FILLER                  PIC X(14) VALUE SPACES.
+001420
+001430 PROCEDURE DIVISION.
+001440
+001450******************************************************************
+001460* 0000-MAINLINE
+001470******************************************************************
+001480 0000-MAINLINE.
+001490     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001500     PERFORM 2000-PROCESAR-PERSONAS THRU 2000-EXIT.
+001510     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+001520     STOP RUN.
+001530
+001540******************************************************************
+001550* 1000-INICIALIZAR - CARGA EL SNAPSHOT ANTERIOR Y ABRE LOS
+001560*     ARCHIVOS DE TRABAJO
+001570******************************************************************
+001580 1000-INICIALIZAR.
+001590     PERFORM 1100-CARGAR-SNAPSHOT-PREVIO THRU 1100-EXIT.
+001600     OPEN I-O PERSONA-FILE.
+001610     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+001620     STRING "EDADNEW." WS-FECHA-HOY DELIMITED BY SIZE
+001630         INTO WS-DYN-REPORT-FILE.
+001640     OPEN OUTPUT REPORT-FILE.
+001650     MOVE WS-FECHA-HOY TO WS-FECHA-EDITADA.
+001660     MOVE SPACES TO REPORT-RECORD.
+001670     MOVE "REPORTE DE PERSONAS QUE ALCANZARON LA MAYORIA DE"
+001680         TO REPORT-RECORD.
+001690     WRITE REPORT-RECORD.
+001700     MOVE WS-LINEA-FECHA TO REPORT-RECORD.
+001710     WRITE REPORT-RECORD.
+001720 1000-EXIT.
+001730     EXIT.
+001740
+001750 1100-CARGAR-SNAPSHOT-PREVIO.
+001760     MOVE ZERO TO WS-CANT-PREVIOS.
+001770     OPEN INPUT SNAPSHOT-FILE.
+001780     IF WS-SNAP-STATUS = "00"
+001790         PERFORM 1110-LEER-DNI-PREVIO THRU 1110-EXIT
+001800             UNTIL FIN-SNAPSHOT
+001810         CLOSE SNAPSHOT-FILE
+001820     END-IF.
+001830 1100-EXIT.
+001840     EXIT.
+001850
+001860 1110-LEER-DNI-PREVIO.
+001870     READ SNAPSHOT-FILE
+001880         AT END
+001890             SET FIN-SNAPSHOT TO TRUE
+001900         NOT AT END
+001910             IF WS-CANT-PREVIOS < 500
+001920                 ADD 1 TO WS-CANT-PREVIOS
+001930                 MOVE SNAP-DNI TO
+001940                     DNI-PREVIO-VALOR(WS-CANT-PREVIOS)
+001950             END-IF
+001960     END-READ.
+001970 1110-EXIT.
+001980     EXIT.
+001990
+002000******************************************************************
+002010* 2000-PROCESAR-PERSONAS - RECORRE TODO EL MAESTRO PERSONA
+002020******************************************************************
+002030 2000-PROCESAR-PERSONAS.
+002040     MOVE ZERO TO WS-CANT-ACTUALES.
+002050     MOVE ZERO TO WS-CUENTA-NUEVOS.
+002060     PERFORM 2100-LEER-PERSONA THRU 2100-EXIT
+002070         UNTIL FIN-PERSONA.
+002080 2000-EXIT.
+002090     EXIT.
+002100
+002110 2100-LEER-PERSONA.
+002120     READ PERSONA-FILE NEXT RECORD
+002130         AT END
+002140             SET FIN-PERSONA TO TRUE
+002150         NOT AT END
+002160             PERFORM 2200-EVALUAR-PERSONA THRU 2200-EXIT
+002170     END-READ.
+002180 2100-EXIT.
+002190     EXIT.
+002200
+002210******************************************************************
+002220* 2200-EVALUAR-PERSONA - FIJA PERS-MAYORDEEDAD Y DETECTA SI ES
+002230*     UN CASO NUEVO DESDE LA CORRIDA ANTERIOR
+002240******************************************************************
+002250 2200-EVALUAR-PERSONA.
+002260     IF PERS-EDAD >= WS-EDAD-MAYORIA
+002270         SET PERS-ES-MAYOR-EDAD TO TRUE
+002280         IF WS-CANT-ACTUALES < 500
+002290             ADD 1 TO WS-CANT-ACTUALES
+002300             MOVE PERS-DNI TO
+002310                 DNI-ACTUAL-VALOR(WS-CANT-ACTUALES)
+002320         END-IF
+002330         PERFORM 2300-VERIFICAR-SI-ES-NUEVO THRU 2300-EXIT
+002340     ELSE
+002350         SET PERS-ES-MENOR-EDAD TO TRUE
+002360     END-IF.
+002370     REWRITE PERSONA-RECORD
+002380         INVALID KEY
+002390             CALL "enmascarar_dni" USING PERS-DNI
+002400                 WS-DNI-ENMASCARADO
+002410             DISPLAY "ERROR AL ACTUALIZAR EL DNI "
+002420                 WS-DNI-ENMASCARADO
+002430     END-REWRITE.
+002440 2200-EXIT.
+002450     EXIT.
+002460
+002470 2300-VERIFICAR-SI-ES-NUEVO.
+002480     MOVE "N" TO WS-SW-ENCONTRADO.
+002490     PERFORM VARYING WS-IDX-BUSQUEDA FROM 1 BY 1
+002500             UNTIL WS-IDX-BUSQUEDA > WS-CANT-PREVIOS
+002510                 OR ENCONTRADO-PREVIO
+002520         PERFORM 2310-COMPARAR-DNI-PREVIO THRU 2310-EXIT
+002530     END-PERFORM.
+002540     IF NOT ENCONTRADO-PREVIO
+002550         ADD 1 TO WS-CUENTA-NUEVOS
+002560         PERFORM 2320-ESCRIBIR-NUEVO-ADULTO THRU 2320-EXIT
+002570     END-IF.
+002580 2300-EXIT.
+002590     EXIT.
+002600
+002610 2310-COMPARAR-DNI-PREVIO.
+002620     IF DNI-PREVIO-VALOR(WS-IDX-BUSQUEDA) = PERS-DNI
+002630         SET ENCONTRADO-PREVIO TO TRUE
+002640     END-IF.
+002650 2310-EXIT.
+002660     EXIT.
+002670
+002680 2320-ESCRIBIR-NUEVO-ADULTO.
+002690     MOVE SPACES TO WS-LINEA-DETALLE.
+002700     CALL "enmascarar_dni" USING PERS-DNI WS-DNI-ENMASCARADO.
+002710     MOVE WS-DNI-ENMASCARADO TO WS-DNI-EDITADO.
+002720     MOVE PERS-NOMBRE TO WS-NOMBRE-EDITADO.
+002730     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+002740     WRITE REPORT-RECORD.
+002750 2320-EXIT.
+002760     EXIT.
+002770
+002780******************************************************************
+002790* 9000-TERMINAR - ESCRIBE EL TRAILER, CIERRA LOS ARCHIVOS Y
+002800*     GRABA EL NUEVO SNAPSHOT PARA LA PROXIMA CORRIDA
+002810******************************************************************
+002820 9000-TERMINAR.
+002830     PERFORM 9100-ESCRIBIR-TRAILER THRU 9100-EXIT.
+002840     CLOSE PERSONA-FILE.
+002850     CLOSE REPORT-FILE.
+002860     PERFORM 9200-GRABAR-SNAPSHOT-ACTUAL THRU 9200-EXIT.
+002870 9000-EXIT.
+002880     EXIT.
+002890
+002900 9100-ESCRIBIR-TRAILER.
+002910     MOVE WS-CUENTA-NUEVOS TO WS-CUENTA-EDITADA.
+002920     MOVE WS-LINEA-TRAILER TO REPORT-RECORD.
+002930     WRITE REPORT-RECORD.
+002940 9100-EXIT.
+002950     EXIT.
+002960
+002970 9200-GRABAR-SNAPSHOT-ACTUAL.
+002980     OPEN OUTPUT SNAPSHOT-FILE.
+002990     PERFORM 9210-ESCRIBIR-DNI-ACTUAL THRU 9210-EXIT
+003000         VARYING WS-IDX-BUSQUEDA FROM 1 BY 1
+003010             UNTIL WS-IDX-BUSQUEDA > WS-CANT-ACTUALES.
+003020     CLOSE SNAPSHOT-FILE.
+003030 9200-EXIT.
+003040     EXIT.
+003050
+003060 9210-ESCRIBIR-DNI-ACTUAL.
+003070     MOVE DNI-ACTUAL-VALOR(WS-IDX-BUSQUEDA) TO SNAP-DNI.
+003080     WRITE SNAPSHOT-RECORD.
+003090 9210-EXIT.
+003100     EXIT.
+003110
+003120 END PROGRAM PersonaEdad.
