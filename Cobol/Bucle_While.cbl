@@ -1,27 +1,262 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. bucle_while.
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-      *    valor
-       01  valor PIC X VALUE "s".
-
-       PROCEDURE DIVISION.
-      *    esto simula un bulce while o mientras
-
-       PERFORM UNTIL valor = 'n'
-           DISPLAY "desas continuar ?"
-      *    Esto permite el ingreso de valores por teclado
-           ACCEPT valor
-       END-PERFORM.
-
-       MAIN-PROCEDURE.
-
-       END PROGRAM bucle_while.
+000100******************************************************************
+000110* PROGRAM-ID: bucle_while
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2019-05-14
+000150* DATE-COMPILED:
+000160* PURPOSE:    DEMONSTRATES A CONDITIONAL (PERFORM UNTIL) LOOP.
+000170* TECTONICS:  cobc
+000180******************************************************************
+000190* MODIFICATION HISTORY
+000200* DATE       INIT DESCRIPTION
+000210* 2026-08-08 RW   ADDED A FILE-DRIVEN BATCH MODE THAT LOOPS OVER
+000220*                 A TRANSACTION FILE INSTEAD OF ACCEPTING FROM
+000230*                 THE CONSOLE, SELECTED BY A PARAMETER RECORD.
+000240* 2026-08-08 RW   THE CONTINUE/STOP RESPONSE IS NOW VALIDATED
+000250*                 AGAINST S/N, WITH INVALID ENTRIES RE-PROMPTED
+000260*                 (OR SKIPPED, IN BATCH MODE) AND LOGGED.
+000265* 2026-08-08 RW   STOP RUN CHANGED TO GOBACK SO THE CHAINED
+000266*                 BATCH DRIVER CAN CALL THIS PROGRAM AS A STEP.
+000267* 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+000268*                 AUDITORIA SUBPROGRAM BEFORE GOBACK, COUNTING
+000269*                 EVERY RESPUESTA VALIDATED.
+000271* 2026-08-08 RW   ADDED A CONTROL-TOTAL BALANCING LINE: RESPONSES
+000272*                 IN MUST EQUAL VALID PLUS INVALID RESPONSES, SO
+000273*                 A SILENTLY-DROPPED RESPONSE IS CAUGHT THE SAME
+000274*                 DAY.
+000275* 2026-08-08 RW   THE INVALID-RESPONSE LOG IS NOW WRITTEN TO A
+000276*                 DATED FILE (BCWHLOG.YYYYMMDD) SO A RERUN DOES
+000277*                 NOT OVERWRITE THE PRIOR DAY'S LOG.
+000279* 2026-08-08 RW   NOW DISPLAYS A RUN-DATE STAMP AT START-UP, NOT
+000281*                 JUST IN THE INVALID-RESPONSE LOG'S FILE NAME.
+000282******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. bucle_while.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PARM-FILE ASSIGN TO "PARMBCWH"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-PARM-STATUS.
+000370
+000380     SELECT TRAN-FILE ASSIGN TO "BCWHTRAN"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-TRAN-STATUS.
+000410
+000420     SELECT LOG-FILE ASSIGN DYNAMIC WS-DYN-LOG-FILE
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-LOG-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  PARM-FILE
+000490     LABEL RECORDS ARE STANDARD
+000500     RECORD CONTAINS 1 CHARACTERS.
+000510 01  PARM-RECORD.
+000520     05  PARM-MODO               PIC X(01).
+000530
+000540 FD  TRAN-FILE
+000550     LABEL RECORDS ARE STANDARD
+000560     RECORD CONTAINS 1 CHARACTERS.
+000570 01  TRAN-RECORD.
+000580     05  TRAN-VALOR              PIC X(01).
+000590
+000600 FD  LOG-FILE
+000610     LABEL RECORDS ARE STANDARD
+000620     RECORD CONTAINS 40 CHARACTERS.
+000630 01  LOG-RECORD.
+000640     05  LOG-VALOR               PIC X(01).
+000650     05  FILLER                  PIC X(02) VALUE SPACES.
+000660     05  LOG-MENSAJE             PIC X(30).
+000670     05  FILLER                  PIC X(07) VALUE SPACES.
+000680
+000690 WORKING-STORAGE SECTION.
+000700*----------------------------------------------------------------
+000710*    MODO DE EJECUCION: "I" INTERACTIVO (POR DEFECTO), "L" LOTE
+000720*----------------------------------------------------------------
+000730 01  WS-PARM-STATUS              PIC X(02).
+000740 01  WS-TRAN-STATUS              PIC X(02).
+000750 01  WS-LOG-STATUS               PIC X(02).
+000760 01  WS-MODO-EJECUCION           PIC X(01) VALUE "I".
+000770     88  MODO-LOTE               VALUE "L".
+000780     88  MODO-INTERACTIVO        VALUE "I".
+000790 01  WS-EOF-TRAN                 PIC X(01) VALUE "N".
+000800     88  FIN-TRAN                VALUE "S".
+000805 01  WS-CONTADOR-RESPUESTAS      PIC 9(07) VALUE ZERO.
+000806 01  WS-CONTADOR-INVALIDAS       PIC 9(07) VALUE ZERO.
+000807 01  WS-CONTADOR-VALIDAS         PIC 9(07) VALUE ZERO.
+000808 01  WS-SW-BALANCEA              PIC X(01) VALUE "S".
+000809     88  TOTALES-BALANCEAN       VALUE "S".
+000811 01  WS-FECHA-HOY                PIC X(08).
+000812 01  WS-DYN-LOG-FILE             PIC X(16).
+000813
+000820*    valor
+000830 01  valor PIC X VALUE "s".
+000835
+000836*----------------------------------------------------------------
+000837*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+000838*----------------------------------------------------------------
+000839 01  WS-AUDT-PROGRAMA            PIC X(20) VALUE "bucle_while".
+000840
+000850 PROCEDURE DIVISION.
+000860*    esto simula un bulce while o mientras
+000870
+000880******************************************************************
+000890* 0000-MAINLINE
+000900******************************************************************
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000930     PERFORM 2000-BUCLE-PRINCIPAL THRU 2000-EXIT.
+000940     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+000950     GOBACK.
+000960
+000970******************************************************************
+000980* 1000-INICIALIZAR - LEE EL MODO DE EJECUCION DEL PARAMETRO Y
+000990*     ABRE LA BITACORA DE RESPUESTAS INVALIDAS
+001000******************************************************************
+001010 1000-INICIALIZAR.
+001020     OPEN INPUT PARM-FILE.
+001030     IF WS-PARM-STATUS = "00"
+001040         READ PARM-FILE
+001050             NOT AT END
+001060                 MOVE PARM-MODO TO WS-MODO-EJECUCION
+001070         END-READ
+001080         CLOSE PARM-FILE
+001090     END-IF.
+001095     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+001096     DISPLAY " BUCLE WHILE - CORRIDA DEL " WS-FECHA-HOY.
+001097     STRING "BCWHLOG." WS-FECHA-HOY DELIMITED BY SIZE
+001098         INTO WS-DYN-LOG-FILE.
+001100     OPEN OUTPUT LOG-FILE.
+001110 1000-EXIT.
+001120     EXIT.
+001130
+001140******************************************************************
+001150* 2000-BUCLE-PRINCIPAL - ELIGE EL MODO LOTE O INTERACTIVO
+001160******************************************************************
+001170 2000-BUCLE-PRINCIPAL.
+001180     EVALUATE TRUE
+001190         WHEN MODO-LOTE
+001200             PERFORM 2100-BUCLE-LOTE THRU 2100-EXIT
+001210         WHEN OTHER
+001220             PERFORM 2200-BUCLE-INTERACTIVO THRU 2200-EXIT
+001230     END-EVALUATE.
+001240 2000-EXIT.
+001250     EXIT.
+001260
+001270******************************************************************
+001280* 2100-BUCLE-LOTE - PROCESA LAS TRANSACCIONES HASTA FIN DE
+001290*     ARCHIVO, SIN ESPERAR ENTRADA POR TECLADO
+001300******************************************************************
+001310 2100-BUCLE-LOTE.
+001320     OPEN INPUT TRAN-FILE.
+001330     IF WS-TRAN-STATUS = "00"
+001340         PERFORM 2110-LEER-TRANSACCION THRU 2110-EXIT
+001350             UNTIL FIN-TRAN
+001360         CLOSE TRAN-FILE
+001370     ELSE
+001380         DISPLAY "BCWHTRAN NO DISPONIBLE, NO SE PROCESAN "
+001390             "TRANSACCIONES."
+001400     END-IF.
+001410 2100-EXIT.
+001420     EXIT.
+001430
+001440 2110-LEER-TRANSACCION.
+001450     READ TRAN-FILE
+001460         AT END
+001470             SET FIN-TRAN TO TRUE
+001480         NOT AT END
+001490             MOVE TRAN-VALOR TO valor
+001500             PERFORM 2300-VALIDAR-RESPUESTA THRU 2300-EXIT
+001510     END-READ.
+001520 2110-EXIT.
+001530     EXIT.
+001540
+001550******************************************************************
+001560* 2200-BUCLE-INTERACTIVO - PIDE LA RESPUESTA POR TECLADO HASTA
+001570*     QUE EL OPERADOR CONFIRME QUE DESEA DETENERSE
+001580******************************************************************
+001590 2200-BUCLE-INTERACTIVO.
+001600     MOVE "S" TO valor.
+001610     PERFORM 2210-PEDIR-RESPUESTA THRU 2210-EXIT
+001620         UNTIL valor = "N".
+001630 2200-EXIT.
+001640     EXIT.
+001650
+001660 2210-PEDIR-RESPUESTA.
+001670     DISPLAY "desas continuar ?".
+001680*    Esto permite el ingreso de valores por teclado
+001690     ACCEPT valor.
+001700     PERFORM 2300-VALIDAR-RESPUESTA THRU 2300-EXIT.
+001710 2210-EXIT.
+001720     EXIT.
+001730
+001740******************************************************************
+001750* 2300-VALIDAR-RESPUESTA - VALIDA LA RESPUESTA CONTRA LA LISTA
+001760*     S/N EXPLICITA. LAS RESPUESTAS INVALIDAS SE REGISTRAN EN LA
+001770*     BITACORA; EN MODO INTERACTIVO SE VUELVE A PREGUNTAR.
+001780******************************************************************
+001790 2300-VALIDAR-RESPUESTA.
+001795     ADD 1 TO WS-CONTADOR-RESPUESTAS.
+001800     EVALUATE valor
+001810         WHEN "S"
+001820         WHEN "s"
+001830             MOVE "S" TO valor
+001835             ADD 1 TO WS-CONTADOR-VALIDAS
+001840         WHEN "N"
+001850         WHEN "n"
+001860             MOVE "N" TO valor
+001865             ADD 1 TO WS-CONTADOR-VALIDAS
+001870         WHEN OTHER
+001880             PERFORM 2310-REGISTRAR-RESPUESTA-INVALIDA
+001890                 THRU 2310-EXIT
+001900     END-EVALUATE.
+001910 2300-EXIT.
+001920     EXIT.
+001930
+001940 2310-REGISTRAR-RESPUESTA-INVALIDA.
+001950     MOVE SPACES TO LOG-RECORD.
+001960     MOVE valor TO LOG-VALOR.
+001970     MOVE "RESPUESTA INVALIDA, DEBE SER S O N" TO LOG-MENSAJE.
+001980     WRITE LOG-RECORD.
+001985     ADD 1 TO WS-CONTADOR-INVALIDAS.
+001990 2310-EXIT.
+002000     EXIT.
+002010
+002020******************************************************************
+002030* 9000-TERMINAR - CIERRA LA BITACORA DE RESPUESTAS INVALIDAS
+002040******************************************************************
+002050 9000-TERMINAR.
+002060     CLOSE LOG-FILE.
+002065     CALL "auditoria" USING WS-AUDT-PROGRAMA
+002066             WS-CONTADOR-RESPUESTAS.
+002067     PERFORM 9100-BALANCEAR-TOTALES THRU 9100-EXIT.
+002070 9000-EXIT.
+002080     EXIT.
+002081
+002082******************************************************************
+002083* 9100-BALANCEAR-TOTALES - CUADRA RESPUESTAS LEIDAS (ENTRADA)
+002084*     CONTRA VALIDAS (SALIDA) MAS INVALIDAS (RECHAZADAS), PARA
+002085*     QUE UNA RESPUESTA PERDIDA SE DETECTE EL MISMO DIA
+002086******************************************************************
+002087 9100-BALANCEAR-TOTALES.
+002088     MOVE "S" TO WS-SW-BALANCEA.
+002089     IF WS-CONTADOR-RESPUESTAS NOT =
+002090             WS-CONTADOR-VALIDAS + WS-CONTADOR-INVALIDAS
+002091         MOVE "N" TO WS-SW-BALANCEA
+002092     END-IF.
+002093     DISPLAY " CONTROL DE TOTALES - ENTRADA: "
+002094         WS-CONTADOR-RESPUESTAS " SALIDA: " WS-CONTADOR-VALIDAS
+002095         " RECHAZADOS: " WS-CONTADOR-INVALIDAS.
+002096     IF TOTALES-BALANCEAN
+002097         DISPLAY " CONTROL DE TOTALES: BALANCEA"
+002098     ELSE
+002099         DISPLAY " CONTROL DE TOTALES: NO BALANCEA - VERIFICAR"
+002100     END-IF.
+002101 9100-EXIT.
+002102     EXIT.
+002103
+002104 MAIN-PROCEDURE.
+002110
+002120 END PROGRAM bucle_while.
