@@ -0,0 +1,49 @@
+000100******************************************************************
+000110* PROGRAM-ID: restar
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-09
+000150* DATE-COMPILED:
+000160* PURPOSE:    CALLABLE ARITHMETIC UTILITY. SUBTRACTS THE
+000170*             SUSTRAENDO FROM THE MINUENDO, BOTH PASSED THROUGH
+000180*             THE LINKAGE SECTION, SO ANY PROGRAM IN THE SHOP CAN
+000190*             REUSE IT INSTEAD OF CODING ITS OWN COMPUTE.
+000200* TECTONICS:  cobc
+000210******************************************************************
+000220* MODIFICATION HISTORY
+000230* DATE       INIT DESCRIPTION
+000240* 2026-08-09 RW   INITIAL VERSION, COMPANION TO MULTIPLICAR.CBL
+000250*                 FOR FUNCIONES_NORMALES' ARITHMETIC MENU. THE
+000260*                 RESULTADO IS SIGNED SINCE A RESTA CAN GO
+000270*                 NEGATIVE WHEN THE SUSTRAENDO EXCEEDS THE
+000280*                 MINUENDO.
+000290******************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. restar.
+000320
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350
+000360 LINKAGE SECTION.
+000370 01  minuendo                    PIC 9(03).
+000380 01  sustraendo                  PIC 9(03).
+000390 01  resultado                   PIC S9(03).
+000400 01  REST-SW-DESBORDE            PIC X(01).
+000410     88  REST-HUBO-DESBORDE      VALUE "S".
+000420
+000430 PROCEDURE DIVISION USING minuendo sustraendo resultado
+000440         REST-SW-DESBORDE.
+000450
+000460******************************************************************
+000470* 0000-MAINLINE - RESTA EL SUSTRAENDO DEL MINUENDO, SENALANDO UN
+000480*     DESBORDE EN LUGAR DE TRUNCAR EL RESULTADO
+000490******************************************************************
+000500 0000-MAINLINE.
+000510     MOVE "N" TO REST-SW-DESBORDE.
+000520     COMPUTE resultado = minuendo - sustraendo
+000530         ON SIZE ERROR
+000540             MOVE "S" TO REST-SW-DESBORDE
+000550     END-COMPUTE.
+000560     GOBACK.
+000570
+000580 END PROGRAM restar.
