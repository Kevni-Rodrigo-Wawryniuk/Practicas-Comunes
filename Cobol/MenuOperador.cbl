@@ -0,0 +1,109 @@
+000100******************************************************************
+000110* PROGRAM-ID: menu_operador
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    INTERACTIVE ENTRY POINT FOR THE OPERATOR. SHOWS A
+000170*             SINGLE MENU AND DISPATCHES TO THE PROGRAM THE
+000180*             OPERATOR PICKED, INSTEAD OF THE OPERATOR NEEDING TO
+000190*             KNOW WHICH BINARY TO INVOKE BY NAME FOR EACH TASK.
+000200* TECTONICS:  cobc
+000210******************************************************************
+000220* MODIFICATION HISTORY
+000230* DATE       INIT DESCRIPTION
+000240* 2026-08-08 RW   INITIAL VERSION.
+000250******************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. menu_operador.
+000280
+000290 ENVIRONMENT DIVISION.
+000300
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330*----------------------------------------------------------------
+000340*    TABLA DE OPCIONES DEL MENU, EN EL ORDEN EN QUE SE MUESTRAN
+000350*----------------------------------------------------------------
+000360 01  WS-TABLA-OPCIONES-LITERAL.
+000370     05  FILLER PIC X(50) VALUE
+000380         "ingresa_un_valor    INGRESAR UN VALOR VALIDADO".
+000390     05  FILLER PIC X(50) VALUE
+000400         "uso_del_if          CAMBIOS DE NOMBRE POR NIVEL".
+000410
+000420 01  TABLA-OPCIONES REDEFINES WS-TABLA-OPCIONES-LITERAL.
+000430     05  OPCION-ENTRADA OCCURS 2 TIMES.
+000440         10  OPCION-PROGRAMA         PIC X(20).
+000450         10  OPCION-DESCRIPCION      PIC X(30).
+000460
+000470 01  WS-CANT-OPCIONES            PIC 9(01) VALUE 2.
+000475 01  WS-IDX-OPCION               PIC 9(01) COMP.
+000480 01  WS-OPCION-ELEGIDA           PIC 9(01).
+000490 01  WS-OPCION-ALFA              PIC X(01).
+000500 01  WS-SW-SALIR                 PIC X(01) VALUE "N".
+000510     88  SALIR-MENU              VALUE "S".
+000520
+000530 PROCEDURE DIVISION.
+000540
+000550******************************************************************
+000560* 0000-MAINLINE
+000570******************************************************************
+000580 0000-MAINLINE.
+000590     PERFORM 2000-PROCESAR-MENU THRU 2000-EXIT
+000600         UNTIL SALIR-MENU.
+000610     DISPLAY "FIN DEL MENU DEL OPERADOR.".
+000620     STOP RUN.
+000630
+000640******************************************************************
+000650* 2000-PROCESAR-MENU - MUESTRA LAS OPCIONES, LEE LA ELECCION DEL
+000660*     OPERADOR Y DESPACHA AL PROGRAMA CORRESPONDIENTE
+000670******************************************************************
+000680 2000-PROCESAR-MENU.
+000690     PERFORM 2100-MOSTRAR-MENU THRU 2100-EXIT.
+000700     PERFORM 2200-LEER-ELECCION THRU 2200-EXIT.
+000710     PERFORM 2300-DESPACHAR THRU 2300-EXIT.
+000720 2000-EXIT.
+000730     EXIT.
+000740
+000750 2100-MOSTRAR-MENU.
+000760     DISPLAY " ".
+000770     DISPLAY "==========================================".
+000780     DISPLAY " MENU DEL OPERADOR".
+000790     DISPLAY "==========================================".
+000800     PERFORM 2110-MOSTRAR-UNA-OPCION THRU 2110-EXIT
+000810         VARYING WS-IDX-OPCION FROM 1 BY 1
+000820             UNTIL WS-IDX-OPCION > WS-CANT-OPCIONES.
+000830     DISPLAY " 0 - SALIR".
+000840     DISPLAY "==========================================".
+000850 2100-EXIT.
+000860     EXIT.
+000870
+000880 2110-MOSTRAR-UNA-OPCION.
+000890     DISPLAY " " WS-IDX-OPCION " - "
+000900         OPCION-DESCRIPCION(WS-IDX-OPCION).
+000910 2110-EXIT.
+000920     EXIT.
+000930
+000940 2200-LEER-ELECCION.
+000950     DISPLAY "SELECCIONE UNA OPCION: ".
+000960     ACCEPT WS-OPCION-ALFA.
+000970     IF WS-OPCION-ALFA IS NUMERIC
+000980         MOVE WS-OPCION-ALFA TO WS-OPCION-ELEGIDA
+000990     ELSE
+001000         MOVE 9 TO WS-OPCION-ELEGIDA
+001010     END-IF.
+001020 2200-EXIT.
+001030     EXIT.
+001040
+001050 2300-DESPACHAR.
+001060     EVALUATE WS-OPCION-ELEGIDA
+001070         WHEN 0
+001080             SET SALIR-MENU TO TRUE
+001090         WHEN 1 THRU 2
+001100             CALL OPCION-PROGRAMA(WS-OPCION-ELEGIDA)
+001110         WHEN OTHER
+001120             DISPLAY "OPCION INVALIDA, INTENTE DE NUEVO."
+001130     END-EVALUATE.
+001140 2300-EXIT.
+001150     EXIT.
+001160
+001170 END PROGRAM menu_operador.
