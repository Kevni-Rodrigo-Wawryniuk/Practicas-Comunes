@@ -0,0 +1,151 @@
+000100******************************************************************
+000110* PROGRAM-ID: gen_arregnum
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    QA TEST-DATA GENERATOR FOR ARREGLOS.CBL. WRITES AN
+000170*             ARREGNUM-LAYOUT FILE (A COUNT RECORD FOLLOWED BY
+000180*             THAT MANY THREE-DIGIT VALUES) WITH A CONFIGURABLE
+000190*             RECORD COUNT AND VALUE RANGE, READ FROM A SMALL
+000200*             PARAMETER RECORD, SO REGRESSION TESTS ARE NOT STUCK
+000210*             RUNNING THE SAME FIVE HARDCODED NUMBERS EVERY TIME.
+000220* TECTONICS:  cobc
+000230******************************************************************
+000240* MODIFICATION HISTORY
+000250* DATE       INIT DESCRIPTION
+000260* 2026-08-08 RW   INITIAL VERSION.
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. gen_arregnum.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PARM-FILE ASSIGN TO "PARMGENAR"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-PARM-STATUS.
+000370
+000380     SELECT NUM-FILE ASSIGN TO "ARREGNUM"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-NUM-STATUS.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  PARM-FILE
+000450     LABEL RECORDS ARE STANDARD
+000460     RECORD CONTAINS 09 CHARACTERS.
+000470 01  PARM-RECORD.
+000480     05  PARM-CANTIDAD           PIC 9(03).
+000490     05  PARM-MINIMO             PIC 9(03).
+000500     05  PARM-MAXIMO             PIC 9(03).
+000510
+000520 FD  NUM-FILE
+000530     LABEL RECORDS ARE STANDARD
+000540     RECORD CONTAINS 03 CHARACTERS.
+000550 01  NUM-RECORD                  PIC 9(03).
+000560
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-PARM-STATUS              PIC X(02).
+000590 01  WS-NUM-STATUS               PIC X(02).
+000600
+000610*----------------------------------------------------------------
+000620*    PARAMETROS DE GENERACION (CON VALORES POR DEFECTO)
+000630*----------------------------------------------------------------
+000640 01  WS-CANTIDAD                 PIC 9(03) VALUE 20.
+000650 01  WS-MINIMO                   PIC 9(03) VALUE 1.
+000660 01  WS-MAXIMO                   PIC 9(03) VALUE 999.
+000670 01  WS-MAX-GENERABLE            PIC 9(03) VALUE 500.
+000680
+000690*----------------------------------------------------------------
+000700*    CONTADORES Y CAMPOS DE TRABAJO PARA EL SORTEO
+000710*----------------------------------------------------------------
+000720 77  WS-SUB-I                    PIC 9(03) COMP.
+000730 77  WS-SEMILLA                  PIC 9(09) COMP.
+000740 77  WS-RANGO                    PIC 9(05) COMP.
+000750 77  WS-FRACCION-ALEATORIA       PIC 9V9(09).
+000760 77  WS-DESPLAZAMIENTO           PIC 9(05) COMP.
+000770
+000780 PROCEDURE DIVISION.
+000790
+000800******************************************************************
+000810* 0000-MAINLINE
+000820******************************************************************
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000850     PERFORM 2000-GENERAR-ARCHIVO THRU 2000-EXIT.
+000860     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+000870     GOBACK.
+000880
+000890******************************************************************
+000900* 1000-INICIALIZAR - LEE LOS PARAMETROS DE GENERACION Y SIEMBRA
+000910*     EL GENERADOR ALEATORIO CON LA HORA ACTUAL
+000920******************************************************************
+000930 1000-INICIALIZAR.
+000940     OPEN INPUT PARM-FILE.
+000950     IF WS-PARM-STATUS = "00"
+000960         READ PARM-FILE
+000970             NOT AT END
+000980                 IF PARM-CANTIDAD > 0
+000990                     MOVE PARM-CANTIDAD TO WS-CANTIDAD
+001000                 END-IF
+001010                 IF PARM-MINIMO > 0
+001020                     MOVE PARM-MINIMO TO WS-MINIMO
+001030                 END-IF
+001040                 IF PARM-MAXIMO > 0
+001050                     MOVE PARM-MAXIMO TO WS-MAXIMO
+001060                 END-IF
+001070         END-READ
+001080         CLOSE PARM-FILE
+001090     END-IF.
+001100
+001110     IF WS-CANTIDAD > WS-MAX-GENERABLE
+001120         MOVE WS-MAX-GENERABLE TO WS-CANTIDAD
+001130     END-IF.
+001140     IF WS-MINIMO > WS-MAXIMO
+001150         MOVE WS-MINIMO TO WS-MAXIMO
+001160     END-IF.
+001170     COMPUTE WS-RANGO = WS-MAXIMO - WS-MINIMO + 1.
+001180
+001190     ACCEPT WS-SEMILLA FROM TIME.
+001200     COMPUTE WS-FRACCION-ALEATORIA = FUNCTION RANDOM(WS-SEMILLA).
+001210
+001220     OPEN OUTPUT NUM-FILE.
+001230     MOVE WS-CANTIDAD TO NUM-RECORD.
+001240     WRITE NUM-RECORD.
+001250 1000-EXIT.
+001260     EXIT.
+001270
+001280******************************************************************
+001290* 2000-GENERAR-ARCHIVO - ESCRIBE WS-CANTIDAD VALORES ALEATORIOS
+001300*     ENTRE WS-MINIMO Y WS-MAXIMO, INCLUSIVE
+001310******************************************************************
+001320 2000-GENERAR-ARCHIVO.
+001330     PERFORM VARYING WS-SUB-I FROM 1 BY 1
+001340             UNTIL WS-SUB-I > WS-CANTIDAD
+001350         PERFORM 2100-ESCRIBIR-VALOR THRU 2100-EXIT
+001360     END-PERFORM.
+001370 2000-EXIT.
+001380     EXIT.
+001390
+001400 2100-ESCRIBIR-VALOR.
+001410     COMPUTE WS-FRACCION-ALEATORIA = FUNCTION RANDOM.
+001420     COMPUTE WS-DESPLAZAMIENTO =
+001430         FUNCTION MOD((WS-FRACCION-ALEATORIA * 1000000),
+001435             WS-RANGO).
+001440     COMPUTE NUM-RECORD = WS-MINIMO + WS-DESPLAZAMIENTO.
+001450     WRITE NUM-RECORD.
+001460 2100-EXIT.
+001470     EXIT.
+001480
+001490******************************************************************
+001500* 9000-TERMINAR - CIERRA EL ARCHIVO GENERADO E INFORMA EL TOTAL
+001510******************************************************************
+001520 9000-TERMINAR.
+001530     CLOSE NUM-FILE.
+001540     DISPLAY " ARREGNUM GENERADO CON " WS-CANTIDAD
+001550         " VALOR(ES) ENTRE " WS-MINIMO " Y " WS-MAXIMO ".".
+001560 9000-EXIT.
+001570     EXIT.
+001580
+001590 END PROGRAM gen_arregnum.
