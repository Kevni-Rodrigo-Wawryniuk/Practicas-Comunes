@@ -1,25 +1,142 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. bucle_for.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-      *    Asi se crea una variable con un valor en espesifico
-       01  contador PIC 9(2) VALUE 0.
-
-       PROCEDURE DIVISION.
-
-      *    bucle for
-           PERFORM VARYING contador FROM 1 BY 1 UNTIL contador > 10
-               DISPLAY 'el contador llego a -> ' contador
-               END-PERFORM.
-
-       MAIN-PROCEDURE.
-
-       END PROGRAM bucle_for.
+000100******************************************************************
+000110* PROGRAM-ID: bucle_for
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2019-05-02
+000150* DATE-COMPILED:
+000160* PURPOSE:    DEMONSTRATES A COUNTED (PERFORM VARYING) LOOP.
+000170* TECTONICS:  cobc
+000180******************************************************************
+000190* MODIFICATION HISTORY
+000200* DATE       INIT DESCRIPTION
+000210* 2026-08-08 RW   LOOP BOUNDS NOW COME FROM A PARAMETER RECORD
+000220*                 INSTEAD OF BEING HARDCODED.
+000230* 2026-08-08 RW   ACCUMULATE CONTADOR INTO A RUNNING TOTAL AND
+000240*                 WRITE IT WITH THE BOUNDS USED TO AN AUDIT LOG.
+000245* 2026-08-08 RW   STOP RUN CHANGED TO GOBACK SO THE CHAINED
+000246*                 BATCH DRIVER CAN CALL THIS PROGRAM AS A STEP.
+000247* 2026-08-08 RW   CONTADOR IS NOW THE SHARED COPYBOOK
+000248*                 COBOL/COPY/CONTADOR.CPY INSTEAD OF A LOCAL
+000249*                 PIC 9(3) FIELD.
+000251* 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+000252*                 AUDITORIA SUBPROGRAM BEFORE GOBACK.
+000253* 2026-08-08 RW   LOOP BOUNDS NOW COME FROM THE SHARED PARAMETROS
+000254*                 SUBPROGRAM AND ITS ONE CONTROL FILE INSTEAD OF
+000255*                 THIS PROGRAM'S OWN PARMBCFR FILE.
+000256* 2026-08-08 RW   THE AUDIT LOG IS NOW WRITTEN TO A DATED FILE
+000257*                 (BCFRAUD.YYYYMMDD) SO A RERUN DOES NOT
+000258*                 OVERWRITE THE PRIOR DAY'S LOG.
+000259* 2026-08-08 RW   NOW DISPLAYS A RUN-DATE STAMP AT START-UP,
+000261*                 NOT JUST IN THE AUDIT LOG'S FILE NAME.
+000262******************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. bucle_for.
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000360     SELECT AUDIT-FILE ASSIGN DYNAMIC WS-DYN-AUDIT-FILE
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-AUDIT-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000490 FD  AUDIT-FILE
+000500     LABEL RECORDS ARE STANDARD
+000510     RECORD CONTAINS 40 CHARACTERS.
+000520 01  AUDIT-RECORD.
+000530     05  AUD-LIMITE-INF          PIC 9(03).
+000540     05  FILLER                  PIC X(01) VALUE SPACES.
+000550     05  AUD-LIMITE-SUP          PIC 9(03).
+000560     05  FILLER                  PIC X(01) VALUE SPACES.
+000570     05  AUD-TOTAL               PIC 9(07).
+000580     05  FILLER                  PIC X(25) VALUE SPACES.
+000590
+000600 WORKING-STORAGE SECTION.
+000610*----------------------------------------------------------------
+000620*    LIMITES DEL BUCLE (LEIDOS DEL PARAMETRO, CON VALOR POR
+000630*    DEFECTO SI NO SE ENCUENTRA LA TARJETA DE PARAMETROS)
+000640*----------------------------------------------------------------
+000660 01  WS-AUDIT-STATUS             PIC X(02).
+000670 01  WS-LIMITE-INF               PIC 9(03) VALUE 1.
+000680 01  WS-LIMITE-SUP               PIC 9(03) VALUE 10.
+000690 01  WS-TOTAL-ACUMULADO          PIC 9(07) VALUE ZERO.
+000691 01  WS-PARM-NA-TRES             PIC 9(05).
+000692 01  WS-PARM-NA-CINCO            PIC 9(05).
+000693 01  WS-PARM-NA-FIB              PIC 9(05).
+000694 01  WS-PARM-NA-TIER-BAJO        PIC 9(01).
+000695 01  WS-PARM-NA-TIER-MEDIO       PIC 9(01).
+000696 01  WS-FECHA-HOY                PIC X(08).
+000697 01  WS-DYN-AUDIT-FILE           PIC X(16).
+000700
+000710*    CONTADOR DEL BUCLE - VER COBOL/COPY/CONTADOR.CPY
+000720     COPY CONTADOR.
+000725
+000726*----------------------------------------------------------------
+000727*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+000728*----------------------------------------------------------------
+000729 01  WS-AUDT-PROGRAMA            PIC X(20) VALUE "bucle_for".
+000731 01  WS-AUDT-CANTIDAD            PIC 9(07) VALUE ZERO.
+000730
+000740 PROCEDURE DIVISION.
+000750
+000760******************************************************************
+000770* 0000-MAINLINE
+000780******************************************************************
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000810     PERFORM 2000-BUCLE-FOR THRU 2000-EXIT.
+000820     PERFORM 9000-ESCRIBIR-AUDITORIA THRU 9000-EXIT.
+000830     GOBACK.
+000840
+000850******************************************************************
+000860* 1000-INICIALIZAR - LEE LOS LIMITES DEL PARAMETRO
+000870******************************************************************
+000880 1000-INICIALIZAR.
+000885     CALL "parametros" USING WS-PARM-NA-TRES WS-PARM-NA-CINCO
+000886             WS-PARM-NA-FIB WS-LIMITE-INF WS-LIMITE-SUP
+000887             WS-PARM-NA-TIER-BAJO WS-PARM-NA-TIER-MEDIO.
+000888     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+000889     DISPLAY " BUCLE FOR - CORRIDA DEL " WS-FECHA-HOY.
+000980 1000-EXIT.
+000990     EXIT.
+001000
+001010******************************************************************
+001020* 2000-BUCLE-FOR - bucle for
+001030******************************************************************
+001040 2000-BUCLE-FOR.
+001050     PERFORM VARYING contador FROM WS-LIMITE-INF BY 1
+001060             UNTIL contador > WS-LIMITE-SUP
+001070         PERFORM 2100-MOSTRAR-CONTADOR THRU 2100-EXIT
+001080     END-PERFORM.
+001090 2000-EXIT.
+001100     EXIT.
+001110
+001120 2100-MOSTRAR-CONTADOR.
+001130     DISPLAY 'el contador llego a -> ' contador.
+001140     ADD contador TO WS-TOTAL-ACUMULADO.
+001150 2100-EXIT.
+001160     EXIT.
+001170
+001180******************************************************************
+001190* 9000-ESCRIBIR-AUDITORIA - REGISTRA EL RANGO CUBIERTO Y EL
+001200*     TOTAL ACUMULADO DE LA CORRIDA EN LA BITACORA DE AUDITORIA.
+001210******************************************************************
+001220 9000-ESCRIBIR-AUDITORIA.
+001230     MOVE SPACES TO AUDIT-RECORD.
+001240     MOVE WS-LIMITE-INF TO AUD-LIMITE-INF.
+001250     MOVE WS-LIMITE-SUP TO AUD-LIMITE-SUP.
+001260     MOVE WS-TOTAL-ACUMULADO TO AUD-TOTAL.
+001266     STRING "BCFRAUD." WS-FECHA-HOY DELIMITED BY SIZE
+001267         INTO WS-DYN-AUDIT-FILE.
+001270     OPEN OUTPUT AUDIT-FILE.
+001280     WRITE AUDIT-RECORD.
+001290     CLOSE AUDIT-FILE.
+001291     COMPUTE WS-AUDT-CANTIDAD = WS-LIMITE-SUP - WS-LIMITE-INF + 1.
+001292     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+001300 9000-EXIT.
+001310     EXIT.
+001320
+001330 MAIN-PROCEDURE.
+001340
+001350 END PROGRAM bucle_for.
