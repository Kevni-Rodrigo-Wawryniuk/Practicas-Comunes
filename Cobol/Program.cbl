@@ -1,64 +1,744 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 valor0 PIC 9(5).
-       01 valor1 PIC 9(5).
-
-       01 estado0 PIC 9(5).
-       01 estado1 PIC 9(5).
-
-       01 var0 PIC 9(5).
-       01 var1 PIC 9(5).
-       01 var2 PIC 9(5).
-       01 var3 PIC 9(5) VALUE 1.
-
-       PROCEDURE DIVISION.
-            DISPLAY " Multiplos de tres"
-            DISPLAY "    "
-            PERFORM VARYING valor0 FROM 1 BY 1 UNTIL valor0 > 20
-
-               COMPUTE valor1 = FUNCTION MOD(valor0, 3)
-               IF valor1 = 0
-                   DISPLAY valor0 " multiplo de tres"
-                   END-IF
-                END-PERFORM.
-
-                    DISPLAY "   "
-                    DISPLAY " Multiplos de Cinco"
-                    DISPLAY "   "
-
-            PERFORM VARYING estado0 FROM 1 BY 1 UNTIL estado0 > 20
-
-               COMPUTE estado1 = FUNCTION MOD(estado0, 5)
-               IF estado1 = 0
-                   DISPLAY estado0 " Multiplo de Cinco"
-                   END-IF
-                   END-PERFORM.
-
-               DISPLAY "  "
-               DISPLAY " secuencia Fibonanci "
-               DISPLAY "  "
-
-            PERFORM VARYING var0 FROM 1 BY 1 UNTIL var0 > 10
-
-                COMPUTE var1 = var2 + var3
-
-                COMPUTE var2 = var3
-                COMPUTE var3 = var1
-
-                DISPLAY var1 " secuencia fibinacci "
-
-               END-PERFORM.
-
-            STOP RUN.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000110* PROGRAM-ID: secuencias
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2019-05-02
+000150* DATE-COMPILED:
+000160* PURPOSE:    GENERATES THE MULTIPLES-OF-THREE, MULTIPLES-OF-
+000170*             FIVE AND FIBONACCI SEQUENCES USED IN THE DAILY
+000180*             DEMONSTRATION CYCLE.
+000190* TECTONICS:  cobc
+000200******************************************************************
+000210* MODIFICATION HISTORY
+000220* DATE       INIT DESCRIPTION
+000230* 2026-08-08 RW   ROUTE MULTIPLOS OUTPUT TO A PRINT FILE WITH
+000240*                 PAGE HEADERS AND RUN DATE INSTEAD OF DISPLAY.
+000250* 2026-08-08 RW   LOOP LIMITS NOW COME FROM A PARAMETER RECORD
+000260*                 INSTEAD OF BEING HARDCODED.
+000270* 2026-08-08 RW   ADDED A COMBINED PASS THAT FLAGS NUMBERS THAT
+000280*                 ARE MULTIPLES OF BOTH THREE AND FIVE.
+000290* 2026-08-08 RW   TRAPPED SIZE ERROR ON THE FIBONACCI COMPUTE AND
+000300*                 ROUTED THE SEQUENCE TO THE PRINT FILE.
+000310* 2026-08-08 RW   ADDED CHECKPOINT/RESTART SUPPORT SO A RERUN
+000320*                 RESUMES AFTER THE LAST PHASE/COUNTER SAVED.
+000330* 2026-08-08 RW   ADDED A TRAILER WITH CONTROL TOTALS FOR EACH
+000340*                 SEQUENCE AT THE END OF THE REPORT.
+000350* 2026-08-08 RW   RENAMED PROGRAM-ID FROM YOUR-PROGRAM-NAME TO
+000360*                 SECUENCIAS SO THE CHAINED BATCH DRIVER CAN
+000370*                 CALL THIS PROGRAM BY A UNIQUE NAME (IT USED TO
+000380*                 SHARE ITS PROGRAM-ID WITH ARREGLOS.CBL). ALSO
+000390*                 CHANGED STOP RUN TO GOBACK SO THE DRIVER'S RUN
+000400*                 UNIT SURVIVES THE CALL.
+000410* 2026-08-08 RW   THE FIBONACCI SIZE ERROR NOW ALSO CALLS THE
+000420*                 SHARED ERRORLOG SUBPROGRAM.
+000430* 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+000440*                 AUDITORIA SUBPROGRAM BEFORE GOBACK.
+000450* 2026-08-08 RW   LOOP LIMITS NOW COME FROM THE SHARED PARAMETROS
+000460*                 SUBPROGRAM AND ITS ONE CONTROL FILE INSTEAD OF
+000470*                 THIS PROGRAM'S OWN PARMPROG FILE.
+000480* 2026-08-08 RW   THE REPORT IS NOW WRITTEN TO A DATED FILE
+000490*                 (REPORTE.YYYYMMDD) SO A RERUN DOES NOT
+000500*                 OVERWRITE THE PRIOR DAY'S REPORT.
+000510* 2026-08-08 RW   TRAILER NOW ALSO SHOWS MINIMO/MAXIMO/PROMEDIO
+000520*                 FOR THE TRES, CINCO AND FIBONACCI SEQUENCES,
+000530*                 CARRIED THROUGH CHECKPOINT/RESTART LIKE THE
+000540*                 EXISTING CONTROL COUNTS.
+000550* 2026-08-08 RW   THE HEADER DATE NOW COMES FROM FUNCTION
+000560*                 CURRENT-DATE INSTEAD OF ACCEPT ... FROM DATE,
+000570*                 IN LINE WITH THE OTHER EIGHT PROGRAMS.
+000580* 2026-08-09 RW   9000-TERMINAR NOW CLEARS THE CHECKPOINT ON A
+000590*                 CLEAN FINISH (8100-BORRAR-CHECKPOINT, AS IN
+000600*                 CICLODIARIO) INSTEAD OF LEAVING A "FIN" PHASE
+000610*                 BEHIND. A RERUN ON THE SAME DAY NOW REGENERATES
+000620*                 THE REPORT FROM SCRATCH INSTEAD OF SILENTLY
+000630*                 SKIPPING EVERY PHASE.
+000640* 2026-08-09 RW   A SAME-DAY RESTART STILL OPENED THE REPORT
+000650*                 WITH OPEN OUTPUT BEFORE THE CHECKPOINT WAS
+000660*                 READ, SO THE DETAIL LINES ALREADY PRINTED BY
+000670*                 COMPLETED PHASES WERE WIPED EVEN THOUGH THE
+000680*                 TRAILER'S RESTORED TOTALS STILL COUNTED THEM.
+000690*                 THE CHECKPOINT IS NOW READ FIRST, AND A NEW
+000700*                 REANUDANDO-CORRIDA SWITCH (SET WHEN THE
+000710*                 CHECKPOINT'S FASE IS NOT BLANK) DRIVES OPEN
+000720*                 EXTEND INSTEAD OF OPEN OUTPUT SO THE PRIOR
+000730*                 ATTEMPT'S PRINTED CONTENT SURVIVES.
+000740******************************************************************
+000750 IDENTIFICATION DIVISION.
+000760 PROGRAM-ID. secuencias.
+000770
+000780 ENVIRONMENT DIVISION.
+000790 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000810     SELECT REPORTE ASSIGN DYNAMIC WS-DYN-REPORTE
+000820         ORGANIZATION IS LINE SEQUENTIAL.
+000830
+000840     SELECT CHECK-FILE ASSIGN TO "CHECKPROG"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-CHECK-STATUS.
+000870
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  REPORTE
+000910     LABEL RECORDS ARE STANDARD
+000920     RECORD CONTAINS 132 CHARACTERS.
+000930 01  LINEA-REPORTE               PIC X(132).
+000940
+000950 FD  CHECK-FILE
+000960     LABEL RECORDS ARE STANDARD
+000970     RECORD CONTAINS 97 CHARACTERS.
+000980 01  CHECK-RECORD.
+000990     05  CHK-FASE                PIC X(10).
+001000     05  CHK-CONTADOR            PIC 9(05).
+001010     05  CHK-FIB-ANTERIOR        PIC 9(05).
+001020     05  CHK-FIB-ACTUAL          PIC 9(05).
+001030     05  CHK-CUENTA-TRES         PIC 9(07).
+001040     05  CHK-CUENTA-CINCO        PIC 9(07).
+001050     05  CHK-CUENTA-AMBOS        PIC 9(07).
+001060     05  CHK-CUENTA-FIB          PIC 9(07).
+001070     05  CHK-MIN-TRES            PIC 9(05).
+001080     05  CHK-MAX-TRES            PIC 9(05).
+001090     05  CHK-SUMA-TRES           PIC 9(08).
+001100     05  CHK-MIN-CINCO           PIC 9(05).
+001110     05  CHK-MAX-CINCO           PIC 9(05).
+001120     05  CHK-SUMA-CINCO          PIC 9(08).
+001130     05  CHK-MIN-FIB             PIC 9(05).
+001140     05  CHK-MAX-FIB             PIC 9(05).
+001150     05  CHK-SUMA-FIB            PIC 9(08).
+001160
+001170 WORKING-STORAGE SECTION.
+001180*----------------------------------------------------------------
+001190*    LIMITES DE CORRIDA (LEIDOS DEL PARAMETRO, CON VALOR POR
+001200*    DEFECTO SI NO SE ENCUENTRA LA TARJETA DE PARAMETROS)
+001210*----------------------------------------------------------------
+001220 01  WS-LIMITE-TRES              PIC 9(05) VALUE 20.
+001230 01  WS-LIMITE-CINCO             PIC 9(05) VALUE 20.
+001240 01  WS-LIMITE-FIB               PIC 9(05) VALUE 10.
+001250 01  WS-PARM-NA-INF              PIC 9(03).
+001260 01  WS-PARM-NA-SUP              PIC 9(03).
+001270 01  WS-PARM-NA-TIER-BAJO        PIC 9(01).
+001280 01  WS-PARM-NA-TIER-MEDIO       PIC 9(01).
+001290
+001300*----------------------------------------------------------------
+001310*    CONTADORES DE LAS SECUENCIAS
+001320*----------------------------------------------------------------
+001330 01  valor0                      PIC 9(5).
+001340 01  valor1                      PIC 9(5).
+001350
+001360 01  estado0                     PIC 9(5).
+001370 01  estado1                     PIC 9(5).
+001380
+001390 01  var0                        PIC 9(5).
+001400 01  var1                        PIC 9(5).
+001410 01  var2                        PIC 9(5).
+001420 01  var3                        PIC 9(5) VALUE 1.
+001430
+001440 01  ambos0                      PIC 9(5).
+001450 01  WS-LIMITE-AMBOS             PIC 9(5).
+001460
+001470 01  WS-SW-FIBONACCI             PIC X(01) VALUE "N".
+001480     88  FIB-DESBORDO            VALUE "S".
+001490
+001500*----------------------------------------------------------------
+001510*    TOTALES DE CONTROL PARA EL TRAILER DEL REPORTE
+001520*----------------------------------------------------------------
+001530 01  WS-CUENTA-TRES              PIC 9(07) VALUE ZERO.
+001540 01  WS-CUENTA-CINCO             PIC 9(07) VALUE ZERO.
+001550 01  WS-CUENTA-AMBOS             PIC 9(07) VALUE ZERO.
+001560 01  WS-CUENTA-FIB               PIC 9(07) VALUE ZERO.
+001570
+001580*----------------------------------------------------------------
+001590*    MINIMO / MAXIMO / SUMA (PARA EL PROMEDIO) DE CADA SECUENCIA
+001600*----------------------------------------------------------------
+001610 01  WS-MIN-TRES                 PIC 9(05) VALUE 99999.
+001620 01  WS-MAX-TRES                 PIC 9(05) VALUE ZERO.
+001630 01  WS-SUMA-TRES                PIC 9(08) VALUE ZERO.
+001640 01  WS-PROM-TRES                PIC 9(05)V99 VALUE ZERO.
+001650
+001660 01  WS-MIN-CINCO                PIC 9(05) VALUE 99999.
+001670 01  WS-MAX-CINCO                PIC 9(05) VALUE ZERO.
+001680 01  WS-SUMA-CINCO               PIC 9(08) VALUE ZERO.
+001690 01  WS-PROM-CINCO               PIC 9(05)V99 VALUE ZERO.
+001700
+001710 01  WS-MIN-FIB                  PIC 9(05) VALUE 99999.
+001720 01  WS-MAX-FIB                  PIC 9(05) VALUE ZERO.
+001730 01  WS-SUMA-FIB                 PIC 9(08) VALUE ZERO.
+001740 01  WS-PROM-FIB                 PIC 9(05)V99 VALUE ZERO.
+001750
+001760*----------------------------------------------------------------
+001770*    CAMPOS PARA EL LLAMADO A LA BITACORA COMPARTIDA DE ERRORES
+001780*----------------------------------------------------------------
+001790 01  WS-ELOG-PROGRAMA            PIC X(20) VALUE "secuencias".
+001800 01  WS-ELOG-CODIGO              PIC 9(04).
+001810 01  WS-ELOG-MENSAJE             PIC X(59).
+001820
+001830*----------------------------------------------------------------
+001840*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+001850*----------------------------------------------------------------
+001860 01  WS-AUDT-PROGRAMA            PIC X(20) VALUE "secuencias".
+001870 01  WS-AUDT-CANTIDAD            PIC 9(07) VALUE ZERO.
+001880
+001890*----------------------------------------------------------------
+001900*    CONTROL DE CHECKPOINT / REINICIO
+001910*----------------------------------------------------------------
+001920 01  WS-CHECK-STATUS             PIC X(02).
+001930 01  WS-CHECKPT-INTERVALO        PIC 9(05) VALUE 2000.
+001940
+001950 01  WS-INICIO-TRES              PIC 9(05) VALUE 1.
+001960 01  WS-INICIO-CINCO             PIC 9(05) VALUE 1.
+001970 01  WS-INICIO-AMBOS             PIC 9(05) VALUE 1.
+001980 01  WS-INICIO-FIB               PIC 9(05) VALUE 1.
+001990
+002000 01  WS-SW-SALTAR-TRES           PIC X(01) VALUE "N".
+002010     88  SALTAR-TRES             VALUE "S".
+002020 01  WS-SW-SALTAR-CINCO          PIC X(01) VALUE "N".
+002030     88  SALTAR-CINCO            VALUE "S".
+002040 01  WS-SW-SALTAR-AMBOS          PIC X(01) VALUE "N".
+002050     88  SALTAR-AMBOS            VALUE "S".
+002060 01  WS-SW-SALTAR-FIB            PIC X(01) VALUE "N".
+002070     88  SALTAR-FIB              VALUE "S".
+002080 01  WS-SW-REANUDANDO            PIC X(01) VALUE "N".
+002090     88  REANUDANDO-CORRIDA      VALUE "S".
+002100
+002110*----------------------------------------------------------------
+002120*    FECHA DE CORRIDA (SE USA EN LOS ENCABEZADOS DE REPORTE)
+002130*----------------------------------------------------------------
+002140 01  WS-FECHA-AAAAMMDD           PIC 9(08).
+002150 01  WS-FECHA-EDITADA.
+002160     05  WS-FECHA-DD             PIC 9(02).
+002170     05  FILLER                  PIC X VALUE "/".
+002180     05  WS-FECHA-MM             PIC 9(02).
+002190     05  FILLER                  PIC X VALUE "/".
+002200     05  WS-FECHA-AAAA           PIC 9(04).
+002210
+002220*----------------------------------------------------------------
+002230*    NOMBRE DINAMICO DEL REPORTE, ARMADO CON LA FECHA DE CORRIDA
+002240*----------------------------------------------------------------
+002250 01  WS-DYN-REPORTE              PIC X(16).
+002260
+002270*----------------------------------------------------------------
+002280*    LINEAS DE REPORTE
+002290*----------------------------------------------------------------
+002300 01  LIN-ENCABEZADO-1.
+002310     05  FILLER                  PIC X(10) VALUE "REPORTE - ".
+002320     05  LIN-ENC-TITULO          PIC X(30).
+002330     05  FILLER                  PIC X(08) VALUE "FECHA: ".
+002340     05  LIN-ENC-FECHA           PIC X(10).
+002350
+002360 01  LIN-DETALLE-MULTIPLO.
+002370     05  LIN-DET-VALOR           PIC ZZZZ9.
+002380     05  FILLER                  PIC X(02) VALUE SPACES.
+002390     05  LIN-DET-TEXTO           PIC X(40).
+002400
+002410 01  LIN-BLANCO                  PIC X(01) VALUE SPACES.
+002420
+002430 01  LIN-TRAILER-TITULO.
+002440     05  FILLER                  PIC X(30)
+002450             VALUE "RESUMEN DE CONTROL".
+002460
+002470 01  LIN-TRAILER-DETALLE.
+002480     05  LIN-TRA-ETIQUETA        PIC X(35).
+002490     05  LIN-TRA-VALOR           PIC ZZZ,ZZ9.
+002500
+002510 01  LIN-TRAILER-PROMEDIO.
+002520     05  LIN-TRP-ETIQUETA        PIC X(35).
+002530     05  LIN-TRP-VALOR           PIC ZZZ,ZZ9.99.
+002540
+002550 PROCEDURE DIVISION.
+002560
+002570******************************************************************
+002580* 0000-MAINLINE
+002590******************************************************************
+002600 0000-MAINLINE.
+002610     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+002620     IF NOT SALTAR-TRES
+002630         PERFORM 2000-MULTIPLOS-DE-TRES THRU 2000-EXIT
+002640     END-IF.
+002650     IF NOT SALTAR-CINCO
+002660         PERFORM 3000-MULTIPLOS-DE-CINCO THRU 3000-EXIT
+002670     END-IF.
+002680     IF NOT SALTAR-AMBOS
+002690         PERFORM 2500-MULTIPLOS-DE-AMBOS THRU 2500-EXIT
+002700     END-IF.
+002710     IF NOT SALTAR-FIB
+002720         PERFORM 4000-FIBONACCI THRU 4000-EXIT
+002730     END-IF.
+002740     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+002750     GOBACK.
+002760
+002770******************************************************************
+002780* 1000-INICIALIZAR - ABRE ARCHIVOS, LEE PARAMETROS Y ESCRIBE
+002790*                     EL ENCABEZADO DEL REPORTE
+002800******************************************************************
+002810 1000-INICIALIZAR.
+002820     CALL "parametros" USING WS-LIMITE-TRES WS-LIMITE-CINCO
+002830             WS-LIMITE-FIB WS-PARM-NA-INF WS-PARM-NA-SUP
+002840             WS-PARM-NA-TIER-BAJO WS-PARM-NA-TIER-MEDIO.
+002850
+002860     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-AAAAMMDD.
+002870     MOVE WS-FECHA-AAAAMMDD(7:2) TO WS-FECHA-DD.
+002880     MOVE WS-FECHA-AAAAMMDD(5:2) TO WS-FECHA-MM.
+002890     MOVE WS-FECHA-AAAAMMDD(1:4) TO WS-FECHA-AAAA.
+002900     MOVE WS-FECHA-EDITADA TO LIN-ENC-FECHA.
+002910     STRING "REPORTE." WS-FECHA-AAAAMMDD DELIMITED BY SIZE
+002920         INTO WS-DYN-REPORTE.
+002930
+002940     COMPUTE WS-LIMITE-AMBOS =
+002950             FUNCTION MAX(WS-LIMITE-TRES WS-LIMITE-CINCO).
+002960
+002970     PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT.
+002980     IF REANUDANDO-CORRIDA
+002990         OPEN EXTEND REPORTE
+003000     ELSE
+003010         OPEN OUTPUT REPORTE
+003020     END-IF.
+003030
+003040     MOVE "SECUENCIAS NUMERICAS" TO LIN-ENC-TITULO.
+003050     MOVE LIN-ENCABEZADO-1 TO LINEA-REPORTE.
+003060     WRITE LINEA-REPORTE.
+003070     MOVE LIN-BLANCO TO LINEA-REPORTE.
+003080     WRITE LINEA-REPORTE.
+003090 1000-EXIT.
+003100     EXIT.
+003110
+003120******************************************************************
+003130* 1100-LEER-CHECKPOINT - SI EXISTE UN CHECKPOINT DE UNA CORRIDA
+003140*                         ANTERIOR, REANUDA A PARTIR DE LA FASE
+003150*                         Y EL CONTADOR ALLI REGISTRADOS
+003160******************************************************************
+003170 1100-LEER-CHECKPOINT.
+003180     OPEN INPUT CHECK-FILE.
+003190     IF WS-CHECK-STATUS = "00"
+003200         READ CHECK-FILE
+003210             NOT AT END
+003220                 MOVE CHK-CUENTA-TRES  TO WS-CUENTA-TRES
+003230                 MOVE CHK-CUENTA-CINCO TO WS-CUENTA-CINCO
+003240                 MOVE CHK-CUENTA-AMBOS TO WS-CUENTA-AMBOS
+003250                 MOVE CHK-CUENTA-FIB   TO WS-CUENTA-FIB
+003260                 MOVE CHK-MIN-TRES     TO WS-MIN-TRES
+003270                 MOVE CHK-MAX-TRES     TO WS-MAX-TRES
+003280                 MOVE CHK-SUMA-TRES    TO WS-SUMA-TRES
+003290                 MOVE CHK-MIN-CINCO    TO WS-MIN-CINCO
+003300                 MOVE CHK-MAX-CINCO    TO WS-MAX-CINCO
+003310                 MOVE CHK-SUMA-CINCO   TO WS-SUMA-CINCO
+003320                 MOVE CHK-MIN-FIB      TO WS-MIN-FIB
+003330                 MOVE CHK-MAX-FIB      TO WS-MAX-FIB
+003340                 MOVE CHK-SUMA-FIB     TO WS-SUMA-FIB
+003350                 IF CHK-FASE NOT = SPACES
+003360                     SET REANUDANDO-CORRIDA TO TRUE
+003370                 END-IF
+003380                 EVALUATE CHK-FASE
+003390                     WHEN "TRES"
+003400                         COMPUTE WS-INICIO-TRES = CHK-CONTADOR + 1
+003410                     WHEN "CINCO"
+003420                         SET SALTAR-TRES TO TRUE
+003430                         COMPUTE WS-INICIO-CINCO =
+003440                             CHK-CONTADOR + 1
+003450                     WHEN "AMBOS"
+003460                         SET SALTAR-TRES TO TRUE
+003470                         SET SALTAR-CINCO TO TRUE
+003480                         COMPUTE WS-INICIO-AMBOS =
+003490                             CHK-CONTADOR + 1
+003500                     WHEN "FIBONACCI"
+003510                         SET SALTAR-TRES TO TRUE
+003520                         SET SALTAR-CINCO TO TRUE
+003530                         SET SALTAR-AMBOS TO TRUE
+003540                         COMPUTE WS-INICIO-FIB = CHK-CONTADOR + 1
+003550                         MOVE CHK-FIB-ANTERIOR TO var2
+003560                         MOVE CHK-FIB-ACTUAL TO var3
+003570                 END-EVALUATE
+003580         END-READ
+003590         CLOSE CHECK-FILE
+003600     END-IF.
+003610 1100-EXIT.
+003620     EXIT.
+003630
+003640******************************************************************
+003650* 8000-ESCRIBIR-CHECKPOINT - GRABA LA FASE Y EL CONTADOR ACTUAL
+003660*                             PARA PERMITIR UN REINICIO
+003670******************************************************************
+003680 8000-ESCRIBIR-CHECKPOINT.
+003690     MOVE WS-CUENTA-TRES  TO CHK-CUENTA-TRES.
+003700     MOVE WS-CUENTA-CINCO TO CHK-CUENTA-CINCO.
+003710     MOVE WS-CUENTA-AMBOS TO CHK-CUENTA-AMBOS.
+003720     MOVE WS-CUENTA-FIB   TO CHK-CUENTA-FIB.
+003730     MOVE WS-MIN-TRES     TO CHK-MIN-TRES.
+003740     MOVE WS-MAX-TRES     TO CHK-MAX-TRES.
+003750     MOVE WS-SUMA-TRES    TO CHK-SUMA-TRES.
+003760     MOVE WS-MIN-CINCO    TO CHK-MIN-CINCO.
+003770     MOVE WS-MAX-CINCO    TO CHK-MAX-CINCO.
+003780     MOVE WS-SUMA-CINCO   TO CHK-SUMA-CINCO.
+003790     MOVE WS-MIN-FIB      TO CHK-MIN-FIB.
+003800     MOVE WS-MAX-FIB      TO CHK-MAX-FIB.
+003810     MOVE WS-SUMA-FIB     TO CHK-SUMA-FIB.
+003820     OPEN OUTPUT CHECK-FILE.
+003830     WRITE CHECK-RECORD.
+003840     CLOSE CHECK-FILE.
+003850 8000-EXIT.
+003860     EXIT.
+003870
+003880******************************************************************
+003890* 2000-MULTIPLOS-DE-TRES
+003900******************************************************************
+003910 2000-MULTIPLOS-DE-TRES.
+003920     MOVE "MULTIPLOS DE TRES" TO LIN-ENC-TITULO
+003930     MOVE LIN-ENCABEZADO-1 TO LINEA-REPORTE
+003940     WRITE LINEA-REPORTE
+003950
+003960     PERFORM VARYING valor0 FROM WS-INICIO-TRES BY 1
+003970             UNTIL valor0 > WS-LIMITE-TRES
+003980         PERFORM 2100-EVALUAR-MULTIPLO-TRES THRU 2100-EXIT
+003990     END-PERFORM.
+004000
+004010     MOVE "TRES" TO CHK-FASE.
+004020     MOVE WS-LIMITE-TRES TO CHK-CONTADOR.
+004030     PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT.
+004040
+004050     MOVE LIN-BLANCO TO LINEA-REPORTE.
+004060     WRITE LINEA-REPORTE.
+004070 2000-EXIT.
+004080     EXIT.
+004090
+004100 2100-EVALUAR-MULTIPLO-TRES.
+004110     COMPUTE valor1 = FUNCTION MOD(valor0, 3).
+004120     IF valor1 = 0
+004130         MOVE valor0 TO LIN-DET-VALOR
+004140         MOVE " MULTIPLO DE TRES" TO LIN-DET-TEXTO
+004150         MOVE LIN-DETALLE-MULTIPLO TO LINEA-REPORTE
+004160         WRITE LINEA-REPORTE
+004170         ADD 1 TO WS-CUENTA-TRES
+004180         IF valor0 < WS-MIN-TRES
+004190             MOVE valor0 TO WS-MIN-TRES
+004200         END-IF
+004210         IF valor0 > WS-MAX-TRES
+004220             MOVE valor0 TO WS-MAX-TRES
+004230         END-IF
+004240         ADD valor0 TO WS-SUMA-TRES
+004250     END-IF.
+004260
+004270     IF FUNCTION MOD(valor0, WS-CHECKPT-INTERVALO) = 0
+004280         MOVE "TRES" TO CHK-FASE
+004290         MOVE valor0 TO CHK-CONTADOR
+004300         PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT
+004310     END-IF.
+004320 2100-EXIT.
+004330     EXIT.
+004340
+004350******************************************************************
+004360* 3000-MULTIPLOS-DE-CINCO
+004370******************************************************************
+004380 3000-MULTIPLOS-DE-CINCO.
+004390     MOVE "MULTIPLOS DE CINCO" TO LIN-ENC-TITULO
+004400     MOVE LIN-ENCABEZADO-1 TO LINEA-REPORTE
+004410     WRITE LINEA-REPORTE
+004420
+004430     PERFORM VARYING estado0 FROM WS-INICIO-CINCO BY 1
+004440             UNTIL estado0 > WS-LIMITE-CINCO
+004450         PERFORM 3100-EVALUAR-MULTIPLO-CINCO THRU 3100-EXIT
+004460     END-PERFORM.
+004470
+004480     MOVE "CINCO" TO CHK-FASE.
+004490     MOVE WS-LIMITE-CINCO TO CHK-CONTADOR.
+004500     PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT.
+004510
+004520     MOVE LIN-BLANCO TO LINEA-REPORTE.
+004530     WRITE LINEA-REPORTE.
+004540 3000-EXIT.
+004550     EXIT.
+004560
+004570 3100-EVALUAR-MULTIPLO-CINCO.
+004580     COMPUTE estado1 = FUNCTION MOD(estado0, 5).
+004590     IF estado1 = 0
+004600         MOVE estado0 TO LIN-DET-VALOR
+004610         MOVE " MULTIPLO DE CINCO" TO LIN-DET-TEXTO
+004620         MOVE LIN-DETALLE-MULTIPLO TO LINEA-REPORTE
+004630         WRITE LINEA-REPORTE
+004640         ADD 1 TO WS-CUENTA-CINCO
+004650         IF estado0 < WS-MIN-CINCO
+004660             MOVE estado0 TO WS-MIN-CINCO
+004670         END-IF
+004680         IF estado0 > WS-MAX-CINCO
+004690             MOVE estado0 TO WS-MAX-CINCO
+004700         END-IF
+004710         ADD estado0 TO WS-SUMA-CINCO
+004720     END-IF.
+004730
+004740     IF FUNCTION MOD(estado0, WS-CHECKPT-INTERVALO) = 0
+004750         MOVE "CINCO" TO CHK-FASE
+004760         MOVE estado0 TO CHK-CONTADOR
+004770         PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT
+004780     END-IF.
+004790 3100-EXIT.
+004800     EXIT.
+004810
+004820******************************************************************
+004830* 2500-MULTIPLOS-DE-AMBOS - RECONCILIACION: NUMEROS QUE SON
+004840*                            MULTIPLOS DE TRES Y DE CINCO A LA VEZ
+004850******************************************************************
+004860 2500-MULTIPLOS-DE-AMBOS.
+004870     MOVE "MULTIPLOS DE TRES Y CINCO" TO LIN-ENC-TITULO
+004880     MOVE LIN-ENCABEZADO-1 TO LINEA-REPORTE
+004890     WRITE LINEA-REPORTE
+004900
+004910     PERFORM VARYING ambos0 FROM WS-INICIO-AMBOS BY 1
+004920             UNTIL ambos0 > WS-LIMITE-AMBOS
+004930         PERFORM 2600-EVALUAR-MULTIPLO-AMBOS THRU 2600-EXIT
+004940     END-PERFORM.
+004950
+004960     MOVE "AMBOS" TO CHK-FASE.
+004970     MOVE WS-LIMITE-AMBOS TO CHK-CONTADOR.
+004980     PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT.
+004990
+005000     MOVE LIN-BLANCO TO LINEA-REPORTE.
+005010     WRITE LINEA-REPORTE.
+005020 2500-EXIT.
+005030     EXIT.
+005040
+005050 2600-EVALUAR-MULTIPLO-AMBOS.
+005060     IF FUNCTION MOD(ambos0, 3) = 0
+005070             AND FUNCTION MOD(ambos0, 5) = 0
+005080         MOVE ambos0 TO LIN-DET-VALOR
+005090         MOVE " MULTIPLO DE TRES Y DE CINCO" TO LIN-DET-TEXTO
+005100         MOVE LIN-DETALLE-MULTIPLO TO LINEA-REPORTE
+005110         WRITE LINEA-REPORTE
+005120         ADD 1 TO WS-CUENTA-AMBOS
+005130     END-IF.
+005140
+005150     IF FUNCTION MOD(ambos0, WS-CHECKPT-INTERVALO) = 0
+005160         MOVE "AMBOS" TO CHK-FASE
+005170         MOVE ambos0 TO CHK-CONTADOR
+005180         PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT
+005190     END-IF.
+005200 2600-EXIT.
+005210     EXIT.
+005220
+005230******************************************************************
+005240* 4000-FIBONACCI
+005250******************************************************************
+005260 4000-FIBONACCI.
+005270     MOVE "SECUENCIA FIBONACCI" TO LIN-ENC-TITULO
+005280     MOVE LIN-ENCABEZADO-1 TO LINEA-REPORTE
+005290     WRITE LINEA-REPORTE
+005300
+005310     PERFORM VARYING var0 FROM WS-INICIO-FIB BY 1
+005320             UNTIL var0 > WS-LIMITE-FIB OR FIB-DESBORDO
+005330         PERFORM 4100-CALCULAR-TERMINO THRU 4100-EXIT
+005340     END-PERFORM.
+005350
+005360     MOVE "FIBONACCI" TO CHK-FASE.
+005370     MOVE WS-LIMITE-FIB TO CHK-CONTADOR.
+005380     MOVE var2 TO CHK-FIB-ANTERIOR.
+005390     MOVE var3 TO CHK-FIB-ACTUAL.
+005400     PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT.
+005410
+005420     MOVE LIN-BLANCO TO LINEA-REPORTE.
+005430     WRITE LINEA-REPORTE.
+005440 4000-EXIT.
+005450     EXIT.
+005460
+005470 4100-CALCULAR-TERMINO.
+005480     COMPUTE var1 = var2 + var3
+005490         ON SIZE ERROR
+005500             SET FIB-DESBORDO TO TRUE
+005510             MOVE var0 TO LIN-DET-VALOR
+005520             MOVE " ERROR: DESBORDE EN LA SECUENCIA FIBONACCI"
+005530                 TO LIN-DET-TEXTO
+005540             MOVE LIN-DETALLE-MULTIPLO TO LINEA-REPORTE
+005550             WRITE LINEA-REPORTE
+005560             MOVE 2 TO WS-ELOG-CODIGO
+005570             MOVE "DESBORDE EN LA SECUENCIA FIBONACCI"
+005580                 TO WS-ELOG-MENSAJE
+005590             CALL "errorlog" USING WS-ELOG-PROGRAMA
+005600                     WS-ELOG-CODIGO WS-ELOG-MENSAJE
+005610     END-COMPUTE.
+005620
+005630     IF NOT FIB-DESBORDO
+005640         COMPUTE var2 = var3
+005650         COMPUTE var3 = var1
+005660         MOVE var1 TO LIN-DET-VALOR
+005670         MOVE " SECUENCIA FIBONACCI" TO LIN-DET-TEXTO
+005680         MOVE LIN-DETALLE-MULTIPLO TO LINEA-REPORTE
+005690         WRITE LINEA-REPORTE
+005700         ADD 1 TO WS-CUENTA-FIB
+005710         IF var1 < WS-MIN-FIB
+005720             MOVE var1 TO WS-MIN-FIB
+005730         END-IF
+005740         IF var1 > WS-MAX-FIB
+005750             MOVE var1 TO WS-MAX-FIB
+005760         END-IF
+005770         ADD var1 TO WS-SUMA-FIB
+005780         IF FUNCTION MOD(var0, WS-CHECKPT-INTERVALO) = 0
+005790             MOVE "FIBONACCI" TO CHK-FASE
+005800             MOVE var0 TO CHK-CONTADOR
+005810             MOVE var2 TO CHK-FIB-ANTERIOR
+005820             MOVE var3 TO CHK-FIB-ACTUAL
+005830             PERFORM 8000-ESCRIBIR-CHECKPOINT THRU 8000-EXIT
+005840         END-IF
+005850     END-IF.
+005860 4100-EXIT.
+005870     EXIT.
+005880
+005890******************************************************************
+005900* 9000-TERMINAR - ESCRIBE EL TRAILER DE TOTALES Y CIERRA EL
+005910*                 REPORTE
+005920******************************************************************
+005930 9000-TERMINAR.
+005940     PERFORM 9500-ESCRIBIR-TRAILER THRU 9500-EXIT.
+005950
+005960     PERFORM 8100-BORRAR-CHECKPOINT THRU 8100-EXIT.
+005970     CLOSE REPORTE.
+005980     COMPUTE WS-AUDT-CANTIDAD = WS-CUENTA-TRES + WS-CUENTA-CINCO
+005990         + WS-CUENTA-AMBOS + WS-CUENTA-FIB.
+006000     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+006010 9000-EXIT.
+006020     EXIT.
+006030
+006040******************************************************************
+006050* 8100-BORRAR-CHECKPOINT - LA CORRIDA TERMINO COMPLETA SIN
+006060*     ERRORES, ASI QUE SE LIMPIA EL CHECKPOINT PARA QUE LA
+006070*     PROXIMA CORRIDA COMIENCE DE CERO EN VEZ DE SALTARSE TODO
+006080******************************************************************
+006090 8100-BORRAR-CHECKPOINT.
+006100     MOVE SPACES TO CHK-FASE.
+006110     MOVE ZERO TO CHK-CONTADOR.
+006120     MOVE ZERO TO CHK-FIB-ANTERIOR.
+006130     MOVE ZERO TO CHK-FIB-ACTUAL.
+006140     MOVE ZERO TO CHK-CUENTA-TRES.
+006150     MOVE ZERO TO CHK-CUENTA-CINCO.
+006160     MOVE ZERO TO CHK-CUENTA-AMBOS.
+006170     MOVE ZERO TO CHK-CUENTA-FIB.
+006180     MOVE ZERO TO CHK-MIN-TRES.
+006190     MOVE ZERO TO CHK-MAX-TRES.
+006200     MOVE ZERO TO CHK-SUMA-TRES.
+006210     MOVE ZERO TO CHK-MIN-CINCO.
+006220     MOVE ZERO TO CHK-MAX-CINCO.
+006230     MOVE ZERO TO CHK-SUMA-CINCO.
+006240     MOVE ZERO TO CHK-MIN-FIB.
+006250     MOVE ZERO TO CHK-MAX-FIB.
+006260     MOVE ZERO TO CHK-SUMA-FIB.
+006270     OPEN OUTPUT CHECK-FILE.
+006280     WRITE CHECK-RECORD.
+006290     CLOSE CHECK-FILE.
+006300 8100-EXIT.
+006310     EXIT.
+006320
+006330******************************************************************
+006340* 9500-ESCRIBIR-TRAILER - IMPRIME LOS TOTALES DE CONTROL
+006350******************************************************************
+006360 9500-ESCRIBIR-TRAILER.
+006370     MOVE LIN-BLANCO TO LINEA-REPORTE.
+006380     WRITE LINEA-REPORTE.
+006390     MOVE LIN-TRAILER-TITULO TO LINEA-REPORTE.
+006400     WRITE LINEA-REPORTE.
+006410
+006420     MOVE "MULTIPLOS DE TRES ENCONTRADOS......." TO
+006430         LIN-TRA-ETIQUETA.
+006440     MOVE WS-CUENTA-TRES TO LIN-TRA-VALOR.
+006450     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+006460     WRITE LINEA-REPORTE.
+006470
+006480     MOVE "MULTIPLOS DE CINCO ENCONTRADOS......" TO
+006490         LIN-TRA-ETIQUETA.
+006500     MOVE WS-CUENTA-CINCO TO LIN-TRA-VALOR.
+006510     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+006520     WRITE LINEA-REPORTE.
+006530
+006540     MOVE "MULTIPLOS DE TRES Y CINCO ENCONTRADOS" TO
+006550         LIN-TRA-ETIQUETA.
+006560     MOVE WS-CUENTA-AMBOS TO LIN-TRA-VALOR.
+006570     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+006580     WRITE LINEA-REPORTE.
+006590
+006600     MOVE "TERMINOS FIBONACCI GENERADOS........" TO
+006610         LIN-TRA-ETIQUETA.
+006620     MOVE WS-CUENTA-FIB TO LIN-TRA-VALOR.
+006630     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+006640     WRITE LINEA-REPORTE.
+006650
+006660     PERFORM 9600-ESCRIBIR-ESTADISTICAS THRU 9600-EXIT.
+006670 9500-EXIT.
+006680     EXIT.
+006690
+006700******************************************************************
+006710* 9600-ESCRIBIR-ESTADISTICAS - MINIMO, MAXIMO Y PROMEDIO DE CADA
+006720*                               SECUENCIA GENERADA
+006730******************************************************************
+006740 9600-ESCRIBIR-ESTADISTICAS.
+006750     IF WS-CUENTA-TRES = 0
+006760         MOVE ZERO TO WS-MIN-TRES
+006770     ELSE
+006780         DIVIDE WS-SUMA-TRES BY WS-CUENTA-TRES
+006790             GIVING WS-PROM-TRES ROUNDED
+006800     END-IF.
+006810     IF WS-CUENTA-CINCO = 0
+006820         MOVE ZERO TO WS-MIN-CINCO
+006830     ELSE
+006840         DIVIDE WS-SUMA-CINCO BY WS-CUENTA-CINCO
+006850             GIVING WS-PROM-CINCO ROUNDED
+006860     END-IF.
+006870     IF WS-CUENTA-FIB = 0
+006880         MOVE ZERO TO WS-MIN-FIB
+006890     ELSE
+006900         DIVIDE WS-SUMA-FIB BY WS-CUENTA-FIB
+006910             GIVING WS-PROM-FIB ROUNDED
+006920     END-IF.
+006930
+006940     MOVE LIN-BLANCO TO LINEA-REPORTE.
+006950     WRITE LINEA-REPORTE.
+006960
+006970     MOVE "TRES     - MINIMO..................." TO
+006980         LIN-TRA-ETIQUETA.
+006990     MOVE WS-MIN-TRES TO LIN-TRA-VALOR.
+007000     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+007010     WRITE LINEA-REPORTE.
+007020
+007030     MOVE "TRES     - MAXIMO..................." TO
+007040         LIN-TRA-ETIQUETA.
+007050     MOVE WS-MAX-TRES TO LIN-TRA-VALOR.
+007060     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+007070     WRITE LINEA-REPORTE.
+007080
+007090     MOVE "TRES     - PROMEDIO................." TO
+007100         LIN-TRP-ETIQUETA.
+007110     MOVE WS-PROM-TRES TO LIN-TRP-VALOR.
+007120     MOVE LIN-TRAILER-PROMEDIO TO LINEA-REPORTE.
+007130     WRITE LINEA-REPORTE.
+007140
+007150     MOVE "CINCO    - MINIMO..................." TO
+007160         LIN-TRA-ETIQUETA.
+007170     MOVE WS-MIN-CINCO TO LIN-TRA-VALOR.
+007180     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+007190     WRITE LINEA-REPORTE.
+007200
+007210     MOVE "CINCO    - MAXIMO..................." TO
+007220         LIN-TRA-ETIQUETA.
+007230     MOVE WS-MAX-CINCO TO LIN-TRA-VALOR.
+007240     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+007250     WRITE LINEA-REPORTE.
+007260
+007270     MOVE "CINCO    - PROMEDIO................." TO
+007280         LIN-TRP-ETIQUETA.
+007290     MOVE WS-PROM-CINCO TO LIN-TRP-VALOR.
+007300     MOVE LIN-TRAILER-PROMEDIO TO LINEA-REPORTE.
+007310     WRITE LINEA-REPORTE.
+007320
+007330     MOVE "FIBONACCI - MINIMO.................." TO
+007340         LIN-TRA-ETIQUETA.
+007350     MOVE WS-MIN-FIB TO LIN-TRA-VALOR.
+007360     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+007370     WRITE LINEA-REPORTE.
+007380
+007390     MOVE "FIBONACCI - MAXIMO.................." TO
+007400         LIN-TRA-ETIQUETA.
+007410     MOVE WS-MAX-FIB TO LIN-TRA-VALOR.
+007420     MOVE LIN-TRAILER-DETALLE TO LINEA-REPORTE.
+007430     WRITE LINEA-REPORTE.
+007440
+007450     MOVE "FIBONACCI - PROMEDIO................" TO
+007460         LIN-TRP-ETIQUETA.
+007470     MOVE WS-PROM-FIB TO LIN-TRP-VALOR.
+007480     MOVE LIN-TRAILER-PROMEDIO TO LINEA-REPORTE.
+007490     WRITE LINEA-REPORTE.
+007500 9600-EXIT.
+007510     EXIT.
+007520
+007530 END PROGRAM secuencias.
