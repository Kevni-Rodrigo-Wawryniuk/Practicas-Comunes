@@ -1,8 +1,26 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * PROGRAM-ID: variables
+      * AUTHOR:     R. WAWRYNIUK
+      * INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+      * DATE-WRITTEN: 2019-06-14
+      * DATE-COMPILED:
+      * PURPOSE:    DEMONSTRATES THE BASIC COBOL DATA TYPES AND GROUP/
+      *             TABLE ITEMS USED ELSEWHERE IN THIS SHOP.
+      * TECTONICS:  cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 2026-08-08 RW   PERSONA AND TABLA-CLASIFICACIONES ARE NOW
+      *                 SHARED COPYBOOKS (COPY PERSONA / COPY CLASIF)
+      *                 SO THIS LAYOUT IS THE SAME ONE USED BY THE
+      *                 PERSONA MASTER-FILE MAINTENANCE AND REPORTING
+      *                 PROGRAMS, INSTEAD OF AN UNUSED LOCAL GROUP.
+      * 2026-08-08 RW   STOP RUN CHANGED TO GOBACK SO THE CHAINED
+      *                 BATCH DRIVER CAN CALL THIS PROGRAM AS A STEP.
+      * 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+      *                 AUDITORIA SUBPROGRAM BEFORE GOBACK.
+      * 2026-08-08 RW   DISPLAYS A RUN-DATE STAMP (FUNCTION CURRENT-
+      *                 DATE) BEFORE THE DEMO OUTPUT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. variables.
@@ -27,23 +45,30 @@
       * tipo booleanos
         01 mayordeEdad PIC X.
 
-      * Grupos de datos
-        01 PERSONA.
-            05 NOMBRE PIC x(30).
-            05 DNI PIC 99.
+      * Grupos de datos - ver Cobol/Copy/PERSONA.cpy
+        COPY PERSONA.
+
+      * tablas o arreglos - ver Cobol/Copy/CLASIF.cpy
+        COPY CLASIF.
+
+      * Campos para el llamado a la auditoria compartida
+        01 WS-AUDT-PROGRAMA PIC X(20) VALUE "variables".
+        01 WS-AUDT-CANTIDAD PIC 9(07) VALUE 1.
 
-      * tablas o arreglos
-        01 TABLA-CLASIFICACIONES.
-            05 CLASIFICACIONES OCCURS 5 TIMES PIC 99.
+      * Fecha de corrida, para el encabezado de la salida
+        01 WS-FECHA-HOY PIC X(08).
 
        PROCEDURE DIVISION.
+          MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+          DISPLAY "Corrida del: " WS-FECHA-HOY.
           MOVE 100 TO EDADRellenoCeros.
           DISPLAY "La edad es: " EDADRellenoCeros.
-           STOP RUN.
+          CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+           GOBACK.
 
        MAIN-PROCEDURE.
 
 
             DISPLAY "Hello world"
-            STOP RUN.
+            GOBACK.
        END PROGRAM variables.
