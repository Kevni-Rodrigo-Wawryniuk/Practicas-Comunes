@@ -0,0 +1,113 @@
+000100******************************************************************
+000110* PROGRAM-ID: parametros
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    CALLABLE PARAMETER-CARD READER. OPENS THE ONE
+000170*             SHARED CONTROL FILE THAT HOLDS EVERY THRESHOLD USED
+000180*             ACROSS THE DAILY CYCLE (PROGRAM.CBL'S MULTIPLE-OF-3
+000190*             AND MULTIPLE-OF-5 LIMITS, BUCLE_FOR.CBL'S LOOP
+000200*             BOUNDS AND USO_DEL_IF.CBL'S TIER CUTOFFS) AND
+000210*             RETURNS THEM ALL THROUGH THE LINKAGE SECTION, SO
+000220*             OPERATIONS MAINTAINS ONE CONTROL RECORD INSTEAD OF
+000230*             A DIFFERENT PARAMETER FILE PER PROGRAM. A CALLER
+000240*             ONLY USES THE FIELDS THAT APPLY TO IT AND IGNORES
+000250*             THE REST. IF THE CONTROL FILE IS MISSING, THE
+000260*             ORIGINAL HARDCODED DEFAULTS ARE RETURNED SO A SHOP
+000270*             WITHOUT A PARAMETER CARD YET STILL RUNS.
+000280* TECTONICS:  cobc
+000290******************************************************************
+000300* MODIFICATION HISTORY
+000310* DATE       INIT DESCRIPTION
+000320* 2026-08-08 RW   INITIAL VERSION.
+000330******************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. parametros.
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT PARM-FILE ASSIGN TO "PARMCTL"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-PARM-STATUS.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  PARM-FILE
+000470     LABEL RECORDS ARE STANDARD
+000480     RECORD CONTAINS 23 CHARACTERS.
+000490 01  PARM-RECORD.
+000500     05  PARM-REC-LIMITE-TRES        PIC 9(05).
+000510     05  PARM-REC-LIMITE-CINCO       PIC 9(05).
+000520     05  PARM-REC-LIMITE-FIB         PIC 9(05).
+000530     05  PARM-REC-LIMITE-INF         PIC 9(03).
+000540     05  PARM-REC-LIMITE-SUP         PIC 9(03).
+000550     05  PARM-REC-TIER-BAJO-MAX      PIC 9(01).
+000560     05  PARM-REC-TIER-MEDIO-MAX     PIC 9(01).
+000570
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-PARM-STATUS                  PIC X(02).
+000600
+000610 LINKAGE SECTION.
+000620 01  PARM-LIMITE-TRES                PIC 9(05).
+000630 01  PARM-LIMITE-CINCO               PIC 9(05).
+000640 01  PARM-LIMITE-FIB                 PIC 9(05).
+000650 01  PARM-LIMITE-INF                 PIC 9(03).
+000660 01  PARM-LIMITE-SUP                 PIC 9(03).
+000670 01  PARM-TIER-BAJO-MAX              PIC 9(01).
+000680 01  PARM-TIER-MEDIO-MAX             PIC 9(01).
+000690
+000700 PROCEDURE DIVISION USING PARM-LIMITE-TRES PARM-LIMITE-CINCO
+000710         PARM-LIMITE-FIB PARM-LIMITE-INF PARM-LIMITE-SUP
+000720         PARM-TIER-BAJO-MAX PARM-TIER-MEDIO-MAX.
+000730
+000740******************************************************************
+000750* 0000-MAINLINE - CARGA LOS VALORES POR DEFECTO, LOS REEMPLAZA
+000760*     CON LOS DEL CONTROL FILE SI ESTE EXISTE, Y LOS DEVUELVE
+000770******************************************************************
+000780 0000-MAINLINE.
+000790     PERFORM 1000-CARGAR-DEFECTOS THRU 1000-EXIT.
+000800     PERFORM 2000-LEER-CONTROL THRU 2000-EXIT.
+000810     GOBACK.
+000820
+000830******************************************************************
+000840* 1000-CARGAR-DEFECTOS - VALORES USADOS SI NO HAY TARJETA DE
+000850*     PARAMETROS PARA EL DIA
+000860******************************************************************
+000870 1000-CARGAR-DEFECTOS.
+000880     MOVE 20 TO PARM-LIMITE-TRES.
+000890     MOVE 20 TO PARM-LIMITE-CINCO.
+000900     MOVE 10 TO PARM-LIMITE-FIB.
+000910     MOVE 1  TO PARM-LIMITE-INF.
+000920     MOVE 10 TO PARM-LIMITE-SUP.
+000930     MOVE 3  TO PARM-TIER-BAJO-MAX.
+000940     MOVE 6  TO PARM-TIER-MEDIO-MAX.
+000950 1000-EXIT.
+000960     EXIT.
+000970
+000980******************************************************************
+000990* 2000-LEER-CONTROL - SI EXISTE EL CONTROL FILE, SUS VALORES
+001000*     REEMPLAZAN A LOS DEFECTOS
+001010******************************************************************
+001020 2000-LEER-CONTROL.
+001030     OPEN INPUT PARM-FILE.
+001040     IF WS-PARM-STATUS = "00"
+001050         READ PARM-FILE
+001060             NOT AT END
+001070                 MOVE PARM-REC-LIMITE-TRES  TO PARM-LIMITE-TRES
+001080                 MOVE PARM-REC-LIMITE-CINCO TO PARM-LIMITE-CINCO
+001090                 MOVE PARM-REC-LIMITE-FIB   TO PARM-LIMITE-FIB
+001100                 MOVE PARM-REC-LIMITE-INF   TO PARM-LIMITE-INF
+001110                 MOVE PARM-REC-LIMITE-SUP   TO PARM-LIMITE-SUP
+001120                 MOVE PARM-REC-TIER-BAJO-MAX
+001130                     TO PARM-TIER-BAJO-MAX
+001140                 MOVE PARM-REC-TIER-MEDIO-MAX
+001150                     TO PARM-TIER-MEDIO-MAX
+001160         END-READ
+001170         CLOSE PARM-FILE
+001180     END-IF.
+001190 2000-EXIT.
+001200     EXIT.
+001210
+001220 END PROGRAM parametros.
