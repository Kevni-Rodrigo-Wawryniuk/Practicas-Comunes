@@ -0,0 +1,86 @@
+000100******************************************************************
+000110* PROGRAM-ID: errorlog
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    CALLABLE ERROR-LOGGING UTILITY. RECEIVES THE
+000170*             CALLING PROGRAM'S ID, AN ERROR CODE AND A MESSAGE
+000180*             THROUGH THE LINKAGE SECTION, STAMPS THEM WITH THE
+000190*             CURRENT DATE AND TIME, AND APPENDS ONE RECORD TO
+000200*             THE SHARED ERROR LOG SO OPERATIONS HAS ONE PLACE
+000210*             TO CHECK FOR PROBLEMS ACROSS THE WHOLE SUITE
+000220*             INSTEAD OF NINE PROGRAMS EACH DISPLAYING ITS OWN
+000230*             AD HOC MESSAGE.
+000240* TECTONICS:  cobc
+000250******************************************************************
+000260* MODIFICATION HISTORY
+000270* DATE       INIT DESCRIPTION
+000280* 2026-08-08 RW   INITIAL VERSION.
+000282* 2026-08-08 RW   THE SHARED LOG IS NOW A DATED FILE
+000283*                 (ERRORLOG.YYYYMMDD) INSTEAD OF ONE FILE
+000284*                 OVERWRITTEN/EXTENDED FOREVER, SO EACH DAY GETS
+000285*                 ITS OWN LOG AND YESTERDAY'S ENTRIES ARE NOT
+000286*                 LOST.
+000290******************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. errorlog.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT ERROR-LOG-FILE ASSIGN DYNAMIC WS-DYN-LOG-FILE
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-LOG-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  ERROR-LOG-FILE
+000430     LABEL RECORDS ARE STANDARD
+000440     RECORD CONTAINS 108 CHARACTERS.
+000450 01  ERROR-LOG-RECORD.
+000460     05  ELOG-TIMESTAMP-O            PIC X(21).
+000470     05  FILLER                      PIC X(01) VALUE SPACE.
+000480     05  ELOG-PROGRAMA-O             PIC X(20).
+000490     05  FILLER                      PIC X(01) VALUE SPACE.
+000500     05  ELOG-CODIGO-O               PIC 9(04).
+000510     05  FILLER                      PIC X(01) VALUE SPACE.
+000520     05  ELOG-MENSAJE-O              PIC X(59).
+000530
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-LOG-STATUS                   PIC X(02).
+000555 01  WS-FECHA-HOY                    PIC X(08).
+000556 01  WS-DYN-LOG-FILE                 PIC X(17).
+000560
+000570 LINKAGE SECTION.
+000580 01  ELOG-PROGRAMA                   PIC X(20).
+000590 01  ELOG-CODIGO                     PIC 9(04).
+000600 01  ELOG-MENSAJE                    PIC X(59).
+000610
+000620 PROCEDURE DIVISION USING ELOG-PROGRAMA ELOG-CODIGO ELOG-MENSAJE.
+000630
+000640******************************************************************
+000650* 0000-MAINLINE - ABRE LA BITACORA COMPARTIDA (CREANDOLA SI ES
+000660*     LA PRIMERA VEZ QUE SE ESCRIBE EN EL DIA), AGREGA EL
+000670*     REGISTRO Y LA CIERRA DE NUEVO PARA EL SIGUIENTE LLAMADOR
+000680******************************************************************
+000690 0000-MAINLINE.
+000695     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+000696     STRING "ERRORLOG." WS-FECHA-HOY DELIMITED BY SIZE
+000697         INTO WS-DYN-LOG-FILE.
+000700     OPEN EXTEND ERROR-LOG-FILE.
+000710     IF WS-LOG-STATUS NOT = "00"
+000720         OPEN OUTPUT ERROR-LOG-FILE
+000730     END-IF.
+000740
+000750     MOVE SPACES TO ERROR-LOG-RECORD.
+000760     MOVE FUNCTION CURRENT-DATE TO ELOG-TIMESTAMP-O.
+000770     MOVE ELOG-PROGRAMA TO ELOG-PROGRAMA-O.
+000780     MOVE ELOG-CODIGO TO ELOG-CODIGO-O.
+000790     MOVE ELOG-MENSAJE TO ELOG-MENSAJE-O.
+000800     WRITE ERROR-LOG-RECORD.
+000810
+000820     CLOSE ERROR-LOG-FILE.
+000830     GOBACK.
+000840
+000850 END PROGRAM errorlog.
