@@ -0,0 +1,906 @@
+000100******************************************************************
+000110* PROGRAM-ID: regresion
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-09
+000150* DATE-COMPILED:
+000160* PURPOSE:    BATCH REGRESSION SUITE FOR THE DAILY CYCLE. CALLS
+000170*             EACH STEP PROGRAM WITH A KNOWN SET OF INPUTS,
+000180*             CHECKS ITS RETURN-CODE AND THE SHAPE OF WHATEVER
+000190*             IT WROTE, AND REPORTS A PASS/FAIL LINE PER CASO SO
+000200*             A CHANGE THAT BREAKS A STEP IS CAUGHT BEFORE THE
+000210*             REAL CICLO_DIARIO RUN DOES.
+000220* TECTONICS:  cobc
+000230******************************************************************
+000240* MODIFICATION HISTORY
+000250* DATE       INIT DESCRIPTION
+000260* 2026-08-09 RW   INITIAL VERSION. COVERS EIGHT OF THE NINE
+000270*                 DAILY-CYCLE PROGRAMS; ARREGLOS.CBL IS LEFT OUT
+000280*                 BECAUSE ITS INDEXED NUMEROS TABLE NEEDS AN
+000290*                 INDEXED FILE HANDLER THIS SHOP'S RUNTIME DOES
+000300*                 NOT CARRY, SO IT CANNOT BE DRIVEN HEADLESSLY.
+000310*                 TWO CASOS (INGRESA_UN_VALOR AND MULTIPLOSDEDOS)
+000320*                 STILL ACCEPT FROM THE CONSOLE, SO THIS PROGRAM
+000330*                 MUST BE RUN WITH A TWO-CARD SYSIN DECK (THE
+000340*                 VALOR FOR EACH, IN THAT ORDER) REDIRECTED INTO
+000350*                 ITS OWN STANDARD INPUT.
+000360* 2026-08-09 RW   THE DAILY CYCLE GREW TO TWELVE STEPS
+000370*                 (CICLODIARIO.CBL'S WS-CANT-PASOS), SO "EIGHT OF
+000380*                 NINE" NO LONGER ADDED UP. ADDED CASOS FOR
+000390*                 MAESTRO_DIARIO AND EXCEPCIONES, WHICH ONLY TOUCH
+000400*                 LINE SEQUENTIAL FILES AND CAN BE DRIVEN
+000410*                 HEADLESSLY LIKE THE ORIGINAL EIGHT. THAT LEAVES
+000420*                 TEN OF THE TWELVE STEPS COVERED - ARREGLOS AND
+000430*                 EXPORTAR_DATOS ARE BOTH LEFT OUT FOR THE SAME
+000440*                 REASON AS ABOVE, SINCE EXPORTAR_DATOS ALSO
+000450*                 OPENS THE INDEXED PERSONAF FILE.
+000460* 2026-08-09 RW   WS-DYN-MAESTRO WAS PIC X(15), THE SAME
+000470*                 UNDERSIZING BUG AS MAESTRO_DIARIO'S OWN
+000480*                 WS-DYN-MAESTRO-FILE ("MAESTRO." PLUS AN 8-DIGIT
+000490*                 DATE NEEDS 16 BYTES), SO 2830-VERIFICAR-MAESTRO
+000500*                 WAS RECONSTRUCTING THE SAME TRUNCATED NAME AND
+000510*                 ITS PASS PROVED NOTHING ABOUT THE REAL FILE.
+000520*                 WIDENED TO PIC X(16) TO MATCH.
+000530******************************************************************
+000540 IDENTIFICATION DIVISION.
+000550 PROGRAM-ID. regresion.
+000560
+000570 ENVIRONMENT DIVISION.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600*    ARCHIVOS DE ENTRADA ARMADOS POR ESTE PROGRAMA PARA QUE LOS
+000610*    CASOS QUE LOS NECESITAN CORRAN SIEMPRE CON LOS MISMOS DATOS
+000620     SELECT IFTRAN-FILE ASSIGN TO "IFTRAN"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-IFTRAN-STATUS.
+000650
+000660     SELECT PARMBCWH-FILE ASSIGN TO "PARMBCWH"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-PARMBCWH-STATUS.
+000690
+000700     SELECT BCWHTRAN-FILE ASSIGN TO "BCWHTRAN"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-BCWHTRAN-STATUS.
+000730
+000740*    SALIDAS DE LOS PROGRAMAS BAJO PRUEBA, RELEIDAS PARA VERIFICAR
+000750     SELECT INGRLOG-FILE ASSIGN DYNAMIC WS-DYN-INGRLOG
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-INGRLOG-STATUS.
+000780
+000790     SELECT IFSAL-FILE ASSIGN DYNAMIC WS-DYN-IFSAL
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-IFSAL-STATUS.
+000820
+000830     SELECT IFRPT-FILE ASSIGN DYNAMIC WS-DYN-IFRPT
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-IFRPT-STATUS.
+000860
+000870     SELECT MULTRPT-FILE ASSIGN DYNAMIC WS-DYN-MULTRPT
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-MULTRPT-STATUS.
+000900
+000910     SELECT BCFRAUD-FILE ASSIGN DYNAMIC WS-DYN-BCFRAUD
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-BCFRAUD-STATUS.
+000940
+000950     SELECT BCWHLOG-FILE ASSIGN DYNAMIC WS-DYN-BCWHLOG
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-BCWHLOG-STATUS.
+000980
+000990     SELECT REPORTE-FILE ASSIGN DYNAMIC WS-DYN-REPORTE
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-REPORTE-STATUS.
+001020
+001030*    ARCHIVOS FIJOS QUE ESTE PROGRAMA ARMA COMO INSUMO DE
+001040*    MAESTRO_DIARIO Y EXCEPCIONES
+001050     SELECT ARREGSAL-FILE ASSIGN TO "ARREGSAL"
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS WS-ARREGSAL-STATUS.
+001080
+001090     SELECT CLASIREF-FILE ASSIGN TO "CLASIREF"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001110         FILE STATUS IS WS-CLASIREF-STATUS.
+001120
+001130     SELECT ARREGERR-FILE ASSIGN TO "ARREGERR"
+001140         ORGANIZATION IS LINE SEQUENTIAL
+001150         FILE STATUS IS WS-ARREGERR-STATUS.
+001160
+001170     SELECT ERRORLOG-FILE ASSIGN DYNAMIC WS-DYN-ERRORLOG
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-ERRORLOG-STATUS.
+001200
+001210*    SALIDAS DE MAESTRO_DIARIO/EXCEPCIONES, RELEIDAS P/ VERIFICAR
+001220     SELECT MAESTRO-FILE ASSIGN DYNAMIC WS-DYN-MAESTRO
+001230         ORGANIZATION IS LINE SEQUENTIAL
+001240         FILE STATUS IS WS-MAESTRO-STATUS.
+001250
+001260     SELECT EXCEPRPT-FILE ASSIGN DYNAMIC WS-DYN-EXCEPRPT
+001270         ORGANIZATION IS LINE SEQUENTIAL
+001280         FILE STATUS IS WS-EXCEPRPT-STATUS.
+001290
+001300 DATA DIVISION.
+001310 FILE SECTION.
+001320 FD  IFTRAN-FILE
+001330     LABEL RECORDS ARE STANDARD
+001340     RECORD CONTAINS 41 CHARACTERS.
+001350 01  IFTRAN-RECORD.
+001360     05  IFT-NOMBRE              PIC X(20).
+001370     05  IFT-NOMBRE-CAMBIADO     PIC X(20).
+001380     05  IFT-VALOR               PIC 9(01).
+001390
+001400 FD  PARMBCWH-FILE
+001410     LABEL RECORDS ARE STANDARD
+001420     RECORD CONTAINS 1 CHARACTERS.
+001430 01  PARMBCWH-RECORD             PIC X(01).
+001440
+001450 FD  BCWHTRAN-FILE
+001460     LABEL RECORDS ARE STANDARD
+001470     RECORD CONTAINS 1 CHARACTERS.
+001480 01  BCWHTRAN-RECORD             PIC X(01).
+001490
+001500 FD  INGRLOG-FILE
+001510     LABEL RECORDS ARE STANDARD
+001520     RECORD CONTAINS 68 CHARACTERS.
+001530 01  INGRLOG-RECORD.
+001540     05  V-ING-VALOR             PIC 9(03).
+001550     05  FILLER                  PIC X(02).
+001560     05  V-ING-TIMESTAMP         PIC X(21).
+001570     05  FILLER                  PIC X(02).
+001580     05  V-ING-MENSAJE           PIC X(40).
+001590
+001600 FD  IFSAL-FILE
+001610     LABEL RECORDS ARE STANDARD
+001620     RECORD CONTAINS 30 CHARACTERS.
+001630 01  IFSAL-RECORD                PIC X(30).
+001640
+001650 FD  IFRPT-FILE
+001660     LABEL RECORDS ARE STANDARD
+001670     RECORD CONTAINS 50 CHARACTERS.
+001680 01  IFRPT-RECORD                PIC X(50).
+001690
+001700 FD  MULTRPT-FILE
+001710     LABEL RECORDS ARE STANDARD
+001720     RECORD CONTAINS 50 CHARACTERS.
+001730 01  MULTRPT-RECORD              PIC X(50).
+001740
+001750 FD  BCFRAUD-FILE
+001760     LABEL RECORDS ARE STANDARD
+001770     RECORD CONTAINS 40 CHARACTERS.
+001780 01  BCFRAUD-RECORD.
+001790     05  V-AUD-LIMITE-INF        PIC 9(03).
+001800     05  FILLER                  PIC X(01).
+001810     05  V-AUD-LIMITE-SUP        PIC 9(03).
+001820     05  FILLER                  PIC X(01).
+001830     05  V-AUD-TOTAL             PIC 9(07).
+001840     05  FILLER                  PIC X(25).
+001850
+001860 FD  BCWHLOG-FILE
+001870     LABEL RECORDS ARE STANDARD
+001880     RECORD CONTAINS 40 CHARACTERS.
+001890 01  BCWHLOG-RECORD.
+001900     05  V-BCW-VALOR             PIC X(01).
+001910     05  FILLER                  PIC X(02).
+001920     05  V-BCW-MENSAJE           PIC X(30).
+001930     05  FILLER                  PIC X(07).
+001940
+001950 FD  REPORTE-FILE
+001960     LABEL RECORDS ARE STANDARD
+001970     RECORD CONTAINS 132 CHARACTERS.
+001980 01  REPORTE-RECORD              PIC X(132).
+001990
+002000 FD  ARREGSAL-FILE
+002010     LABEL RECORDS ARE STANDARD
+002020     RECORD CONTAINS 03 CHARACTERS.
+002030 01  ARREGSAL-RECORD             PIC 9(03).
+002040
+002050 FD  CLASIREF-FILE
+002060     LABEL RECORDS ARE STANDARD
+002070     RECORD CONTAINS 22 CHARACTERS.
+002080 01  CLASIREF-RECORD.
+002090     05  CREF-CODIGO             PIC 9(02).
+002100     05  CREF-DESCRIPCION        PIC X(20).
+002110
+002120 FD  ARREGERR-FILE
+002130     LABEL RECORDS ARE STANDARD
+002140     RECORD CONTAINS 80 CHARACTERS.
+002150 01  ARREGERR-RECORD.
+002160     05  AERR-VALOR              PIC X(03).
+002170     05  FILLER                  PIC X(03).
+002180     05  AERR-MOTIVO             PIC X(30).
+002190     05  FILLER                  PIC X(44).
+002200
+002210 FD  ERRORLOG-FILE
+002220     LABEL RECORDS ARE STANDARD
+002230     RECORD CONTAINS 108 CHARACTERS.
+002240 01  ERRORLOG-RECORD.
+002250     05  EERR-TIMESTAMP          PIC X(21).
+002260     05  FILLER                  PIC X(01).
+002270     05  EERR-PROGRAMA           PIC X(20).
+002280     05  FILLER                  PIC X(01).
+002290     05  EERR-CODIGO             PIC 9(04).
+002300     05  FILLER                  PIC X(01).
+002310     05  EERR-MENSAJE            PIC X(59).
+002320
+002330 FD  MAESTRO-FILE
+002340     LABEL RECORDS ARE STANDARD
+002350     RECORD CONTAINS 80 CHARACTERS.
+002360 01  MAESTRO-RECORD              PIC X(80).
+002370
+002380 FD  EXCEPRPT-FILE
+002390     LABEL RECORDS ARE STANDARD
+002400     RECORD CONTAINS 80 CHARACTERS.
+002410 01  EXCEPRPT-RECORD             PIC X(80).
+002420
+002430 WORKING-STORAGE SECTION.
+002440*----------------------------------------------------------------
+002450*    ESTADOS DE LOS ARCHIVOS USADOS POR ESTE PROGRAMA
+002460*----------------------------------------------------------------
+002470 01  WS-IFTRAN-STATUS            PIC X(02).
+002480 01  WS-PARMBCWH-STATUS          PIC X(02).
+002490 01  WS-BCWHTRAN-STATUS          PIC X(02).
+002500 01  WS-INGRLOG-STATUS           PIC X(02).
+002510 01  WS-IFSAL-STATUS             PIC X(02).
+002520 01  WS-IFRPT-STATUS             PIC X(02).
+002530 01  WS-MULTRPT-STATUS           PIC X(02).
+002540 01  WS-BCFRAUD-STATUS           PIC X(02).
+002550 01  WS-BCWHLOG-STATUS           PIC X(02).
+002560 01  WS-REPORTE-STATUS           PIC X(02).
+002570 01  WS-ARREGSAL-STATUS          PIC X(02).
+002580 01  WS-CLASIREF-STATUS          PIC X(02).
+002590 01  WS-ARREGERR-STATUS          PIC X(02).
+002600 01  WS-ERRORLOG-STATUS          PIC X(02).
+002610 01  WS-MAESTRO-STATUS           PIC X(02).
+002620 01  WS-EXCEPRPT-STATUS          PIC X(02).
+002630
+002640*----------------------------------------------------------------
+002650*    NOMBRES DINAMICOS DE LAS SALIDAS, ARMADOS CON LA FECHA DE
+002660*    CORRIDA - EL MISMO PATRON QUE USA CADA PROGRAMA PARA
+002670*    ESCRIBIRLOS
+002680*----------------------------------------------------------------
+002690 01  WS-FECHA-HOY                PIC X(08).
+002700 01  WS-DYN-INGRLOG              PIC X(16).
+002710 01  WS-DYN-IFSAL                PIC X(16).
+002720 01  WS-DYN-IFRPT                PIC X(16).
+002730 01  WS-DYN-MULTRPT              PIC X(16).
+002740 01  WS-DYN-BCFRAUD              PIC X(16).
+002750 01  WS-DYN-BCWHLOG              PIC X(16).
+002760 01  WS-DYN-REPORTE              PIC X(16).
+002770 01  WS-DYN-ERRORLOG              PIC X(17).
+002780 01  WS-DYN-MAESTRO               PIC X(16).
+002790 01  WS-DYN-EXCEPRPT              PIC X(17).
+002800
+002810*----------------------------------------------------------------
+002820*    CONTADORES DE REGISTROS LEIDOS AL VERIFICAR UNA SALIDA
+002830*----------------------------------------------------------------
+002840 01  WS-CUENTA-REGISTROS         PIC 9(05) VALUE ZERO.
+002850 01  WS-EOF-VERIF                PIC X(01) VALUE "N".
+002860     88  FIN-VERIF               VALUE "S".
+002870
+002880*----------------------------------------------------------------
+002890*    RESULTADO DEL CASO QUE SE ESTA EVALUANDO
+002900*----------------------------------------------------------------
+002910 01  WS-CASO-NUMERO              PIC 9(02) VALUE ZERO.
+002920 01  WS-CASO-PROGRAMA            PIC X(20) VALUE SPACES.
+002930 01  WS-SW-CASO-OK               PIC X(01) VALUE "S".
+002940     88  CASO-OK                 VALUE "S".
+002950
+002960*----------------------------------------------------------------
+002970*    TOTALES DE LA CORRIDA DE REGRESION
+002980*----------------------------------------------------------------
+002990 01  WS-CANT-CASOS               PIC 9(02) VALUE ZERO.
+003000 01  WS-CANT-CASOS-OK            PIC 9(02) VALUE ZERO.
+003010 01  WS-CANT-CASOS-FALLO         PIC 9(02) VALUE ZERO.
+003020
+003030*----------------------------------------------------------------
+003040*    LIMPIEZA DE CHECKPOINTS DE UNA CORRIDA ANTERIOR, PARA QUE
+003050*    CADA CORRIDA DE REGRESION EMPIECE SIEMPRE DESDE CERO
+003060*----------------------------------------------------------------
+003070 01  WS-NOMBRE-CHECKPOINT        PIC X(20).
+003080 01  WS-RC-BORRADO               PIC S9(09) COMP-5.
+003090
+003100*----------------------------------------------------------------
+003110*    CAMPOS PARA EL LLAMADO A LA BITACORA COMPARTIDA DE ERRORES
+003120*----------------------------------------------------------------
+003130 01  WS-ELOG-PROGRAMA            PIC X(20) VALUE "regresion".
+003140 01  WS-ELOG-CODIGO              PIC 9(04).
+003150 01  WS-ELOG-MENSAJE             PIC X(59).
+003160
+003170*----------------------------------------------------------------
+003180*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+003190*----------------------------------------------------------------
+003200 01  WS-AUDT-PROGRAMA            PIC X(20) VALUE "regresion".
+003210 01  WS-AUDT-CANTIDAD            PIC 9(07) VALUE ZERO.
+003220
+003230 PROCEDURE DIVISION.
+003240
+003250******************************************************************
+003260* 0000-MAINLINE
+003270******************************************************************
+003280 0000-MAINLINE.
+003290     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+003300     PERFORM 2000-CASO-INGRESA-VALOR THRU 2000-EXIT.
+003310     PERFORM 2100-CASO-USO-DEL-IF THRU 2100-EXIT.
+003320     PERFORM 2200-CASO-MULTIPLOS-DE-DOS THRU 2200-EXIT.
+003330     PERFORM 2300-CASO-BUCLE-FOR THRU 2300-EXIT.
+003340     PERFORM 2400-CASO-BUCLE-WHILE THRU 2400-EXIT.
+003350     PERFORM 2500-CASO-FUNCIONES-NORMALES THRU 2500-EXIT.
+003360     PERFORM 2600-CASO-VARIABLES THRU 2600-EXIT.
+003370     PERFORM 2700-CASO-SECUENCIAS THRU 2700-EXIT.
+003380     PERFORM 2800-CASO-MAESTRO-DIARIO THRU 2800-EXIT.
+003390     PERFORM 2900-CASO-EXCEPCIONES THRU 2900-EXIT.
+003400     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+003410     GOBACK.
+003420
+003430******************************************************************
+003440* 1000-INICIALIZAR - ARMA LA FECHA DE CORRIDA, BORRA LOS
+003450*     CHECKPOINTS DE UNA CORRIDA ANTERIOR Y ANUNCIA EL INICIO
+003460******************************************************************
+003470 1000-INICIALIZAR.
+003480     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+003490     DISPLAY " SUITE DE REGRESION - CORRIDA DEL " WS-FECHA-HOY.
+003500     MOVE "CHECKCICLO" TO WS-NOMBRE-CHECKPOINT.
+003510     CALL "CBL_DELETE_FILE" USING WS-NOMBRE-CHECKPOINT
+003520         RETURNING WS-RC-BORRADO.
+003530     MOVE "CHECKPROG" TO WS-NOMBRE-CHECKPOINT.
+003540     CALL "CBL_DELETE_FILE" USING WS-NOMBRE-CHECKPOINT
+003550         RETURNING WS-RC-BORRADO.
+003560     STRING "INGRLOG." WS-FECHA-HOY DELIMITED BY SIZE
+003570         INTO WS-DYN-INGRLOG.
+003580     STRING "IFSAL." WS-FECHA-HOY DELIMITED BY SIZE
+003590         INTO WS-DYN-IFSAL.
+003600     STRING "IFRPT." WS-FECHA-HOY DELIMITED BY SIZE
+003610         INTO WS-DYN-IFRPT.
+003620     STRING "MULTRPT." WS-FECHA-HOY DELIMITED BY SIZE
+003630         INTO WS-DYN-MULTRPT.
+003640     STRING "BCFRAUD." WS-FECHA-HOY DELIMITED BY SIZE
+003650         INTO WS-DYN-BCFRAUD.
+003660     STRING "BCWHLOG." WS-FECHA-HOY DELIMITED BY SIZE
+003670         INTO WS-DYN-BCWHLOG.
+003680     STRING "REPORTE." WS-FECHA-HOY DELIMITED BY SIZE
+003690         INTO WS-DYN-REPORTE.
+003700     STRING "ERRORLOG." WS-FECHA-HOY DELIMITED BY SIZE
+003710         INTO WS-DYN-ERRORLOG.
+003720     STRING "MAESTRO." WS-FECHA-HOY DELIMITED BY SIZE
+003730         INTO WS-DYN-MAESTRO.
+003740     STRING "EXCEPRPT." WS-FECHA-HOY DELIMITED BY SIZE
+003750         INTO WS-DYN-EXCEPRPT.
+003760 1000-EXIT.
+003770     EXIT.
+003780
+003790******************************************************************
+003800* 2000-CASO-INGRESA-VALOR - CORRE INGRESA_UN_VALOR CON UN VALOR
+003810*     VALIDO TOMADO DEL SYSIN Y VERIFICA LA BITACORA QUE ESCRIBE
+003820******************************************************************
+003830 2000-CASO-INGRESA-VALOR.
+003840     MOVE 1 TO WS-CASO-NUMERO.
+003850     MOVE "ingresa_un_valor" TO WS-CASO-PROGRAMA.
+003860     MOVE "S" TO WS-SW-CASO-OK.
+003870     MOVE ZERO TO RETURN-CODE.
+003880     CALL "ingresa_un_valor".
+003890     IF RETURN-CODE NOT = ZERO
+003900         MOVE "N" TO WS-SW-CASO-OK
+003910     ELSE
+003920         PERFORM 2010-VERIFICAR-INGRLOG THRU 2010-EXIT
+003930     END-IF.
+003940     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+003950 2000-EXIT.
+003960     EXIT.
+003970
+003980 2010-VERIFICAR-INGRLOG.
+003990     OPEN INPUT INGRLOG-FILE.
+004000     IF WS-INGRLOG-STATUS NOT = "00"
+004010         MOVE "N" TO WS-SW-CASO-OK
+004020     ELSE
+004030         MOVE ZERO TO WS-CUENTA-REGISTROS
+004040         MOVE "N" TO WS-EOF-VERIF
+004050         PERFORM 2020-LEER-INGRLOG THRU 2020-EXIT
+004060             UNTIL FIN-VERIF
+004070         CLOSE INGRLOG-FILE
+004080         IF WS-CUENTA-REGISTROS NOT = 1
+004090             MOVE "N" TO WS-SW-CASO-OK
+004100         END-IF
+004110     END-IF.
+004120 2010-EXIT.
+004130     EXIT.
+004140
+004150 2020-LEER-INGRLOG.
+004160     READ INGRLOG-FILE
+004170         AT END
+004180             SET FIN-VERIF TO TRUE
+004190         NOT AT END
+004200             ADD 1 TO WS-CUENTA-REGISTROS
+004210             IF V-ING-MENSAJE NOT = "VALOR INGRESADO"
+004220                 MOVE "N" TO WS-SW-CASO-OK
+004230             END-IF
+004240     END-READ.
+004250 2020-EXIT.
+004260     EXIT.
+004270
+004280******************************************************************
+004290* 2100-CASO-USO-DEL-IF - ARMA UN IFTRAN DE TRES TRANSACCIONES
+004300*     (UNA POR NIVEL) Y VERIFICA LAS DOS SALIDAS QUE ESCRIBE
+004310******************************************************************
+004320 2100-CASO-USO-DEL-IF.
+004330     MOVE 2 TO WS-CASO-NUMERO.
+004340     MOVE "uso_del_if" TO WS-CASO-PROGRAMA.
+004350     MOVE "S" TO WS-SW-CASO-OK.
+004360     PERFORM 2110-ARMAR-IFTRAN THRU 2110-EXIT.
+004370     MOVE ZERO TO RETURN-CODE.
+004380     CALL "uso_del_if".
+004390     IF RETURN-CODE NOT = ZERO
+004400         MOVE "N" TO WS-SW-CASO-OK
+004410     ELSE
+004420         PERFORM 2120-VERIFICAR-IFSAL THRU 2120-EXIT
+004430         PERFORM 2130-VERIFICAR-IFRPT THRU 2130-EXIT
+004440     END-IF.
+004450     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+004460 2100-EXIT.
+004470     EXIT.
+004480
+004490 2110-ARMAR-IFTRAN.
+004500     OPEN OUTPUT IFTRAN-FILE.
+004510     MOVE "JUAN PEREZ" TO IFT-NOMBRE.
+004520     MOVE "J. PEREZ (BAJO)" TO IFT-NOMBRE-CAMBIADO.
+004530     MOVE 2 TO IFT-VALOR.
+004540     WRITE IFTRAN-RECORD.
+004550     MOVE "ANA GOMEZ" TO IFT-NOMBRE.
+004560     MOVE "A. GOMEZ (MEDIO)" TO IFT-NOMBRE-CAMBIADO.
+004570     MOVE 5 TO IFT-VALOR.
+004580     WRITE IFTRAN-RECORD.
+004590     MOVE "LUIS DIAZ" TO IFT-NOMBRE.
+004600     MOVE "L. DIAZ (ALTO)" TO IFT-NOMBRE-CAMBIADO.
+004610     MOVE 8 TO IFT-VALOR.
+004620     WRITE IFTRAN-RECORD.
+004630     CLOSE IFTRAN-FILE.
+004640 2110-EXIT.
+004650     EXIT.
+004660
+004670 2120-VERIFICAR-IFSAL.
+004680     OPEN INPUT IFSAL-FILE.
+004690     IF WS-IFSAL-STATUS NOT = "00"
+004700         MOVE "N" TO WS-SW-CASO-OK
+004710     ELSE
+004720         MOVE ZERO TO WS-CUENTA-REGISTROS
+004730         MOVE "N" TO WS-EOF-VERIF
+004740         PERFORM UNTIL FIN-VERIF
+004750             READ IFSAL-FILE
+004760                 AT END
+004770                     SET FIN-VERIF TO TRUE
+004780                 NOT AT END
+004790                     ADD 1 TO WS-CUENTA-REGISTROS
+004800             END-READ
+004810         END-PERFORM
+004820         CLOSE IFSAL-FILE
+004830         IF WS-CUENTA-REGISTROS NOT = 3
+004840             MOVE "N" TO WS-SW-CASO-OK
+004850         END-IF
+004860     END-IF.
+004870 2120-EXIT.
+004880     EXIT.
+004890
+004900 2130-VERIFICAR-IFRPT.
+004910     OPEN INPUT IFRPT-FILE.
+004920     IF WS-IFRPT-STATUS NOT = "00"
+004930         MOVE "N" TO WS-SW-CASO-OK
+004940     ELSE
+004950         MOVE ZERO TO WS-CUENTA-REGISTROS
+004960         MOVE "N" TO WS-EOF-VERIF
+004970         PERFORM UNTIL FIN-VERIF
+004980             READ IFRPT-FILE
+004990                 AT END
+005000                     SET FIN-VERIF TO TRUE
+005010                 NOT AT END
+005020                     ADD 1 TO WS-CUENTA-REGISTROS
+005030             END-READ
+005040         END-PERFORM
+005050         CLOSE IFRPT-FILE
+005060         IF WS-CUENTA-REGISTROS NOT = 9
+005070             MOVE "N" TO WS-SW-CASO-OK
+005080         END-IF
+005090     END-IF.
+005100 2130-EXIT.
+005110     EXIT.
+005120
+005130******************************************************************
+005140* 2200-CASO-MULTIPLOS-DE-DOS - CORRE MULTIPLOSDEDOS CON EL NUMERO
+005150*     TOMADO DEL SYSIN Y VERIFICA EL REPORTE DE DIVISORES
+005160******************************************************************
+005170 2200-CASO-MULTIPLOS-DE-DOS.
+005180     MOVE 3 TO WS-CASO-NUMERO.
+005190     MOVE "MultiplosDeDos" TO WS-CASO-PROGRAMA.
+005200     MOVE "S" TO WS-SW-CASO-OK.
+005210     MOVE ZERO TO RETURN-CODE.
+005220     CALL "MultiplosDeDos".
+005230     IF RETURN-CODE NOT = ZERO
+005240         MOVE "N" TO WS-SW-CASO-OK
+005250     ELSE
+005260         PERFORM 2210-VERIFICAR-MULTRPT THRU 2210-EXIT
+005270     END-IF.
+005280     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+005290 2200-EXIT.
+005300     EXIT.
+005310
+005320 2210-VERIFICAR-MULTRPT.
+005330     OPEN INPUT MULTRPT-FILE.
+005340     IF WS-MULTRPT-STATUS NOT = "00"
+005350         MOVE "N" TO WS-SW-CASO-OK
+005360     ELSE
+005370         MOVE ZERO TO WS-CUENTA-REGISTROS
+005380         MOVE "N" TO WS-EOF-VERIF
+005390         PERFORM UNTIL FIN-VERIF
+005400             READ MULTRPT-FILE
+005410                 AT END
+005420                     SET FIN-VERIF TO TRUE
+005430                 NOT AT END
+005440                     ADD 1 TO WS-CUENTA-REGISTROS
+005450             END-READ
+005460         END-PERFORM
+005470         CLOSE MULTRPT-FILE
+005480*        3 LINEAS DE ENCABEZADO + 6 DIVISORES DE 012 + 1 TRAILER
+005490         IF WS-CUENTA-REGISTROS NOT = 10
+005500             MOVE "N" TO WS-SW-CASO-OK
+005510         END-IF
+005520     END-IF.
+005530 2210-EXIT.
+005540     EXIT.
+005550
+005560******************************************************************
+005570* 2300-CASO-BUCLE-FOR - CORRE BUCLE_FOR CON LOS LIMITES POR
+005580*     DEFECTO DE PARAMETROS (1 A 10) Y VERIFICA EL TOTAL EXACTO
+005590*     GRABADO EN LA AUDITORIA
+005600******************************************************************
+005610 2300-CASO-BUCLE-FOR.
+005620     MOVE 4 TO WS-CASO-NUMERO.
+005630     MOVE "bucle_for" TO WS-CASO-PROGRAMA.
+005640     MOVE "S" TO WS-SW-CASO-OK.
+005650     MOVE ZERO TO RETURN-CODE.
+005660     CALL "bucle_for".
+005670     IF RETURN-CODE NOT = ZERO
+005680         MOVE "N" TO WS-SW-CASO-OK
+005690     ELSE
+005700         PERFORM 2310-VERIFICAR-BCFRAUD THRU 2310-EXIT
+005710     END-IF.
+005720     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+005730 2300-EXIT.
+005740     EXIT.
+005750
+005760 2310-VERIFICAR-BCFRAUD.
+005770     OPEN INPUT BCFRAUD-FILE.
+005780     IF WS-BCFRAUD-STATUS NOT = "00"
+005790         MOVE "N" TO WS-SW-CASO-OK
+005800     ELSE
+005810         READ BCFRAUD-FILE
+005820             AT END
+005830                 MOVE "N" TO WS-SW-CASO-OK
+005840             NOT AT END
+005850                 IF V-AUD-LIMITE-INF NOT = 1
+005860                     OR V-AUD-LIMITE-SUP NOT = 10
+005870                     OR V-AUD-TOTAL NOT = 55
+005880                     MOVE "N" TO WS-SW-CASO-OK
+005890                 END-IF
+005900         END-READ
+005910         CLOSE BCFRAUD-FILE
+005920     END-IF.
+005930 2310-EXIT.
+005940     EXIT.
+005950
+005960******************************************************************
+005970* 2400-CASO-BUCLE-WHILE - CORRE BUCLE_WHILE EN MODO LOTE CONTRA
+005980*     TRES RESPUESTAS (DOS VALIDAS, UNA INVALIDA) Y VERIFICA LA
+005990*     BITACORA DE RESPUESTAS INVALIDAS
+006000******************************************************************
+006010 2400-CASO-BUCLE-WHILE.
+006020     MOVE 5 TO WS-CASO-NUMERO.
+006030     MOVE "bucle_while" TO WS-CASO-PROGRAMA.
+006040     MOVE "S" TO WS-SW-CASO-OK.
+006050     PERFORM 2410-ARMAR-ENTRADA-LOTE THRU 2410-EXIT.
+006060     MOVE ZERO TO RETURN-CODE.
+006070     CALL "bucle_while".
+006080     IF RETURN-CODE NOT = ZERO
+006090         MOVE "N" TO WS-SW-CASO-OK
+006100     ELSE
+006110         PERFORM 2420-VERIFICAR-BCWHLOG THRU 2420-EXIT
+006120     END-IF.
+006130     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+006140 2400-EXIT.
+006150     EXIT.
+006160
+006170 2410-ARMAR-ENTRADA-LOTE.
+006180     OPEN OUTPUT PARMBCWH-FILE.
+006190     MOVE "L" TO PARMBCWH-RECORD.
+006200     WRITE PARMBCWH-RECORD.
+006210     CLOSE PARMBCWH-FILE.
+006220     OPEN OUTPUT BCWHTRAN-FILE.
+006230     MOVE "S" TO BCWHTRAN-RECORD.
+006240     WRITE BCWHTRAN-RECORD.
+006250     MOVE "N" TO BCWHTRAN-RECORD.
+006260     WRITE BCWHTRAN-RECORD.
+006270     MOVE "X" TO BCWHTRAN-RECORD.
+006280     WRITE BCWHTRAN-RECORD.
+006290     CLOSE BCWHTRAN-FILE.
+006300 2410-EXIT.
+006310     EXIT.
+006320
+006330 2420-VERIFICAR-BCWHLOG.
+006340     OPEN INPUT BCWHLOG-FILE.
+006350     IF WS-BCWHLOG-STATUS NOT = "00"
+006360         MOVE "N" TO WS-SW-CASO-OK
+006370     ELSE
+006380         MOVE ZERO TO WS-CUENTA-REGISTROS
+006390         MOVE "N" TO WS-EOF-VERIF
+006400         PERFORM UNTIL FIN-VERIF
+006410             READ BCWHLOG-FILE
+006420                 AT END
+006430                     SET FIN-VERIF TO TRUE
+006440                 NOT AT END
+006450                     ADD 1 TO WS-CUENTA-REGISTROS
+006460                     IF V-BCW-VALOR NOT = "X"
+006470                         MOVE "N" TO WS-SW-CASO-OK
+006480                     END-IF
+006490             END-READ
+006500         END-PERFORM
+006510         CLOSE BCWHLOG-FILE
+006520         IF WS-CUENTA-REGISTROS NOT = 1
+006530             MOVE "N" TO WS-SW-CASO-OK
+006540         END-IF
+006550     END-IF.
+006560 2420-EXIT.
+006570     EXIT.
+006580
+006590******************************************************************
+006600* 2500-CASO-FUNCIONES-NORMALES - CORRE FUNCIONES_NORMALES (SOLO
+006610*     TIENE SALIDA POR CONSOLA, ASI QUE SE VERIFICA SOLO EL
+006620*     RETURN-CODE)
+006630******************************************************************
+006640 2500-CASO-FUNCIONES-NORMALES.
+006650     MOVE 6 TO WS-CASO-NUMERO.
+006660     MOVE "funciones_normales" TO WS-CASO-PROGRAMA.
+006670     MOVE "S" TO WS-SW-CASO-OK.
+006680     MOVE ZERO TO RETURN-CODE.
+006690     CALL "funciones_normales".
+006700     IF RETURN-CODE NOT = ZERO
+006710         MOVE "N" TO WS-SW-CASO-OK
+006720     END-IF.
+006730     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+006740 2500-EXIT.
+006750     EXIT.
+006760
+006770******************************************************************
+006780* 2600-CASO-VARIABLES - CORRE VARIABLES (SOLO TIENE SALIDA POR
+006790*     CONSOLA, ASI QUE SE VERIFICA SOLO EL RETURN-CODE)
+006800******************************************************************
+006810 2600-CASO-VARIABLES.
+006820     MOVE 7 TO WS-CASO-NUMERO.
+006830     MOVE "variables" TO WS-CASO-PROGRAMA.
+006840     MOVE "S" TO WS-SW-CASO-OK.
+006850     MOVE ZERO TO RETURN-CODE.
+006860     CALL "variables".
+006870     IF RETURN-CODE NOT = ZERO
+006880         MOVE "N" TO WS-SW-CASO-OK
+006890     END-IF.
+006900     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+006910 2600-EXIT.
+006920     EXIT.
+006930
+006940******************************************************************
+006950* 2700-CASO-SECUENCIAS - CORRE SECUENCIAS (CHECKPROG YA SE BORRO
+006960*     EN 1000-INICIALIZAR) Y VERIFICA QUE EL REPORTE TENGA ALGUN
+006970*     CONTENIDO
+006980******************************************************************
+006990 2700-CASO-SECUENCIAS.
+007000     MOVE 8 TO WS-CASO-NUMERO.
+007010     MOVE "secuencias" TO WS-CASO-PROGRAMA.
+007020     MOVE "S" TO WS-SW-CASO-OK.
+007030     MOVE ZERO TO RETURN-CODE.
+007040     CALL "secuencias".
+007050     IF RETURN-CODE NOT = ZERO
+007060         MOVE "N" TO WS-SW-CASO-OK
+007070     ELSE
+007080         PERFORM 2710-VERIFICAR-REPORTE THRU 2710-EXIT
+007090     END-IF.
+007100     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+007110 2700-EXIT.
+007120     EXIT.
+007130
+007140 2710-VERIFICAR-REPORTE.
+007150     OPEN INPUT REPORTE-FILE.
+007160     IF WS-REPORTE-STATUS NOT = "00"
+007170         MOVE "N" TO WS-SW-CASO-OK
+007180     ELSE
+007190         MOVE ZERO TO WS-CUENTA-REGISTROS
+007200         MOVE "N" TO WS-EOF-VERIF
+007210         PERFORM UNTIL FIN-VERIF
+007220             READ REPORTE-FILE
+007230                 AT END
+007240                     SET FIN-VERIF TO TRUE
+007250                 NOT AT END
+007260                     ADD 1 TO WS-CUENTA-REGISTROS
+007270             END-READ
+007280         END-PERFORM
+007290         CLOSE REPORTE-FILE
+007300         IF WS-CUENTA-REGISTROS = ZERO
+007310             MOVE "N" TO WS-SW-CASO-OK
+007320         END-IF
+007330     END-IF.
+007340 2710-EXIT.
+007350     EXIT.
+007360******************************************************************
+007370* 2800-CASO-MAESTRO-DIARIO - ARMA UN EXTRACTO ARREGSAL DE DOS
+007380*     NUMEROS Y UN CLASIREF DE UNA CLASIFICACION, CORRE
+007390*     MAESTRO_DIARIO Y VERIFICA LA CANTIDAD EXACTA DE LINEAS DEL
+007400*     MAESTRO COMBINADO
+007410******************************************************************
+007420 2800-CASO-MAESTRO-DIARIO.
+007430     MOVE 9 TO WS-CASO-NUMERO.
+007440     MOVE "maestro_diario" TO WS-CASO-PROGRAMA.
+007450     MOVE "S" TO WS-SW-CASO-OK.
+007460     PERFORM 2810-ARMAR-ARREGSAL THRU 2810-EXIT.
+007470     PERFORM 2820-ARMAR-CLASIREF THRU 2820-EXIT.
+007480     MOVE ZERO TO RETURN-CODE.
+007490     CALL "maestro_diario".
+007500     IF RETURN-CODE NOT = ZERO
+007510         MOVE "N" TO WS-SW-CASO-OK
+007520     ELSE
+007530         PERFORM 2830-VERIFICAR-MAESTRO THRU 2830-EXIT
+007540     END-IF.
+007550     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+007560 2800-EXIT.
+007570     EXIT.
+007580
+007590 2810-ARMAR-ARREGSAL.
+007600     OPEN OUTPUT ARREGSAL-FILE.
+007610     MOVE 111 TO ARREGSAL-RECORD.
+007620     WRITE ARREGSAL-RECORD.
+007630     MOVE 222 TO ARREGSAL-RECORD.
+007640     WRITE ARREGSAL-RECORD.
+007650     CLOSE ARREGSAL-FILE.
+007660 2810-EXIT.
+007670     EXIT.
+007680
+007690 2820-ARMAR-CLASIREF.
+007700     OPEN OUTPUT CLASIREF-FILE.
+007710     MOVE 1 TO CREF-CODIGO.
+007720     MOVE "CLASIFICACION DE PRUEBA" TO CREF-DESCRIPCION.
+007730     WRITE CLASIREF-RECORD.
+007740     CLOSE CLASIREF-FILE.
+007750 2820-EXIT.
+007760     EXIT.
+007770
+007780 2830-VERIFICAR-MAESTRO.
+007790     OPEN INPUT MAESTRO-FILE.
+007800     IF WS-MAESTRO-STATUS NOT = "00"
+007810         MOVE "N" TO WS-SW-CASO-OK
+007820     ELSE
+007830         MOVE ZERO TO WS-CUENTA-REGISTROS
+007840         MOVE "N" TO WS-EOF-VERIF
+007850         PERFORM UNTIL FIN-VERIF
+007860             READ MAESTRO-FILE
+007870                 AT END
+007880                     SET FIN-VERIF TO TRUE
+007890                 NOT AT END
+007900                     ADD 1 TO WS-CUENTA-REGISTROS
+007910             END-READ
+007920         END-PERFORM
+007930         CLOSE MAESTRO-FILE
+007940*        3 LINEAS DE ENCABEZADO + 2 DE ARREGSAL + 1 DE CLASIREF
+007950*        + 1 TRAILER
+007960         IF WS-CUENTA-REGISTROS NOT = 7
+007970             MOVE "N" TO WS-SW-CASO-OK
+007980         END-IF
+007990     END-IF.
+008000 2830-EXIT.
+008010     EXIT.
+008020
+008030******************************************************************
+008040* 2900-CASO-EXCEPCIONES - ARMA UN RECHAZO DE ARREGLOS Y UNA
+008050*     ENTRADA
+008060*     DE LA BITACORA COMPARTIDA DE ERRORES, CORRE EXCEPCIONES Y
+008070*     VERIFICA LA CANTIDAD EXACTA DE LINEAS DEL REPORTE
+008080*     CONSOLIDADO
+008090******************************************************************
+008100 2900-CASO-EXCEPCIONES.
+008110     MOVE 10 TO WS-CASO-NUMERO.
+008120     MOVE "excepciones" TO WS-CASO-PROGRAMA.
+008130     MOVE "S" TO WS-SW-CASO-OK.
+008140     PERFORM 2910-ARMAR-ARREGERR THRU 2910-EXIT.
+008150     PERFORM 2920-ARMAR-ERRORLOG THRU 2920-EXIT.
+008160     MOVE ZERO TO RETURN-CODE.
+008170     CALL "excepciones".
+008180     IF RETURN-CODE NOT = ZERO
+008190         MOVE "N" TO WS-SW-CASO-OK
+008200     ELSE
+008210         PERFORM 2930-VERIFICAR-EXCEPRPT THRU 2930-EXIT
+008220     END-IF.
+008230     PERFORM 8000-REGISTRAR-RESULTADO THRU 8000-EXIT.
+008240 2900-EXIT.
+008250     EXIT.
+008260
+008270 2910-ARMAR-ARREGERR.
+008280     OPEN OUTPUT ARREGERR-FILE.
+008290     MOVE "000" TO AERR-VALOR.
+008300     MOVE "VALOR NO NUMERICO" TO AERR-MOTIVO.
+008310     WRITE ARREGERR-RECORD.
+008320     CLOSE ARREGERR-FILE.
+008330 2910-EXIT.
+008340     EXIT.
+008350
+008360 2920-ARMAR-ERRORLOG.
+008370     OPEN OUTPUT ERRORLOG-FILE.
+008380     MOVE SPACES TO EERR-TIMESTAMP.
+008390     MOVE "regresion" TO EERR-PROGRAMA.
+008400     MOVE 9999 TO EERR-CODIGO.
+008410     MOVE "MENSAJE DE PRUEBA DE LA SUITE DE REGRESION"
+008420         TO EERR-MENSAJE.
+008430     WRITE ERRORLOG-RECORD.
+008440     CLOSE ERRORLOG-FILE.
+008450 2920-EXIT.
+008460     EXIT.
+008470
+008480 2930-VERIFICAR-EXCEPRPT.
+008490     OPEN INPUT EXCEPRPT-FILE.
+008500     IF WS-EXCEPRPT-STATUS NOT = "00"
+008510         MOVE "N" TO WS-SW-CASO-OK
+008520     ELSE
+008530         MOVE ZERO TO WS-CUENTA-REGISTROS
+008540         MOVE "N" TO WS-EOF-VERIF
+008550         PERFORM UNTIL FIN-VERIF
+008560             READ EXCEPRPT-FILE
+008570                 AT END
+008580                     SET FIN-VERIF TO TRUE
+008590                 NOT AT END
+008600                     ADD 1 TO WS-CUENTA-REGISTROS
+008610             END-READ
+008620         END-PERFORM
+008630         CLOSE EXCEPRPT-FILE
+008640*        3 LINEAS DE ENCABEZADO + 1 DE ARREGERR + 1 DE ERRORLOG
+008650*        + 1 TRAILER
+008660         IF WS-CUENTA-REGISTROS NOT = 6
+008670             MOVE "N" TO WS-SW-CASO-OK
+008680         END-IF
+008690     END-IF.
+008700 2930-EXIT.
+008710     EXIT.
+008720
+008730
+008740******************************************************************
+008750* 8000-REGISTRAR-RESULTADO - MUESTRA EL RESULTADO DEL CASO,
+008760*     ACTUALIZA LOS TOTALES Y, SI FALLO, LO DEJA EN LA BITACORA
+008770*     COMPARTIDA DE ERRORES
+008780******************************************************************
+008790 8000-REGISTRAR-RESULTADO.
+008800     ADD 1 TO WS-CANT-CASOS.
+008810     IF CASO-OK
+008820         ADD 1 TO WS-CANT-CASOS-OK
+008830         DISPLAY "CASO " WS-CASO-NUMERO ": " WS-CASO-PROGRAMA
+008840             " - OK"
+008850     ELSE
+008860         ADD 1 TO WS-CANT-CASOS-FALLO
+008870         DISPLAY "CASO " WS-CASO-NUMERO ": " WS-CASO-PROGRAMA
+008880             " - FALLO"
+008890         MOVE WS-CASO-NUMERO TO WS-ELOG-CODIGO
+008900         STRING "REGRESION: FALLO EL CASO DE " WS-CASO-PROGRAMA
+008910             DELIMITED BY SIZE INTO WS-ELOG-MENSAJE
+008920         CALL "errorlog" USING WS-ELOG-PROGRAMA WS-ELOG-CODIGO
+008930                 WS-ELOG-MENSAJE
+008940     END-IF.
+008950 8000-EXIT.
+008960     EXIT.
+008970
+008980******************************************************************
+008990* 9000-TERMINAR - MUESTRA EL RESUMEN FINAL Y DEVUELVE UN
+009000*     RETURN-CODE DISTINTO DE CERO SI ALGUN CASO FALLO
+009010******************************************************************
+009020 9000-TERMINAR.
+009030     DISPLAY " RESUMEN DE REGRESION - CASOS: " WS-CANT-CASOS
+009040         " OK: " WS-CANT-CASOS-OK " FALLO: " WS-CANT-CASOS-FALLO.
+009050     MOVE WS-CANT-CASOS TO WS-AUDT-CANTIDAD.
+009060     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+009070     IF WS-CANT-CASOS-FALLO NOT = ZERO
+009080         MOVE 1 TO RETURN-CODE
+009090     ELSE
+009100         MOVE ZERO TO RETURN-CODE
+009110     END-IF.
+009120 9000-EXIT.
+009130     EXIT.
+009140
+009150 END PROGRAM regresion.
