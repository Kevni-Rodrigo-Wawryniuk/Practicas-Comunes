@@ -0,0 +1,324 @@
+000100******************************************************************
+000110* PROGRAM-ID: excepciones
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    CONSOLIDATES THE EXCEPTIONS RAISED BY THE DAILY
+000170*             CYCLE'S VALIDATION POINTS INTO ONE END-OF-DAY
+000180*             REPORT, SO OPERATIONS NO LONGER HAS TO INSPECT
+000190*             EACH PROGRAM'S OWN REJECT FILE OR THE SHARED ERROR
+000200*             LOG SEPARATELY. READS ARREGLOS.CBL'S REJECT FILE
+000210*             (ARREGERR) AND THE SHARED ERROR LOG (ERRORLOG,
+000220*             LOADED BY INGRESA_UN_VALOR AND SECUENCIAS), TAGS
+000230*             EACH ENTRY WITH ITS ORIGINATING PROGRAM, SORTS THE
+000240*             RESULT BY PROGRAM AND REASON, AND WRITES ONE DATED
+000250*             REPORT.
+000260* TECTONICS:  cobc
+000270******************************************************************
+000280* MODIFICATION HISTORY
+000290* DATE       INIT DESCRIPTION
+000300* 2026-08-08 RW   INITIAL VERSION.
+000302* 2026-08-08 RW   ERRORLOG-FILE AND EXCEP-REPORT ARE NOW READ/
+000303*                 WRITTEN AS DATED FILES (ERRORLOG.YYYYMMDD,
+000304*                 EXCEPRPT.YYYYMMDD), MATCHING THE SHARED ERRORLOG
+000305*                 SUBPROGRAM'S OWN DATED BITACORA, SO NEITHER
+000306*                 OVERWRITES THE PRIOR DAY'S FILE.
+000310******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. excepciones.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT ARREGERR-FILE ASSIGN TO "ARREGERR"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-ARREGERR-STATUS.
+000410
+000420     SELECT ERRORLOG-FILE ASSIGN DYNAMIC WS-DYN-ERRORLOG-FILE
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-ERRORLOG-STATUS.
+000450
+000460     SELECT EXCEP-REPORT ASSIGN DYNAMIC WS-DYN-EXCEP-REPORT
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-RPT-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  ARREGERR-FILE
+000530     LABEL RECORDS ARE STANDARD
+000540     RECORD CONTAINS 80 CHARACTERS.
+000550 01  ARREGERR-RECORD.
+000560     05  AERR-VALOR                  PIC X(03).
+000570     05  FILLER                      PIC X(03).
+000580     05  AERR-MOTIVO                 PIC X(30).
+000590     05  FILLER                      PIC X(44).
+000600
+000610 FD  ERRORLOG-FILE
+000620     LABEL RECORDS ARE STANDARD
+000630     RECORD CONTAINS 108 CHARACTERS.
+000640 01  ERRORLOG-RECORD.
+000650     05  EERR-TIMESTAMP              PIC X(21).
+000660     05  FILLER                      PIC X(01).
+000670     05  EERR-PROGRAMA               PIC X(20).
+000680     05  FILLER                      PIC X(01).
+000690     05  EERR-CODIGO                 PIC 9(04).
+000700     05  FILLER                      PIC X(01).
+000710     05  EERR-MENSAJE                PIC X(59).
+000720
+000730 FD  EXCEP-REPORT
+000740     LABEL RECORDS ARE STANDARD
+000750     RECORD CONTAINS 80 CHARACTERS.
+000760 01  EXCEP-REPORT-RECORD             PIC X(80).
+000770
+000780 WORKING-STORAGE SECTION.
+000790*----------------------------------------------------------------
+000800*    ESTADO DE ARCHIVOS
+000810*----------------------------------------------------------------
+000820 01  WS-ARREGERR-STATUS              PIC X(02).
+000830 01  WS-ERRORLOG-STATUS              PIC X(02).
+000840 01  WS-RPT-STATUS                   PIC X(02).
+000850 01  WS-FECHA-HOY                    PIC X(08).
+000855 01  WS-DYN-ERRORLOG-FILE            PIC X(17).
+000857 01  WS-DYN-EXCEP-REPORT             PIC X(17).
+000860
+000870*----------------------------------------------------------------
+000880*    TABLA DE EXCEPCIONES CONSOLIDADAS (TAMANO VARIABLE)
+000890*----------------------------------------------------------------
+000900 01  WS-MAX-EXCEPCIONES              PIC 9(03) VALUE 200.
+000910 01  WS-CANT-EXCEPCIONES             PIC 9(03) VALUE ZERO.
+000920 01  TABLA-EXCEPCIONES.
+000930     05  EXCEP-ENTRADA OCCURS 1 TO 200 TIMES
+000940             DEPENDING ON WS-CANT-EXCEPCIONES
+000950             INDEXED BY EXCEP-IDX.
+000960         10  EXCEP-PROGRAMA          PIC X(20).
+000970         10  EXCEP-VALOR             PIC X(03).
+000980         10  EXCEP-MOTIVO            PIC X(30).
+000990
+001000*----------------------------------------------------------------
+001010*    CONTADORES Y CONMUTADORES DE TRABAJO
+001020*----------------------------------------------------------------
+001030 77  WS-SUB-I                        PIC 9(03) COMP.
+001040 77  WS-SUB-J                        PIC 9(03) COMP.
+001050 77  WS-SW-FIN                       PIC X(01) VALUE "N".
+001060     88  FIN-DE-ARCHIVO              VALUE "S".
+001065 77  WS-SW-INTERCAMBIA                PIC X(01) VALUE "N".
+001066     88  DEBE-INTERCAMBIAR           VALUE "S".
+001070 01  TABLA-EXCEP-TEMP.
+001080     05  TEMP-PROGRAMA               PIC X(20).
+001090     05  TEMP-VALOR                  PIC X(03).
+001100     05  TEMP-MOTIVO                 PIC X(30).
+001110
+001120*----------------------------------------------------------------
+001130*    LINEAS DEL REPORTE
+001140*----------------------------------------------------------------
+001150 01  WS-LINEA-TITULO                 PIC X(50)
+001160         VALUE "REPORTE CONSOLIDADO DE EXCEPCIONES DEL CICLO".
+001170 01  WS-LINEA-FECHA.
+001180     05  FILLER                      PIC X(21)
+001190             VALUE "FECHA DEL REPORTE.: ".
+001200     05  WS-FECHA-EDITADA            PIC X(08).
+001210     05  FILLER                      PIC X(51) VALUE SPACES.
+001220 01  WS-LINEA-ENCABEZADO-COL.
+001230     05  FILLER                      PIC X(20) VALUE "PROGRAMA".
+001240     05  FILLER                      PIC X(05) VALUE "VALOR".
+001250     05  FILLER                      PIC X(30) VALUE "MOTIVO".
+001260     05  FILLER                      PIC X(25) VALUE SPACES.
+001270 01  WS-LINEA-DETALLE.
+001280     05  DET-PROGRAMA                PIC X(20).
+001290     05  FILLER                      PIC X(01) VALUE SPACE.
+001300     05  DET-VALOR                   PIC X(04).
+001310     05  DET-MOTIVO                  PIC X(30).
+001320     05  FILLER                      PIC X(25) VALUE SPACES.
+001330 01  WS-LINEA-TOTAL.
+001340     05  FILLER                      PIC X(24)
+001350             VALUE "TOTAL DE EXCEPCIONES.: ".
+001360     05  TOT-EXCEPCIONES-EDITADO     PIC ZZ9.
+001370     05  FILLER                      PIC X(53) VALUE SPACES.
+001380
+001390 PROCEDURE DIVISION.
+001400
+001410******************************************************************
+001420* 0000-MAINLINE
+001430******************************************************************
+001440 0000-MAINLINE.
+001450     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001460     PERFORM 2000-CARGAR-ARREGERR THRU 2000-EXIT.
+001470     PERFORM 3000-CARGAR-ERRORLOG THRU 3000-EXIT.
+001480     PERFORM 4000-ORDENAR-TABLA THRU 4000-EXIT.
+001490     PERFORM 5000-ESCRIBIR-REPORTE THRU 5000-EXIT.
+001500     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+001510     GOBACK.
+001520
+001530******************************************************************
+001540* 1000-INICIALIZAR - ABRE LOS ARCHIVOS DE ENTRADA (AMBOS SON
+001550*     OPCIONALES: UN CICLO SIN EXCEPCIONES PUEDE NO HABER
+001560*     GENERADO NINGUNO DE LOS DOS) Y EL REPORTE DE SALIDA
+001570******************************************************************
+001580 1000-INICIALIZAR.
+001590     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+001592     STRING "ERRORLOG." WS-FECHA-HOY DELIMITED BY SIZE
+001593         INTO WS-DYN-ERRORLOG-FILE.
+001594     STRING "EXCEPRPT." WS-FECHA-HOY DELIMITED BY SIZE
+001595         INTO WS-DYN-EXCEP-REPORT.
+001600     OPEN OUTPUT EXCEP-REPORT.
+001610     OPEN INPUT ARREGERR-FILE.
+001620     OPEN INPUT ERRORLOG-FILE.
+001630 1000-EXIT.
+001640     EXIT.
+001650
+001660******************************************************************
+001670* 2000-CARGAR-ARREGERR - AGREGA A LA TABLA CADA RECHAZO DE
+001680*     ARREGLOS.CBL, QUE NO TRAE SU PROPIO NOMBRE DE PROGRAMA
+001690******************************************************************
+001700 2000-CARGAR-ARREGERR.
+001710     IF WS-ARREGERR-STATUS = "00"
+001720         MOVE "N" TO WS-SW-FIN
+001730         PERFORM UNTIL FIN-DE-ARCHIVO
+001740             PERFORM 2100-LEER-ARREGERR THRU 2100-EXIT
+001750         END-PERFORM
+001760         CLOSE ARREGERR-FILE
+001770     END-IF.
+001780 2000-EXIT.
+001790     EXIT.
+001800
+001810 2100-LEER-ARREGERR.
+001820     READ ARREGERR-FILE
+001830         AT END
+001840             MOVE "S" TO WS-SW-FIN
+001850         NOT AT END
+001860             IF WS-CANT-EXCEPCIONES < WS-MAX-EXCEPCIONES
+001870                 ADD 1 TO WS-CANT-EXCEPCIONES
+001880                 MOVE "arreglos"
+001890                     TO EXCEP-PROGRAMA(WS-CANT-EXCEPCIONES)
+001900                 MOVE AERR-VALOR
+001910                     TO EXCEP-VALOR(WS-CANT-EXCEPCIONES)
+001920                 MOVE AERR-MOTIVO
+001930                     TO EXCEP-MOTIVO(WS-CANT-EXCEPCIONES)
+001940             END-IF
+001950     END-READ.
+001960 2100-EXIT.
+001970     EXIT.
+001980
+001990******************************************************************
+002000* 3000-CARGAR-ERRORLOG - AGREGA A LA TABLA CADA REGISTRO DE LA
+002010*     BITACORA COMPARTIDA DE ERRORES
+002020******************************************************************
+002030 3000-CARGAR-ERRORLOG.
+002040     IF WS-ERRORLOG-STATUS = "00"
+002050         MOVE "N" TO WS-SW-FIN
+002060         PERFORM UNTIL FIN-DE-ARCHIVO
+002070             PERFORM 3100-LEER-ERRORLOG THRU 3100-EXIT
+002080         END-PERFORM
+002090         CLOSE ERRORLOG-FILE
+002100     END-IF.
+002110 3000-EXIT.
+002120     EXIT.
+002130
+002140 3100-LEER-ERRORLOG.
+002150     READ ERRORLOG-FILE
+002160         AT END
+002170             MOVE "S" TO WS-SW-FIN
+002180         NOT AT END
+002190             IF WS-CANT-EXCEPCIONES < WS-MAX-EXCEPCIONES
+002200                 ADD 1 TO WS-CANT-EXCEPCIONES
+002210                 MOVE EERR-PROGRAMA
+002220                     TO EXCEP-PROGRAMA(WS-CANT-EXCEPCIONES)
+002230                 MOVE SPACES
+002240                     TO EXCEP-VALOR(WS-CANT-EXCEPCIONES)
+002250                 MOVE EERR-MENSAJE
+002260                     TO EXCEP-MOTIVO(WS-CANT-EXCEPCIONES)
+002270             END-IF
+002280     END-READ.
+002290 3100-EXIT.
+002300     EXIT.
+002310
+002320******************************************************************
+002330* 4000-ORDENAR-TABLA - ORDENA LA TABLA (BURBUJA) POR PROGRAMA Y,
+002340*     DENTRO DE CADA PROGRAMA, POR MOTIVO
+002350******************************************************************
+002360 4000-ORDENAR-TABLA.
+002370     IF WS-CANT-EXCEPCIONES > 1
+002380         PERFORM VARYING WS-SUB-I FROM 1 BY 1
+002390                 UNTIL WS-SUB-I >= WS-CANT-EXCEPCIONES
+002400             PERFORM 4100-PASADA-ORDENAMIENTO THRU 4100-EXIT
+002410         END-PERFORM
+002420     END-IF.
+002430 4000-EXIT.
+002440     EXIT.
+002450
+002460 4100-PASADA-ORDENAMIENTO.
+002470     PERFORM VARYING WS-SUB-J FROM 1 BY 1
+002480             UNTIL WS-SUB-J > WS-CANT-EXCEPCIONES - WS-SUB-I
+002490         PERFORM 4200-COMPARAR-E-INTERCAMBIAR THRU 4200-EXIT
+002500     END-PERFORM.
+002510 4100-EXIT.
+002520     EXIT.
+002530
+002540 4200-COMPARAR-E-INTERCAMBIAR.
+002541     MOVE "N" TO WS-SW-INTERCAMBIA.
+002550     IF EXCEP-PROGRAMA(WS-SUB-J) > EXCEP-PROGRAMA(WS-SUB-J + 1)
+002551         MOVE "S" TO WS-SW-INTERCAMBIA
+002552     ELSE
+002553         IF EXCEP-PROGRAMA(WS-SUB-J)
+002554                 = EXCEP-PROGRAMA(WS-SUB-J + 1)
+002555             IF EXCEP-MOTIVO(WS-SUB-J)
+002556                     > EXCEP-MOTIVO(WS-SUB-J + 1)
+002557                 MOVE "S" TO WS-SW-INTERCAMBIA
+002558             END-IF
+002559         END-IF
+002560     END-IF.
+002560     IF DEBE-INTERCAMBIAR
+002570         MOVE EXCEP-ENTRADA(WS-SUB-J)     TO TABLA-EXCEP-TEMP
+002580         MOVE EXCEP-ENTRADA(WS-SUB-J + 1) TO
+002581             EXCEP-ENTRADA(WS-SUB-J)
+002590         MOVE TABLA-EXCEP-TEMP            TO
+002591             EXCEP-ENTRADA(WS-SUB-J + 1)
+002600     END-IF.
+002620 4200-EXIT.
+002630     EXIT.
+002640
+002650******************************************************************
+002660* 5000-ESCRIBIR-REPORTE - ESCRIBE EL ENCABEZADO, UNA LINEA POR
+002670*     EXCEPCION Y EL TOTAL CONSOLIDADO
+002680******************************************************************
+002690 5000-ESCRIBIR-REPORTE.
+002700     MOVE WS-LINEA-TITULO TO EXCEP-REPORT-RECORD.
+002710     WRITE EXCEP-REPORT-RECORD.
+002720     MOVE WS-FECHA-HOY TO WS-FECHA-EDITADA.
+002730     MOVE WS-LINEA-FECHA TO EXCEP-REPORT-RECORD.
+002740     WRITE EXCEP-REPORT-RECORD.
+002750     MOVE WS-LINEA-ENCABEZADO-COL TO EXCEP-REPORT-RECORD.
+002760     WRITE EXCEP-REPORT-RECORD.
+002770
+002780     PERFORM VARYING WS-SUB-I FROM 1 BY 1
+002790             UNTIL WS-SUB-I > WS-CANT-EXCEPCIONES
+002800         PERFORM 5100-ESCRIBIR-DETALLE THRU 5100-EXIT
+002810     END-PERFORM.
+002820
+002830     MOVE WS-CANT-EXCEPCIONES TO TOT-EXCEPCIONES-EDITADO.
+002840     MOVE WS-LINEA-TOTAL TO EXCEP-REPORT-RECORD.
+002850     WRITE EXCEP-REPORT-RECORD.
+002860 5000-EXIT.
+002870     EXIT.
+002880
+002890 5100-ESCRIBIR-DETALLE.
+002900     MOVE EXCEP-PROGRAMA(WS-SUB-I) TO DET-PROGRAMA.
+002910     MOVE EXCEP-VALOR(WS-SUB-I)    TO DET-VALOR.
+002920     MOVE EXCEP-MOTIVO(WS-SUB-I)   TO DET-MOTIVO.
+002930     MOVE WS-LINEA-DETALLE TO EXCEP-REPORT-RECORD.
+002940     WRITE EXCEP-REPORT-RECORD.
+002950 5100-EXIT.
+002960     EXIT.
+002970
+002980******************************************************************
+002990* 9000-TERMINAR - CIERRA EL REPORTE
+003000******************************************************************
+003010 9000-TERMINAR.
+003020     CLOSE EXCEP-REPORT.
+003030     DISPLAY "REPORTE DE EXCEPCIONES GENERADO: "
+003040         WS-CANT-EXCEPCIONES " REGISTRO(S)".
+003050 9000-EXIT.
+003060     EXIT.
+003070
+003080 END PROGRAM excepciones.
