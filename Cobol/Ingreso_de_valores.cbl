@@ -1,21 +1,185 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ingresa_un_valor.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  valor_A_Ingrear PIC 9(3).
+000100******************************************************************
+000110* PROGRAM-ID: ingresa_un_valor
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2019-07-02
+000150* DATE-COMPILED:
+000160* PURPOSE:    ACCEPTS A VALUE FROM THE OPERATOR AND DISPLAYS IT.
+000170* TECTONICS:  cobc
+000180******************************************************************
+000190* MODIFICATION HISTORY
+000200* DATE       INIT DESCRIPTION
+000210* 2026-08-08 RW   EVERY ACCEPTED VALUE IS NOW APPENDED, WITH A
+000220*                 TIMESTAMP, TO A TRANSACTION LOG FILE.
+000230* 2026-08-08 RW   THE ENTRY IS NOW EDITED WITH A NUMERIC CLASS
+000240*                 TEST BEFORE USE, THE OPERATOR IS RE-PROMPTED
+000250*                 ON A BAD ENTRY, AND THE RUN ENDS WITH A
+000260*                 LOGGED REASON AND A NON-ZERO RETURN CODE
+000270*                 AFTER TOO MANY CONSECUTIVE BAD ATTEMPTS.
+000275* 2026-08-08 RW   STOP RUN CHANGED TO GOBACK SO THE CHAINED
+000276*                 BATCH DRIVER CAN CALL THIS PROGRAM AS A STEP.
+000277* 2026-08-08 RW   THE TOO-MANY-INTENTOS ABEND NOW ALSO CALLS THE
+000278*                 SHARED ERRORLOG SUBPROGRAM SO OPERATIONS SEES
+000279*                 IT IN THE ONE COMMON ERROR LOG.
+000280* 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+000281*                 AUDITORIA SUBPROGRAM BEFORE GOBACK.
+000282* 2026-08-08 RW   RETURN-CODE IS NOW SAVED BEFORE AND RESTORED
+000283*                 AFTER THE AUDITORIA CALL SO THE ABEND'S NON-
+000284*                 ZERO RETURN CODE STILL REACHES THE CHAINED
+000285*                 BATCH DRIVER (A CALLED PROGRAM'S NORMAL GOBACK
+000286*                 OTHERWISE RESETS RETURN-CODE TO ZERO).
+000287* 2026-08-08 RW   THE TRANSACTION LOG IS NOW WRITTEN TO A DATED
+000288*                 FILE (INGRLOG.YYYYMMDD) INSTEAD OF ALWAYS
+000289*                 OVERWRITING THE SAME NAME, SO A RERUN DOES NOT
+000290*                 LOSE THE PRIOR DAY'S LOG.
+000291******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. ingresa_un_valor.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT LOG-FILE ASSIGN DYNAMIC WS-DYN-LOG-FILE
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-LOG-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  LOG-FILE
+000420     LABEL RECORDS ARE STANDARD
+000430     RECORD CONTAINS 68 CHARACTERS.
+000440 01  LOG-RECORD.
+000450     05  LOG-VALOR                  PIC 9(03).
+000460     05  FILLER                     PIC X(02) VALUE SPACES.
+000470     05  LOG-TIMESTAMP               PIC X(21).
+000480     05  FILLER                     PIC X(02) VALUE SPACES.
+000490     05  LOG-MENSAJE                PIC X(40).
+000500
+000510 WORKING-STORAGE SECTION.
+000520 01  valor_A_Ingrear             PIC 9(03).
 
-       PROCEDURE DIVISION.
-
-           DISPLAY "Ingrese un valor: ".
-           ACCEPT valor_A_Ingrear.
-
-           DISPLAY "El valor ingresado es -> " valor_A_Ingrear.
-            STOP RUN.
-       END PROGRAM ingresa_un_valor.
+000521*----------------------------------------------------------------
+000522*    NOMBRE DINAMICO DEL ARCHIVO DE BITACORA, ARMADO CON LA
+000523*    FECHA DE CORRIDA PARA NO SOBREESCRIBIR LA DE OTRO DIA
+000524*----------------------------------------------------------------
+000525 01  WS-FECHA-HOY                PIC X(08).
+000526 01  WS-DYN-LOG-FILE             PIC X(16).
+000530
+000540*----------------------------------------------------------------
+000550*    CAMPOS DE SOPORTE PARA LA VALIDACION Y LA BITACORA
+000560*----------------------------------------------------------------
+000570 01  WS-LOG-STATUS               PIC X(02).
+000580 01  WS-ENTRADA-ALFA             PIC X(03).
+000590 01  WS-CONTADOR-INTENTOS        PIC 9(02) VALUE ZERO.
+000600 01  WS-MAX-INTENTOS             PIC 9(02) VALUE 3.
+000610 01  WS-SW-VALOR-VALIDO          PIC X(01) VALUE "N".
+000620     88  VALOR-VALIDO            VALUE "S".
+000625
+000626*----------------------------------------------------------------
+000627*    CAMPOS PARA EL LLAMADO A LA BITACORA COMPARTIDA DE ERRORES
+000628*----------------------------------------------------------------
+000629 01  WS-ELOG-PROGRAMA            PIC X(20)
+000630         VALUE "ingresa_un_valor".
+000631 01  WS-ELOG-CODIGO              PIC 9(04).
+000632 01  WS-ELOG-MENSAJE             PIC X(59).
+000633 01  WS-AUDT-PROGRAMA            PIC X(20)
+000634         VALUE "ingresa_un_valor".
+000635 01  WS-AUDT-CANTIDAD            PIC 9(07) VALUE ZERO.
+000636 01  WS-RC-GUARDADO              PIC S9(04) VALUE ZERO.
+000636
+000640 PROCEDURE DIVISION.
+000650
+000660******************************************************************
+000670* 0000-MAINLINE
+000680******************************************************************
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000710     PERFORM 2000-INGRESAR-VALOR THRU 2000-EXIT.
+000720     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+000730     GOBACK.
+000740
+000750******************************************************************
+000760* 1000-INICIALIZAR - ABRE LA BITACORA DE TRANSACCIONES
+000770******************************************************************
+000780 1000-INICIALIZAR.
+000785     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+000786     STRING "INGRLOG." WS-FECHA-HOY DELIMITED BY SIZE
+000787         INTO WS-DYN-LOG-FILE.
+000790     OPEN OUTPUT LOG-FILE.
+000800 1000-EXIT.
+000810     EXIT.
+000820
+000830******************************************************************
+000840* 2000-INGRESAR-VALOR - PIDE EL VALOR HASTA QUE SEA VALIDO O SE
+000850*     AGOTEN LOS INTENTOS PERMITIDOS
+000860******************************************************************
+000870 2000-INGRESAR-VALOR.
+000880     MOVE ZERO TO WS-CONTADOR-INTENTOS.
+000890     MOVE "N" TO WS-SW-VALOR-VALIDO.
+000900     PERFORM 2100-PEDIR-VALOR THRU 2100-EXIT
+000910         UNTIL VALOR-VALIDO
+000920             OR WS-CONTADOR-INTENTOS = WS-MAX-INTENTOS.
+000930     IF VALOR-VALIDO
+000940         PERFORM 2200-REGISTRAR-TRANSACCION THRU 2200-EXIT
+000950         DISPLAY "El valor ingresado es -> " valor_A_Ingrear
+000960     ELSE
+000970         PERFORM 2300-ABEND-INTENTOS THRU 2300-EXIT
+000980     END-IF.
+000990 2000-EXIT.
+001000     EXIT.
+001010
+001020 2100-PEDIR-VALOR.
+001030     ADD 1 TO WS-CONTADOR-INTENTOS.
+001040     DISPLAY "Ingrese un valor: ".
+001050     ACCEPT WS-ENTRADA-ALFA.
+001060     IF WS-ENTRADA-ALFA IS NUMERIC
+001070         MOVE WS-ENTRADA-ALFA TO valor_A_Ingrear
+001080         SET VALOR-VALIDO TO TRUE
+001090     ELSE
+001100         DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO."
+001110     END-IF.
+001120 2100-EXIT.
+001130     EXIT.
+001140
+001150 2200-REGISTRAR-TRANSACCION.
+001160     MOVE SPACES TO LOG-RECORD.
+001170     MOVE valor_A_Ingrear TO LOG-VALOR.
+001180     MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+001190     MOVE "VALOR INGRESADO" TO LOG-MENSAJE.
+001200     WRITE LOG-RECORD.
+001210 2200-EXIT.
+001220     EXIT.
+001230
+001240 2300-ABEND-INTENTOS.
+001250     MOVE SPACES TO LOG-RECORD.
+001260     MOVE ZERO TO LOG-VALOR.
+001270     MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+001280     MOVE "DEMASIADOS INTENTOS INVALIDOS" TO LOG-MENSAJE.
+001290     WRITE LOG-RECORD.
+001300     DISPLAY "ERROR: DEMASIADOS INTENTOS INVALIDOS. FINALIZA.".
+001305     MOVE 16 TO WS-ELOG-CODIGO.
+001306     MOVE "DEMASIADOS INTENTOS INVALIDOS" TO WS-ELOG-MENSAJE.
+001307     CALL "errorlog" USING WS-ELOG-PROGRAMA WS-ELOG-CODIGO
+001308             WS-ELOG-MENSAJE.
+001310     MOVE 16 TO RETURN-CODE.
+001320 2300-EXIT.
+001330     EXIT.
+001340
+001350******************************************************************
+001360* 9000-TERMINAR - CIERRA LA BITACORA DE TRANSACCIONES Y REGISTRA
+001365*     EL RESULTADO DE LA CORRIDA EN LA AUDITORIA COMPARTIDA
+001370******************************************************************
+001380 9000-TERMINAR.
+001390     CLOSE LOG-FILE.
+001395     IF VALOR-VALIDO
+001396         MOVE 1 TO WS-AUDT-CANTIDAD
+001397     ELSE
+001398         MOVE ZERO TO WS-AUDT-CANTIDAD
+001399     END-IF.
+001399     MOVE RETURN-CODE TO WS-RC-GUARDADO.
+001400     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+001402     MOVE WS-RC-GUARDADO TO RETURN-CODE.
+001403 9000-EXIT.
+001410     EXIT.
+001420
+001430 END PROGRAM ingresa_un_valor.
