@@ -0,0 +1,46 @@
+000100******************************************************************
+000110* PROGRAM-ID: multiplicar
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    CALLABLE ARITHMETIC UTILITY. MULTIPLIES TWO
+000170*             THREE-DIGIT FACTORS PASSED THROUGH THE LINKAGE
+000180*             SECTION SO ANY PROGRAM IN THE SHOP CAN REUSE IT
+000190*             INSTEAD OF CODING ITS OWN COMPUTE.
+000200* TECTONICS:  cobc
+000210******************************************************************
+000220* MODIFICATION HISTORY
+000230* DATE       INIT DESCRIPTION
+000240* 2026-08-08 RW   INITIAL VERSION, FACTORED OUT OF
+000250*                 FUNCIONES.CBL'S MULTIPLICAR SECTION.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. multiplicar.
+000290
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320
+000330 LINKAGE SECTION.
+000340 01  mutiplicando                PIC 9(03).
+000350 01  mutiplicador                PIC 9(03).
+000360 01  resultado                   PIC 9(03).
+000370 01  MUL-SW-DESBORDE             PIC X(01).
+000380     88  MUL-HUBO-DESBORDE       VALUE "S".
+000390
+000400 PROCEDURE DIVISION USING mutiplicando mutiplicador resultado
+000410         MUL-SW-DESBORDE.
+000420
+000430******************************************************************
+000440* 0000-MAINLINE - MULTIPLICA LOS DOS FACTORES RECIBIDOS,
+000450*     SENALANDO UN DESBORDE EN LUGAR DE TRUNCAR EL RESULTADO
+000460******************************************************************
+000470 0000-MAINLINE.
+000480     MOVE "N" TO MUL-SW-DESBORDE.
+000490     COMPUTE resultado = mutiplicando * mutiplicador
+000500         ON SIZE ERROR
+000510             MOVE "S" TO MUL-SW-DESBORDE
+000520     END-COMPUTE.
+000530     GOBACK.
+000540
+000550 END PROGRAM multiplicar.
