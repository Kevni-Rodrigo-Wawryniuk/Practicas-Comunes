@@ -1,30 +1,578 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      * arreglo
-       01  numeros OCCURS 5 TIMES PIC 9(3).
-       01  contador PIC 9(3) VALUE 0.
-
-       PROCEDURE DIVISION.
-
-      *    darle valores al arreglo
-           MOVE 100 TO numeros(1).
-           MOVE 200 TO numeros(2).
-           MOVE 300 TO numeros(3).
-           MOVE 400 TO numeros(4).
-           MOVE 500 TO numeros(5).
-
-           PERFORM VARYING contador FROM 1 BY 1 UNTIL contador > 5
-               DISPLAY " NUMERO " numeros(contador)
-               END-PERFORM.
-
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000110* PROGRAM-ID: arreglos
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2019-06-11
+000150* DATE-COMPILED:
+000160* PURPOSE:    LOADS A TABLE OF NUMBERS, ORDERS IT AND PRINTS IT
+000170*             FOR A DAILY REVIEW.
+000180* TECTONICS:  cobc
+000190******************************************************************
+000200* MODIFICATION HISTORY
+000210* DATE       INIT DESCRIPTION
+000220* 2026-08-08 RW   TABLE IS NOW LOADED FROM A SEQUENTIAL INPUT FILE
+000230*                 INSTEAD OF FIVE HARDCODED MOVE STATEMENTS.
+000240* 2026-08-08 RW   TABLE SIZE NOW VARIES WITH OCCURS DEPENDING ON,
+000250*                 DRIVEN BY A COUNT RECORD AT THE HEAD OF THE
+000260*                 INPUT FILE. ADDED A SEARCH ALL LOOKUP ON THE
+000270*                 SORTED TABLE.
+000280* 2026-08-08 RW   TABLE IS SORTED BEFORE DISPLAY. DISPLAY ORDER
+000290*                 (ASCENDING/DESCENDING) IS OPERATOR-SELECTABLE
+000300*                 VIA A PARAMETER RECORD. THE TABLE ITSELF IS
+000310*                 ALWAYS KEPT ASCENDING SO SEARCH ALL STAYS
+000320*                 VALID.
+000330* 2026-08-08 RW   EACH INCOMING VALUE IS NOW EDITED (NUMERIC
+000340*                 CLASS TEST, RANGE CHECK) AS IT IS LOADED.
+000350*                 REJECTS ARE WRITTEN TO AN ERROR REPORT INSTEAD
+000360*                 OF ABENDING OR SILENTLY TRUNCATING.
+000370* 2026-08-08 RW   RENAMED PROGRAM-ID FROM YOUR-PROGRAM-NAME TO
+000380*                 ARREGLOS SO THE CHAINED BATCH DRIVER CAN CALL
+000390*                 THIS PROGRAM BY A UNIQUE NAME (IT USED TO
+000400*                 SHARE ITS PROGRAM-ID WITH PROGRAM.CBL). ALSO
+000410*                 CHANGED STOP RUN TO GOBACK SO THE DRIVER'S RUN
+000420*                 UNIT SURVIVES THE CALL.
+000430* 2026-08-08 RW   TABLA-NUMEROS AND ITS COUNT/MAX FIELDS ARE NOW
+000440*                 THE SHARED COPYBOOK COBOL/COPY/TABLANUM.CPY SO
+000450*                 ANY OTHER PROGRAM LOADING A NUMEROS-STYLE TABLE
+000460*                 USES THE SAME DEFINITION.
+000470* 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+000480*                 AUDITORIA SUBPROGRAM BEFORE GOBACK, COUNTING
+000490*                 EVERY RECORD READ (LOADED OR REJECTED).
+000500* 2026-08-08 RW   ADDED A CONTROL-TOTAL BALANCING LINE: RECORDS
+000510*                 IN MUST EQUAL RECORDS OUT PLUS RECORDS REJECTED,
+000520*                 SO A SILENTLY-DROPPED RECORD IS CAUGHT THE SAME
+000530*                 DAY.
+000540* 2026-08-08 RW   THE SORTED TABLE IS NOW ALSO WRITTEN TO A
+000550*                 SEQUENTIAL EXTRACT (ARREGSAL) SO THE MAESTRO
+000560*                 DIARIO SORT/MERGE STEP HAS A REAL FILE TO READ
+000570*                 INSTEAD OF SCRAPING THE CONSOLE DISPLAY.
+000580* 2026-08-08 RW   ONCE THE INCOMING COUNT PASSES
+000590*                 WS-UMBRAL-INDEXADO, LOADING SWITCHES FROM THE
+000600*                 IN-MEMORY TABLA-ENTRADA OCCURS AREA TO A KEYED
+000610*                 WORK FILE (ARREGIDX) SO THE PROGRAM IS NOT
+000620*                 CAPPED AT WS-MAX-NUMEROS IN-MEMORY ENTRIES.
+000630*                 SORTING, THE EXTRACT WRITE, THE DISPLAY AND THE
+000640*                 POINT LOOKUP ALL BRANCH ON WS-SW-MODO-INDEXADO
+000650*                 TO USE THE KEYED FILE INSTEAD OF THE TABLE ONCE
+000660*                 THAT SWITCH IS ON. DESCENDING DISPLAY ORDER IS
+000670*                 NOT HONORED IN THAT MODE - THE KEYED FILE ONLY
+000680*                 GIVES US ASCENDING SEQUENTIAL ACCESS, AND THE
+000690*                 ORDERED RECORD OF REFERENCE FOR DOWNSTREAM
+000700*                 CONSUMERS IS THE ARREGSAL EXTRACT, NOT THE
+000710*                 CONSOLE LISTING.
+000720* 2026-08-08 RW   THE CONSOLE LISTING NOW OPENS WITH A RUN-DATE
+000730*                 HEADER (FUNCTION CURRENT-DATE) SO A LISTING
+000740*                 SAVED FROM A TERMINAL SESSION CAN BE MATCHED
+000750*                 BACK TO THE DAY IT RAN.
+000760* 2026-08-09 RW   THE WS-MAX-NUMEROS TRUNCATION IN
+000770*                 2000-CARGAR-TABLA WAS FIRING EVEN AFTER THE
+000780*                 SWITCH TO MODO-INDEXADO, SO A LARGE INCOMING
+000790*                 FILE WAS STILL CUT DOWN TO WS-MAX-NUMEROS
+000800*                 ENTRIES INSTEAD OF USING THE KEYED FILE FOR
+000810*                 THE FULL COUNT. THE TRUNCATION NOW ONLY
+000820*                 APPLIES WHEN MODO-INDEXADO IS NOT SET.
+000830* 2026-08-09 RW   9100-BALANCEAR-TOTALES COMPARED WS-AUDT-
+000840*                 CANTIDAD (ITSELF COMPUTED AS WS-CANT-NUMEROS +
+000850*                 WS-CANT-RECHAZADOS) AGAINST THAT SAME SUM, SO
+000860*                 THE CHECK COULD NEVER FAIL. ENTRADA IS NOW
+000870*                 WS-CANT-LEIDOS-REAL, A COUNTER INCREMENTED ONCE
+000880*                 PER SUCCESSFUL READ IN 2100-LEER-NUMERO,
+000890*                 INDEPENDENT OF HOW THE RECORD WAS CLASSIFIED -
+000900*                 SAME SHAPE AS BUCLE_WHILE.CBL'S WS-CONTADOR-
+000910*                 RESPUESTAS. ALSO, A PREMATURE END-OF-FILE (THE
+000920*                 DECLARED COUNT PROMISES MORE RECORDS THAN THE
+000930*                 FILE ACTUALLY HAS) NOW WRITES ITS OWN ERR-
+000940*                 MOTIVO TO ARREGERR INSTEAD OF A BLANK REASON.
+000950* 2026-08-09 RW   2100-LEER-NUMERO USED TO ADD 1 TO WS-CANT-
+000960*                 NUMEROS (THE OCCURS 1 TO 500 DEPENDING ON
+000970*                 COUNTER) ON EVERY ACCEPTED RECORD REGARDLESS OF
+000980*                 MODE, SO AN INDEXED-MODE LOAD (WHICH IS NEVER
+000990*                 CAPPED AT WS-MAX-NUMEROS) COULD DRIVE IT PAST
+001000*                 500 - OUT OF THE TABLE'S DECLARED RANGE. THE
+001010*                 ODO COUNTER IS NOW ONLY ADVANCED, AND ONLY UP TO
+001020*                 WS-MAX-NUMEROS, WHEN LOADING THE IN-MEMORY
+001030*                 TABLE; A NEW WS-CANT-CARGADOS TRACKS THE TRUE
+001040*                 LOADED COUNT IN EITHER MODE FOR THE TRAILER,
+001050*                 THE AUDIT CALL AND THE BALANCING CHECK.
+001060******************************************************************
+001070 IDENTIFICATION DIVISION.
+001080 PROGRAM-ID. arreglos.
+001090
+001100 ENVIRONMENT DIVISION.
+001110 INPUT-OUTPUT SECTION.
+001120 FILE-CONTROL.
+001130     SELECT NUM-FILE ASSIGN TO "ARREGNUM"
+001140         ORGANIZATION IS LINE SEQUENTIAL
+001150         FILE STATUS IS WS-NUM-STATUS.
+001160
+001170     SELECT PARM-FILE ASSIGN TO "PARMARREG"
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-PARM-STATUS.
+001200
+001210     SELECT ERROR-FILE ASSIGN TO "ARREGERR"
+001220         ORGANIZATION IS LINE SEQUENTIAL.
+001230
+001240     SELECT SAL-FILE ASSIGN TO "ARREGSAL"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS WS-SAL-STATUS.
+001270
+001280     SELECT NUM-IDX-FILE ASSIGN TO "ARREGIDX"
+001290         ORGANIZATION IS INDEXED
+001300         ACCESS MODE IS DYNAMIC
+001310         RECORD KEY IS IDX-VALOR WITH DUPLICATES
+001320         FILE STATUS IS WS-IDX-STATUS.
+001330
+001340 DATA DIVISION.
+001350 FILE SECTION.
+001360 FD  NUM-FILE
+001370     LABEL RECORDS ARE STANDARD
+001380     RECORD CONTAINS 3 CHARACTERS.
+001390 01  NUM-RECORD                  PIC X(03).
+001400
+001410 FD  PARM-FILE
+001420     LABEL RECORDS ARE STANDARD
+001430     RECORD CONTAINS 6 CHARACTERS.
+001440 01  PARM-RECORD.
+001450     05  PARM-ORDEN              PIC X(03).
+001460     05  PARM-BUSCAR             PIC 9(03).
+001470
+001480 FD  ERROR-FILE
+001490     LABEL RECORDS ARE STANDARD
+001500     RECORD CONTAINS 80 CHARACTERS.
+001510 01  ERROR-RECORD.
+001520     05  ERR-VALOR                PIC X(03).
+001530     05  FILLER                   PIC X(03) VALUE SPACES.
+001540     05  ERR-MOTIVO               PIC X(30).
+001550     05  FILLER                   PIC X(44) VALUE SPACES.
+001560
+001570 FD  SAL-FILE
+001580     LABEL RECORDS ARE STANDARD
+001590     RECORD CONTAINS 3 CHARACTERS.
+001600 01  SAL-RECORD                   PIC 9(03).
+001610
+001620 FD  NUM-IDX-FILE
+001630     LABEL RECORDS ARE STANDARD
+001640     RECORD CONTAINS 3 CHARACTERS.
+001650 01  IDX-RECORD.
+001660     05  IDX-VALOR                PIC 9(03).
+001670
+001680 WORKING-STORAGE SECTION.
+001690*----------------------------------------------------------------
+001700*    ESTADO DE ARCHIVOS
+001710*----------------------------------------------------------------
+001720 01  WS-NUM-STATUS               PIC X(02).
+001730 01  WS-PARM-STATUS              PIC X(02).
+001740 01  WS-SAL-STATUS               PIC X(02).
+001750 01  WS-IDX-STATUS               PIC X(02).
+001760
+001770*----------------------------------------------------------------
+001780*    PARAMETROS DE OPERACION (CON VALORES POR DEFECTO)
+001790*----------------------------------------------------------------
+001800 01  WS-ORDEN-DISPLAY             PIC X(03) VALUE "ASC".
+001810     88  ORDEN-DESCENDENTE        VALUE "DES".
+001820 01  WS-VALOR-BUSCAR              PIC 9(03) VALUE ZERO.
+001830
+001840*----------------------------------------------------------------
+001850*    TABLA DE NUMEROS (TAMANO VARIABLE, SIEMPRE ORDENADA ASC)
+001860*----------------------------------------------------------------
+001870 01  WS-CANT-LEIDA                PIC 9(03) VALUE ZERO.
+001880 01  WS-CANT-RECHAZADOS           PIC 9(03) VALUE ZERO.
+001890 01  WS-CANT-LEIDOS-REAL          PIC 9(03) VALUE ZERO.
+001900 01  WS-CANT-CARGADOS             PIC 9(03) VALUE ZERO.
+001910
+001920*    TABLA DE NUMEROS - VER COBOL/COPY/TABLANUM.CPY
+001930     COPY TABLANUM.
+001940
+001950*----------------------------------------------------------------
+001960*    UNA VEZ QUE EL VOLUMEN SUPERA WS-UMBRAL-INDEXADO, LA CARGA,
+001970*    EL ORDEN, EL EXTRACTO Y LA BUSQUEDA USAN EL ARCHIVO INDEXADO
+001980*    ARREGIDX EN LUGAR DE LA TABLA EN MEMORIA DE ARRIBA
+001990*----------------------------------------------------------------
+002000 01  WS-SW-MODO-INDEXADO          PIC X(01) VALUE "N".
+002010     88  MODO-INDEXADO            VALUE "S".
+002020 01  WS-EOF-IDX                   PIC X(01) VALUE "N".
+002030     88  FIN-IDX                  VALUE "S".
+002040
+002050*----------------------------------------------------------------
+002060*    CONTADORES Y CONMUTADORES DE TRABAJO
+002070*----------------------------------------------------------------
+002080 77  WS-SUB-I                     PIC 9(03) COMP.
+002090 77  WS-SUB-J                     PIC 9(03) COMP.
+002100 77  WS-TEMP-VALOR                PIC 9(03) COMP.
+002110 77  WS-SW-VALIDO                 PIC X(01) VALUE "S".
+002120     88  ENTRADA-VALIDA           VALUE "S".
+002130
+002140*----------------------------------------------------------------
+002150*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+002160*----------------------------------------------------------------
+002170 01  WS-AUDT-PROGRAMA             PIC X(20) VALUE "arreglos".
+002180 01  WS-AUDT-CANTIDAD             PIC 9(07) VALUE ZERO.
+002190
+002200*----------------------------------------------------------------
+002210*    TOTALES DE CONTROL ENTRADA/SALIDA (LINEA DE BALANCEO)
+002220*----------------------------------------------------------------
+002230 01  WS-CANT-ENTRADA              PIC 9(05) VALUE ZERO.
+002240 01  WS-CANT-SALIDA               PIC 9(05) VALUE ZERO.
+002250 01  WS-SW-BALANCEA               PIC X(01) VALUE "S".
+002260     88  TOTALES-BALANCEAN        VALUE "S".
+002270 01  WS-BALANCE-EDITADA.
+002280     05  BAL-ENTRADA              PIC ZZ,ZZ9.
+002290     05  FILLER                   PIC X(01) VALUE SPACE.
+002300     05  BAL-SALIDA               PIC ZZ,ZZ9.
+002310     05  FILLER                   PIC X(01) VALUE SPACE.
+002320     05  BAL-RECHAZADOS           PIC ZZ,ZZ9.
+002330
+002340*----------------------------------------------------------------
+002350*    FECHA DE CORRIDA (SE MUESTRA EN EL ENCABEZADO DE LA TABLA)
+002360*----------------------------------------------------------------
+002370 01  WS-FECHA-HOY                 PIC X(08).
+002380 01  WS-FECHA-EDITADA.
+002390     05  WS-FECHA-AAAA            PIC 9(04).
+002400     05  FILLER                   PIC X VALUE "-".
+002410     05  WS-FECHA-MM              PIC 9(02).
+002420     05  FILLER                   PIC X VALUE "-".
+002430     05  WS-FECHA-DD              PIC 9(02).
+002440
+002450 PROCEDURE DIVISION.
+002460
+002470******************************************************************
+002480* 0000-MAINLINE
+002490******************************************************************
+002500 0000-MAINLINE.
+002510     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+002520     PERFORM 2000-CARGAR-TABLA THRU 2000-EXIT.
+002530     PERFORM 3000-ORDENAR-TABLA THRU 3000-EXIT.
+002540     PERFORM 3500-ESCRIBIR-EXTRACTO THRU 3500-EXIT.
+002550     PERFORM 4000-MOSTRAR-TABLA THRU 4000-EXIT.
+002560     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+002570     GOBACK.
+002580
+002590******************************************************************
+002600* 1000-INICIALIZAR - LEE PARAMETROS Y ABRE LOS ARCHIVOS DE TRABAJO
+002610******************************************************************
+002620 1000-INICIALIZAR.
+002630     OPEN INPUT PARM-FILE.
+002640     IF WS-PARM-STATUS = "00"
+002650         READ PARM-FILE
+002660             NOT AT END
+002670                 MOVE PARM-ORDEN  TO WS-ORDEN-DISPLAY
+002680                 MOVE PARM-BUSCAR TO WS-VALOR-BUSCAR
+002690         END-READ
+002700         CLOSE PARM-FILE
+002710     END-IF.
+002720
+002730     OPEN OUTPUT ERROR-FILE.
+002740     OPEN OUTPUT SAL-FILE.
+002750     OPEN INPUT NUM-FILE.
+002760 1000-EXIT.
+002770     EXIT.
+002780
+002790******************************************************************
+002800* 2000-CARGAR-TABLA - LEE EL CONTADOR DE ENTRADAS Y LUEGO CARGA
+002810*                     CADA VALOR, VALIDANDOLO AL VUELO. SI EL
+002820*                     CONTADOR SUPERA WS-UMBRAL-INDEXADO, LA CARGA
+002830*                     SE HACE EN EL ARCHIVO INDEXADO EN LUGAR DE
+002840*                     LA TABLA EN MEMORIA
+002850******************************************************************
+002860 2000-CARGAR-TABLA.
+002870     READ NUM-FILE
+002880         AT END
+002890             MOVE ZERO TO WS-CANT-LEIDA
+002900         NOT AT END
+002910             IF NUM-RECORD IS NUMERIC
+002920                 MOVE NUM-RECORD TO WS-CANT-LEIDA
+002930             ELSE
+002940                 MOVE ZERO TO WS-CANT-LEIDA
+002950                 MOVE SPACES TO ERROR-RECORD
+002960                 MOVE NUM-RECORD TO ERR-VALOR
+002970                 MOVE "REGISTRO DE CONTEO NO NUMERICO"
+002980                     TO ERR-MOTIVO
+002990                 WRITE ERROR-RECORD
+003000                 ADD 1 TO WS-CANT-RECHAZADOS
+003010             END-IF
+003020     END-READ.
+003030
+003040     IF WS-CANT-LEIDA > WS-UMBRAL-INDEXADO
+003050         SET MODO-INDEXADO TO TRUE
+003060         OPEN OUTPUT NUM-IDX-FILE
+003070     END-IF.
+003080
+003090     IF NOT MODO-INDEXADO
+003100         IF WS-CANT-LEIDA > WS-MAX-NUMEROS
+003110             MOVE WS-MAX-NUMEROS TO WS-CANT-LEIDA
+003120         END-IF
+003130     END-IF.
+003140
+003150     PERFORM VARYING WS-SUB-I FROM 1 BY 1
+003160             UNTIL WS-SUB-I > WS-CANT-LEIDA
+003170         PERFORM 2100-LEER-NUMERO THRU 2100-EXIT
+003180     END-PERFORM.
+003190
+003200     IF MODO-INDEXADO
+003210         CLOSE NUM-IDX-FILE
+003220     END-IF.
+003230 2000-EXIT.
+003240     EXIT.
+003250
+003260 2100-LEER-NUMERO.
+003270     MOVE "S" TO WS-SW-VALIDO.
+003280     MOVE SPACES TO ERROR-RECORD.
+003290     READ NUM-FILE
+003300         AT END
+003310             MOVE "N" TO WS-SW-VALIDO
+003320             MOVE "FALTA REGISTRO - EOF PREMATURO" TO ERR-MOTIVO
+003330         NOT AT END
+003340             ADD 1 TO WS-CANT-LEIDOS-REAL
+003350     END-READ.
+003360
+003370     IF ENTRADA-VALIDA
+003380         IF NUM-RECORD IS NOT NUMERIC
+003390             MOVE "N" TO WS-SW-VALIDO
+003400             MOVE NUM-RECORD TO ERR-VALOR
+003410             MOVE "VALOR NO NUMERICO" TO ERR-MOTIVO
+003420         ELSE
+003430             IF NUM-RECORD = ZERO
+003440                 MOVE "N" TO WS-SW-VALIDO
+003450                 MOVE NUM-RECORD TO ERR-VALOR
+003460                 MOVE "FUERA DE RANGO (1-999)" TO ERR-MOTIVO
+003470             END-IF
+003480         END-IF
+003490     END-IF.
+003500
+003510     IF ENTRADA-VALIDA
+003520         ADD 1 TO WS-CANT-CARGADOS
+003530         IF MODO-INDEXADO
+003540             MOVE NUM-RECORD TO IDX-VALOR
+003550             WRITE IDX-RECORD
+003560         ELSE
+003570             IF WS-CANT-NUMEROS < WS-MAX-NUMEROS
+003580                 ADD 1 TO WS-CANT-NUMEROS
+003590                 MOVE NUM-RECORD TO NUM-VALOR(WS-CANT-NUMEROS)
+003600             END-IF
+003610         END-IF
+003620     ELSE
+003630         WRITE ERROR-RECORD
+003640         ADD 1 TO WS-CANT-RECHAZADOS
+003650     END-IF.
+003660 2100-EXIT.
+003670     EXIT.
+003680
+003690******************************************************************
+003700* 3000-ORDENAR-TABLA - ORDENA LA TABLA ASCENDENTE (BURBUJA) PARA
+003710*                      QUE SEARCH ALL SIGA SIENDO VALIDO. EN MODO
+003720*                      INDEXADO NO HACE FALTA: EL ARCHIVO YA
+003730*                      DEVUELVE LAS CLAVES EN ORDEN ASCENDENTE
+003740******************************************************************
+003750 3000-ORDENAR-TABLA.
+003760     IF NOT MODO-INDEXADO AND WS-CANT-NUMEROS > 1
+003770         PERFORM VARYING WS-SUB-I FROM 1 BY 1
+003780                 UNTIL WS-SUB-I >= WS-CANT-NUMEROS
+003790             PERFORM 3100-PASADA-ORDENAMIENTO THRU 3100-EXIT
+003800         END-PERFORM
+003810     END-IF.
+003820 3000-EXIT.
+003830     EXIT.
+003840
+003850 3100-PASADA-ORDENAMIENTO.
+003860     PERFORM VARYING WS-SUB-J FROM 1 BY 1
+003870             UNTIL WS-SUB-J > WS-CANT-NUMEROS - WS-SUB-I
+003880         PERFORM 3200-COMPARAR-E-INTERCAMBIAR THRU 3200-EXIT
+003890     END-PERFORM.
+003900 3100-EXIT.
+003910     EXIT.
+003920
+003930 3200-COMPARAR-E-INTERCAMBIAR.
+003940     IF NUM-VALOR(WS-SUB-J) > NUM-VALOR(WS-SUB-J + 1)
+003950         MOVE NUM-VALOR(WS-SUB-J)     TO WS-TEMP-VALOR
+003960         MOVE NUM-VALOR(WS-SUB-J + 1) TO NUM-VALOR(WS-SUB-J)
+003970         MOVE WS-TEMP-VALOR           TO NUM-VALOR(WS-SUB-J + 1)
+003980     END-IF.
+003990 3200-EXIT.
+004000     EXIT.
+004010
+004020******************************************************************
+004030* 3500-ESCRIBIR-EXTRACTO - VUELCA LA TABLA YA ORDENADA (SIEMPRE
+004040*     ASCENDENTE) A UN EXTRACTO SECUENCIAL PROPIO, PARA QUE OTRO
+004050*     PASO (EL MAESTRO DIARIO) PUEDA COMBINARLA CON LA SALIDA
+004060*     DE OTROS PROGRAMAS SIN LEER LA PANTALLA.
+004070******************************************************************
+004080 3500-ESCRIBIR-EXTRACTO.
+004090     IF MODO-INDEXADO
+004100         PERFORM 3520-ESCRIBIR-EXTRACTO-INDEXADO THRU 3520-EXIT
+004110     ELSE
+004120         PERFORM VARYING WS-SUB-I FROM 1 BY 1
+004130                 UNTIL WS-SUB-I > WS-CANT-NUMEROS
+004140             PERFORM 3510-ESCRIBIR-EXTRACTO-VALOR THRU 3510-EXIT
+004150         END-PERFORM
+004160     END-IF.
+004170 3500-EXIT.
+004180     EXIT.
+004190
+004200 3510-ESCRIBIR-EXTRACTO-VALOR.
+004210     MOVE NUM-VALOR(WS-SUB-I) TO SAL-RECORD.
+004220     WRITE SAL-RECORD.
+004230 3510-EXIT.
+004240     EXIT.
+004250
+004260 3520-ESCRIBIR-EXTRACTO-INDEXADO.
+004270     OPEN INPUT NUM-IDX-FILE.
+004280     MOVE "N" TO WS-EOF-IDX.
+004290     PERFORM 3521-LEER-Y-ESCRIBIR-INDEXADO THRU 3521-EXIT
+004300         UNTIL FIN-IDX.
+004310     CLOSE NUM-IDX-FILE.
+004320 3520-EXIT.
+004330     EXIT.
+004340
+004350 3521-LEER-Y-ESCRIBIR-INDEXADO.
+004360     READ NUM-IDX-FILE NEXT RECORD
+004370         AT END
+004380             SET FIN-IDX TO TRUE
+004390         NOT AT END
+004400             MOVE IDX-VALOR TO SAL-RECORD
+004410             WRITE SAL-RECORD
+004420     END-READ.
+004430 3521-EXIT.
+004440     EXIT.
+004450
+004460******************************************************************
+004470* 4000-MOSTRAR-TABLA - IMPRIME LA TABLA EN EL ORDEN PEDIDO Y
+004480*                      RESUELVE LA BUSQUEDA PUNTUAL. EN MODO
+004490*                      INDEXADO SIEMPRE MUESTRA ASCENDENTE (VER
+004500*                      NOTA EN EL HISTORIAL DE MODIFICACIONES)
+004510******************************************************************
+004520 4000-MOSTRAR-TABLA.
+004530     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+004540     MOVE WS-FECHA-HOY(1:4) TO WS-FECHA-AAAA.
+004550     MOVE WS-FECHA-HOY(5:2) TO WS-FECHA-MM.
+004560     MOVE WS-FECHA-HOY(7:2) TO WS-FECHA-DD.
+004570     DISPLAY " TABLA DE NUMEROS - CORRIDA DEL " WS-FECHA-EDITADA.
+004580     IF MODO-INDEXADO
+004590         PERFORM 4300-MOSTRAR-TABLA-INDEXADA THRU 4300-EXIT
+004600     ELSE
+004610         IF ORDEN-DESCENDENTE
+004620             PERFORM VARYING WS-SUB-I FROM WS-CANT-NUMEROS BY -1
+004630                     UNTIL WS-SUB-I < 1
+004640                 PERFORM 4100-MOSTRAR-ENTRADA THRU 4100-EXIT
+004650             END-PERFORM
+004660         ELSE
+004670             PERFORM VARYING WS-SUB-I FROM 1 BY 1
+004680                     UNTIL WS-SUB-I > WS-CANT-NUMEROS
+004690                 PERFORM 4100-MOSTRAR-ENTRADA THRU 4100-EXIT
+004700             END-PERFORM
+004710         END-IF
+004720     END-IF.
+004730
+004740     PERFORM 4200-BUSCAR-VALOR THRU 4200-EXIT.
+004750 4000-EXIT.
+004760     EXIT.
+004770
+004780 4100-MOSTRAR-ENTRADA.
+004790     DISPLAY " NUMERO " NUM-VALOR(WS-SUB-I).
+004800 4100-EXIT.
+004810     EXIT.
+004820
+004830 4200-BUSCAR-VALOR.
+004840     IF WS-VALOR-BUSCAR > 0 AND WS-CANT-NUMEROS > 0
+004850         IF MODO-INDEXADO
+004860             PERFORM 4210-BUSCAR-VALOR-INDEXADO THRU 4210-EXIT
+004870         ELSE
+004880             SET NUM-IDX TO 1
+004890             SEARCH ALL TABLA-ENTRADA
+004900                 AT END
+004910                     DISPLAY " VALOR " WS-VALOR-BUSCAR
+004920                         " NO ENCONTRADO EN LA TABLA"
+004930                 WHEN NUM-VALOR(NUM-IDX) = WS-VALOR-BUSCAR
+004940                     DISPLAY " VALOR " WS-VALOR-BUSCAR
+004950                         " ENCONTRADO EN LA POSICION " NUM-IDX
+004960             END-SEARCH
+004970         END-IF
+004980     END-IF.
+004990 4200-EXIT.
+005000     EXIT.
+005010
+005020 4210-BUSCAR-VALOR-INDEXADO.
+005030     OPEN INPUT NUM-IDX-FILE.
+005040     MOVE WS-VALOR-BUSCAR TO IDX-VALOR.
+005050     READ NUM-IDX-FILE KEY IS IDX-VALOR
+005060         INVALID KEY
+005070             DISPLAY " VALOR " WS-VALOR-BUSCAR
+005080                 " NO ENCONTRADO EN EL ARCHIVO INDEXADO"
+005090         NOT INVALID KEY
+005100             DISPLAY " VALOR " WS-VALOR-BUSCAR
+005110                 " ENCONTRADO EN EL ARCHIVO INDEXADO"
+005120     END-READ.
+005130     CLOSE NUM-IDX-FILE.
+005140 4210-EXIT.
+005150     EXIT.
+005160
+005170******************************************************************
+005180* 4300-MOSTRAR-TABLA-INDEXADA - RECORRE EL ARCHIVO INDEXADO EN
+005190*     ORDEN ASCENDENTE DE CLAVE Y MUESTRA CADA VALOR
+005200******************************************************************
+005210 4300-MOSTRAR-TABLA-INDEXADA.
+005220     IF ORDEN-DESCENDENTE
+005230         DISPLAY " (VOLUMEN ALTO: SE MUESTRA ASCENDENTE, LEIDO"
+005240         DISPLAY " DEL ARCHIVO INDEXADO EN LUGAR DE LA TABLA EN"
+005250         DISPLAY " MEMORIA)"
+005260     END-IF.
+005270     OPEN INPUT NUM-IDX-FILE.
+005280     MOVE "N" TO WS-EOF-IDX.
+005290     PERFORM 4310-MOSTRAR-ENTRADA-INDEXADA THRU 4310-EXIT
+005300         UNTIL FIN-IDX.
+005310     CLOSE NUM-IDX-FILE.
+005320 4300-EXIT.
+005330     EXIT.
+005340
+005350 4310-MOSTRAR-ENTRADA-INDEXADA.
+005360     READ NUM-IDX-FILE NEXT RECORD
+005370         AT END
+005380             SET FIN-IDX TO TRUE
+005390         NOT AT END
+005400             DISPLAY " NUMERO " IDX-VALOR
+005410     END-READ.
+005420 4310-EXIT.
+005430     EXIT.
+005440
+005450******************************************************************
+005460* 9000-TERMINAR - CIERRA ARCHIVOS Y RESUME LA CARGA
+005470******************************************************************
+005480 9000-TERMINAR.
+005490     CLOSE NUM-FILE.
+005500     CLOSE ERROR-FILE.
+005510     CLOSE SAL-FILE.
+005520     DISPLAY " TOTAL DE VALORES CARGADOS: " WS-CANT-CARGADOS.
+005530     DISPLAY " TOTAL DE VALORES RECHAZADOS: " WS-CANT-RECHAZADOS.
+005540     COMPUTE WS-AUDT-CANTIDAD =
+005550         WS-CANT-CARGADOS + WS-CANT-RECHAZADOS.
+005560     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+005570     PERFORM 9100-BALANCEAR-TOTALES THRU 9100-EXIT.
+005580 9000-EXIT.
+005590     EXIT.
+005600
+005610******************************************************************
+005620* 9100-BALANCEAR-TOTALES - CUADRA REGISTROS DE ENTRADA CONTRA
+005630*     SALIDA (CARGADOS) MAS RECHAZADOS, PARA QUE UN REGISTRO
+005640*     PERDIDO SE DETECTE EL MISMO DIA
+005650******************************************************************
+005660 9100-BALANCEAR-TOTALES.
+005670     MOVE WS-CANT-LEIDOS-REAL TO WS-CANT-ENTRADA.
+005680     MOVE WS-CANT-CARGADOS TO WS-CANT-SALIDA.
+005690     MOVE "S" TO WS-SW-BALANCEA.
+005700     IF WS-CANT-ENTRADA NOT =
+005710             WS-CANT-SALIDA + WS-CANT-RECHAZADOS
+005720         MOVE "N" TO WS-SW-BALANCEA
+005730     END-IF.
+005740     MOVE WS-CANT-ENTRADA    TO BAL-ENTRADA.
+005750     MOVE WS-CANT-SALIDA     TO BAL-SALIDA.
+005760     MOVE WS-CANT-RECHAZADOS TO BAL-RECHAZADOS.
+005770     DISPLAY " CONTROL DE TOTALES - ENTRADA: " BAL-ENTRADA
+005780         " SALIDA: " BAL-SALIDA " RECHAZADOS: " BAL-RECHAZADOS.
+005790     IF TOTALES-BALANCEAN
+005800         DISPLAY " CONTROL DE TOTALES: BALANCEA"
+005810     ELSE
+005820         DISPLAY " CONTROL DE TOTALES: NO BALANCEA - VERIFICAR"
+005830     END-IF.
+005840 9100-EXIT.
+005850     EXIT.
+005860
+005870 END PROGRAM arreglos.
