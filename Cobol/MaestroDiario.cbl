@@ -0,0 +1,302 @@
+000100******************************************************************
+000110* PROGRAM-ID: maestro_diario
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    SORT/MERGE STEP THAT COMBINES THE SEQUENTIAL
+000170*             EXTRACTS PRODUCED BY OUR TABLE-DRIVEN PROGRAMS INTO
+000180*             ONE SORTED, DATED MASTER FILE, SO DOWNSTREAM
+000190*             REPORTING HAS A SINGLE COMBINED SOURCE INSTEAD OF
+000200*             SEVERAL DISCONNECTED PER-PROGRAM OUTPUTS. READS
+000210*             ARREGLOS.CBL'S SORTED NUMEROS EXTRACT (ARREGSAL)
+000220*             AND THE CLASIFICACIONES REFERENCE FILE (CLASIREF,
+000230*             THE SAME CODE/DESCRIPTION LAYOUT VARIABLES.CBL
+000240*             HOLDS IN ITS TABLA-CLASIFICACIONES COPYBOOK -
+000250*             VARIABLES.CBL ITSELF NEVER WRITES THAT TABLE TO A
+000260*             FILE, SO THE REFERENCE FILE IT IS LOADED FROM IS
+000270*             THE REAL SEQUENTIAL EXTRACT FOR THAT SIDE OF THE
+000280*             MERGE).
+000290* TECTONICS:  cobc
+000300******************************************************************
+000310* MODIFICATION HISTORY
+000320* DATE       INIT DESCRIPTION
+000330* 2026-08-08 RW   INITIAL VERSION.
+000340* 2026-08-08 RW   MAESTRO-FILE IS NOW WRITTEN TO A DATED FILE
+000350*                 (MAESTRO.YYYYMMDD) SO A RERUN DOES NOT
+000360*                 OVERWRITE THE PRIOR DAY'S MASTER.
+000370* 2026-08-09 RW   WS-DYN-MAESTRO-FILE WAS PIC X(15), TOO SHORT
+000380*                 FOR "MAESTRO." (8 BYTES) PLUS THE 8-DIGIT DATE
+000390*                 (16 BYTES NEEDED), SO THE STRING WAS SILENTLY
+000400*                 DROPPING THE FINAL DATE DIGIT AND COLLIDING
+000410*                 DAYS 1-9 OF EVERY MONTH ONTO ONE FILE NAME.
+000420*                 WIDENED TO PIC X(16).
+000430******************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID. maestro_diario.
+000460
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT ARREGSAL-FILE ASSIGN TO "ARREGSAL"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-ARREGSAL-STATUS.
+000530
+000540     SELECT CLASIREF-FILE ASSIGN TO "CLASIREF"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-CLASIREF-STATUS.
+000570
+000580     SELECT MAESTRO-FILE ASSIGN DYNAMIC WS-DYN-MAESTRO-FILE
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-MAESTRO-STATUS.
+000610
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  ARREGSAL-FILE
+000650     LABEL RECORDS ARE STANDARD
+000660     RECORD CONTAINS 03 CHARACTERS.
+000670 01  ARREGSAL-RECORD             PIC 9(03).
+000680
+000690 FD  CLASIREF-FILE
+000700     LABEL RECORDS ARE STANDARD
+000710     RECORD CONTAINS 22 CHARACTERS.
+000720 01  CLASIREF-RECORD.
+000730     05  CREF-CODIGO                 PIC 9(02).
+000740     05  CREF-DESCRIPCION            PIC X(20).
+000750
+000760 FD  MAESTRO-FILE
+000770     LABEL RECORDS ARE STANDARD
+000780     RECORD CONTAINS 80 CHARACTERS.
+000790 01  MAESTRO-RECORD                  PIC X(80).
+000800
+000810 WORKING-STORAGE SECTION.
+000820 01  WS-ARREGSAL-STATUS          PIC X(02).
+000830 01  WS-CLASIREF-STATUS          PIC X(02).
+000840 01  WS-MAESTRO-STATUS           PIC X(02).
+000850 01  WS-FECHA-HOY                PIC X(08).
+000860 01  WS-DYN-MAESTRO-FILE         PIC X(16).
+000870
+000880*----------------------------------------------------------------
+000890*    TABLA DE TRABAJO PARA EL MERGE (TAMANO VARIABLE)
+000900*----------------------------------------------------------------
+000910 01  WS-MAX-MAESTRO              PIC 9(03) VALUE 600.
+000920 01  WS-CANT-MAESTRO             PIC 9(03) VALUE ZERO.
+000930 01  TABLA-MAESTRO.
+000940     05  MSTR-ENTRADA OCCURS 1 TO 600 TIMES
+000950             DEPENDING ON WS-CANT-MAESTRO
+000960             INDEXED BY MSTR-IDX.
+000970         10  MSTR-ORIGEN             PIC X(10).
+000980         10  MSTR-CLAVE              PIC 9(03).
+000990         10  MSTR-DESCRIPCION        PIC X(20).
+001000
+001010 01  TABLA-MSTR-TEMP.
+001020     05  TEMP-ORIGEN                 PIC X(10).
+001030     05  TEMP-CLAVE                  PIC 9(03).
+001040     05  TEMP-DESCRIPCION            PIC X(20).
+001050
+001060*----------------------------------------------------------------
+001070*    CONTADORES Y CONMUTADORES DE TRABAJO
+001080*----------------------------------------------------------------
+001090 77  WS-SUB-I                    PIC 9(03) COMP.
+001100 77  WS-SUB-J                    PIC 9(03) COMP.
+001110 77  WS-SW-FIN                   PIC X(01) VALUE "N".
+001120     88  FIN-DE-ARCHIVO          VALUE "S".
+001130 77  WS-SW-INTERCAMBIA           PIC X(01) VALUE "N".
+001140     88  DEBE-INTERCAMBIAR       VALUE "S".
+001150
+001160*----------------------------------------------------------------
+001170*    LINEAS DEL REPORTE MAESTRO
+001180*----------------------------------------------------------------
+001190 01  WS-LINEA-TITULO             PIC X(50) VALUE
+001200         "MAESTRO DIARIO - NUMEROS Y CLASIFICACIONES".
+001210
+001220 01  WS-LINEA-FECHA.
+001230     05  FILLER                  PIC X(20) VALUE
+001240             "FECHA DE PROCESO: ".
+001250     05  WS-FECHA-EDITADA        PIC X(10).
+001260
+001270 01  WS-LINEA-ENCABEZADO-COL     PIC X(50) VALUE
+001280         "ORIGEN     CLAVE  DESCRIPCION".
+001290
+001300 01  WS-LINEA-DETALLE.
+001310     05  DET-ORIGEN               PIC X(10).
+001320     05  FILLER                   PIC X(01) VALUE SPACE.
+001330     05  DET-CLAVE                PIC ZZ9.
+001340     05  FILLER                   PIC X(02) VALUE SPACES.
+001350     05  DET-DESCRIPCION          PIC X(20).
+001360
+001370 01  WS-LINEA-TOTAL.
+001380     05  FILLER                   PIC X(23) VALUE
+001390             "TOTAL DE REGISTROS: ".
+001400     05  TOT-MAESTRO-EDITADO      PIC ZZ9.
+001410
+001420 PROCEDURE DIVISION.
+001430
+001440******************************************************************
+001450* 0000-MAINLINE
+001460******************************************************************
+001470 0000-MAINLINE.
+001480     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001490     PERFORM 2000-CARGAR-ARREGSAL THRU 2000-EXIT.
+001500     PERFORM 3000-CARGAR-CLASIREF THRU 3000-EXIT.
+001510     PERFORM 4000-ORDENAR-TABLA THRU 4000-EXIT.
+001520     PERFORM 5000-ESCRIBIR-MAESTRO THRU 5000-EXIT.
+001530     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+001540     GOBACK.
+001550
+001560******************************************************************
+001570* 1000-INICIALIZAR - ABRE LOS ARCHIVOS Y OBTIENE LA FECHA DEL DIA
+001580******************************************************************
+001590 1000-INICIALIZAR.
+001600     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+001610     STRING "MAESTRO." WS-FECHA-HOY DELIMITED BY SIZE
+001620         INTO WS-DYN-MAESTRO-FILE.
+001630     OPEN OUTPUT MAESTRO-FILE.
+001640     OPEN INPUT ARREGSAL-FILE.
+001650     OPEN INPUT CLASIREF-FILE.
+001660 1000-EXIT.
+001670     EXIT.
+001680
+001690******************************************************************
+001700* 2000-CARGAR-ARREGSAL - CARGA EL EXTRACTO ORDENADO DE ARREGLOS
+001710******************************************************************
+001720 2000-CARGAR-ARREGSAL.
+001730     IF WS-ARREGSAL-STATUS = "00"
+001740         MOVE "N" TO WS-SW-FIN
+001750         PERFORM 2100-LEER-ARREGSAL THRU 2100-EXIT
+001760             UNTIL FIN-DE-ARCHIVO
+001770         CLOSE ARREGSAL-FILE
+001780     END-IF.
+001790 2000-EXIT.
+001800     EXIT.
+001810
+001820 2100-LEER-ARREGSAL.
+001830     READ ARREGSAL-FILE
+001840         AT END
+001850             SET FIN-DE-ARCHIVO TO TRUE
+001860         NOT AT END
+001870             IF WS-CANT-MAESTRO < WS-MAX-MAESTRO
+001880                 ADD 1 TO WS-CANT-MAESTRO
+001890                 MOVE "ARREGLOS" TO MSTR-ORIGEN(WS-CANT-MAESTRO)
+001900                 MOVE ARREGSAL-RECORD TO
+001910                     MSTR-CLAVE(WS-CANT-MAESTRO)
+001920                 MOVE SPACES TO
+001930                     MSTR-DESCRIPCION(WS-CANT-MAESTRO)
+001940             END-IF
+001950     END-READ.
+001960 2100-EXIT.
+001970     EXIT.
+001980
+001990******************************************************************
+002000* 3000-CARGAR-CLASIREF - CARGA LAS CLASIFICACIONES DE REFERENCIA
+002010******************************************************************
+002020 3000-CARGAR-CLASIREF.
+002030     IF WS-CLASIREF-STATUS = "00"
+002040         MOVE "N" TO WS-SW-FIN
+002050         PERFORM 3100-LEER-CLASIREF THRU 3100-EXIT
+002060             UNTIL FIN-DE-ARCHIVO
+002070         CLOSE CLASIREF-FILE
+002080     END-IF.
+002090 3000-EXIT.
+002100     EXIT.
+002110
+002120 3100-LEER-CLASIREF.
+002130     READ CLASIREF-FILE
+002140         AT END
+002150             SET FIN-DE-ARCHIVO TO TRUE
+002160         NOT AT END
+002170             IF WS-CANT-MAESTRO < WS-MAX-MAESTRO
+002180                 ADD 1 TO WS-CANT-MAESTRO
+002190                 MOVE "CLASIF" TO MSTR-ORIGEN(WS-CANT-MAESTRO)
+002200                 MOVE CREF-CODIGO TO
+002210                     MSTR-CLAVE(WS-CANT-MAESTRO)
+002220                 MOVE CREF-DESCRIPCION TO
+002230                     MSTR-DESCRIPCION(WS-CANT-MAESTRO)
+002240             END-IF
+002250     END-READ.
+002260 3100-EXIT.
+002270     EXIT.
+002280
+002290******************************************************************
+002300* 4000-ORDENAR-TABLA - ORDENA LA TABLA COMBINADA POR CLAVE
+002310*     ASCENDENTE (BURBUJA, IGUAL QUE ARREGLOS.CBL)
+002320******************************************************************
+002330 4000-ORDENAR-TABLA.
+002340     IF WS-CANT-MAESTRO > 1
+002350         PERFORM VARYING WS-SUB-I FROM 1 BY 1
+002360                 UNTIL WS-SUB-I >= WS-CANT-MAESTRO
+002370             PERFORM 4100-PASADA-ORDENAMIENTO THRU 4100-EXIT
+002380         END-PERFORM
+002390     END-IF.
+002400 4000-EXIT.
+002410     EXIT.
+002420
+002430 4100-PASADA-ORDENAMIENTO.
+002440     PERFORM VARYING WS-SUB-J FROM 1 BY 1
+002450             UNTIL WS-SUB-J > WS-CANT-MAESTRO - WS-SUB-I
+002460         PERFORM 4200-COMPARAR-E-INTERCAMBIAR THRU 4200-EXIT
+002470     END-PERFORM.
+002480 4100-EXIT.
+002490     EXIT.
+002500
+002510 4200-COMPARAR-E-INTERCAMBIAR.
+002520     MOVE "N" TO WS-SW-INTERCAMBIA.
+002530     IF MSTR-CLAVE(WS-SUB-J) > MSTR-CLAVE(WS-SUB-J + 1)
+002540         MOVE "S" TO WS-SW-INTERCAMBIA
+002550     END-IF.
+002560     IF DEBE-INTERCAMBIAR
+002570         MOVE MSTR-ENTRADA(WS-SUB-J)     TO TABLA-MSTR-TEMP
+002580         MOVE MSTR-ENTRADA(WS-SUB-J + 1) TO
+002590             MSTR-ENTRADA(WS-SUB-J)
+002600         MOVE TABLA-MSTR-TEMP            TO
+002610             MSTR-ENTRADA(WS-SUB-J + 1)
+002620     END-IF.
+002630 4200-EXIT.
+002640     EXIT.
+002650
+002660******************************************************************
+002670* 5000-ESCRIBIR-MAESTRO - ESCRIBE EL ENCABEZADO, UNA LINEA POR
+002680*     REGISTRO COMBINADO Y EL TOTAL
+002690******************************************************************
+002700 5000-ESCRIBIR-MAESTRO.
+002710     MOVE WS-LINEA-TITULO TO MAESTRO-RECORD.
+002720     WRITE MAESTRO-RECORD.
+002730
+002740     MOVE WS-FECHA-HOY TO WS-FECHA-EDITADA.
+002750     MOVE WS-LINEA-FECHA TO MAESTRO-RECORD.
+002760     WRITE MAESTRO-RECORD.
+002770
+002780     MOVE WS-LINEA-ENCABEZADO-COL TO MAESTRO-RECORD.
+002790     WRITE MAESTRO-RECORD.
+002800
+002810     PERFORM VARYING WS-SUB-I FROM 1 BY 1
+002820             UNTIL WS-SUB-I > WS-CANT-MAESTRO
+002830         PERFORM 5100-ESCRIBIR-DETALLE THRU 5100-EXIT
+002840     END-PERFORM.
+002850
+002860     MOVE WS-CANT-MAESTRO TO TOT-MAESTRO-EDITADO.
+002870     MOVE WS-LINEA-TOTAL TO MAESTRO-RECORD.
+002880     WRITE MAESTRO-RECORD.
+002890 5000-EXIT.
+002900     EXIT.
+002910
+002920 5100-ESCRIBIR-DETALLE.
+002930     MOVE MSTR-ORIGEN(WS-SUB-I) TO DET-ORIGEN.
+002940     MOVE MSTR-CLAVE(WS-SUB-I) TO DET-CLAVE.
+002950     MOVE MSTR-DESCRIPCION(WS-SUB-I) TO DET-DESCRIPCION.
+002960     MOVE WS-LINEA-DETALLE TO MAESTRO-RECORD.
+002970     WRITE MAESTRO-RECORD.
+002980 5100-EXIT.
+002990     EXIT.
+003000
+003010******************************************************************
+003020* 9000-TERMINAR - CIERRA EL MAESTRO E INFORMA EL TOTAL
+003030******************************************************************
+003040 9000-TERMINAR.
+003050     CLOSE MAESTRO-FILE.
+003060     DISPLAY " MAESTRO DIARIO GENERADO: " WS-CANT-MAESTRO
+003070         " REGISTRO(S)".
+003080 9000-EXIT.
+003090     EXIT.
+003100
+003110 END PROGRAM maestro_diario.
