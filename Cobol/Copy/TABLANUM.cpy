@@ -0,0 +1,30 @@
+      ******************************************************************
+      * COPYBOOK:   TABLANUM
+      * AUTHOR:     R. WAWRYNIUK
+      * INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:    SHARED SHAPE FOR AN IN-MEMORY, VARIABLE-LENGTH TABLE
+      *             OF THREE-DIGIT NUMBERS, KEPT ASCENDING FOR SEARCH
+      *             ALL. ONE DEFINITION FOR EVERY PROGRAM THAT LOADS A
+      *             NUMEROS-STYLE TABLE INSTEAD OF EACH ONE RETYPING ITS
+      *             OWN OCCURS/DEPENDING ON CLAUSE.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 2026-08-08 RW   INITIAL VERSION, FACTORED OUT OF ARREGLOS.CBL.
+      * 2026-08-08 RW   ADDED WS-UMBRAL-INDEXADO. PROGRAMS USING THIS
+      *                 TABLE SWITCH TO A KEYED WORK FILE INSTEAD OF
+      *                 THIS OCCURS AREA ONCE THE INCOMING VOLUME PASSES
+      *                 THAT THRESHOLD, SO THE HARD 500-ENTRY CEILING
+      *                 BELOW IS NEVER ACTUALLY REACHED IN PRACTICE.
+      ******************************************************************
+       01  WS-MAX-NUMEROS               PIC 9(03) VALUE 500.
+       01  WS-UMBRAL-INDEXADO           PIC 9(03) VALUE 200.
+       01  WS-CANT-NUMEROS              PIC 9(03) VALUE ZERO.
+
+       01  TABLA-NUMEROS.
+           05  TABLA-ENTRADA OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-CANT-NUMEROS
+                   ASCENDING KEY IS NUM-VALOR
+                   INDEXED BY NUM-IDX.
+               10  NUM-VALOR            PIC 9(03).
