@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK:   PERSONA
+      * AUTHOR:     R. WAWRYNIUK
+      * INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:    SHARED RECORD LAYOUT FOR THE PERSONA MASTER,
+      *             KEYED ON PERS-DNI. COPIED BY VARIABLES.CBL AND BY
+      *             EVERY PROGRAM THAT MAINTAINS OR READS THE MASTER.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 2026-08-08 RW   INITIAL VERSION. WIDENED DNI TO 8 DIGITS PLUS
+      *                 A CHECK DIGIT (WAS PIC 99) AND ADDED THE AGE
+      *                 AND CLASSIFICATION FIELDS THE MASTER NEEDS.
+      ******************************************************************
+       01  PERSONA-RECORD.
+           05  PERS-DNI                PIC 9(08).
+           05  PERS-DNI-DV             PIC 9(01).
+           05  PERS-NOMBRE             PIC X(30).
+           05  PERS-EDAD               PIC 9(03).
+           05  PERS-MAYORDEEDAD        PIC X(01).
+               88  PERS-ES-MAYOR-EDAD  VALUE "S".
+               88  PERS-ES-MENOR-EDAD  VALUE "N".
+           05  PERS-CLASIF-CODIGO      PIC 9(02).
