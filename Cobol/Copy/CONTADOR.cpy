@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK:   CONTADOR
+      * AUTHOR:     R. WAWRYNIUK
+      * INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:    SHARED DEFINITION FOR THE PLAIN LOOP COUNTER THAT
+      *             USED TO BE DECLARED SEPARATELY (AND WITH DIFFERENT
+      *             WIDTHS) IN EACH PROGRAM THAT PERFORMS A SIMPLE
+      *             COUNTED LOOP. ONE COPYBOOK MEANS ONE PLACE TO WIDEN
+      *             IT WHEN A LOOP BOUND GROWS PAST PIC 9(03).
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 2026-08-08 RW   INITIAL VERSION.
+      ******************************************************************
+       01  contador                    PIC 9(03).
