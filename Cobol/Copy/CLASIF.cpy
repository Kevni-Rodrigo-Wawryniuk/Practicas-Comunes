@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK:   CLASIF
+      * AUTHOR:     R. WAWRYNIUK
+      * INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+      * DATE-WRITTEN: 2026-08-08
+      * PURPOSE:    IN-MEMORY CLASSIFICATION TABLE, LOADED AT START OF
+      *             RUN FROM A REFERENCE FILE AND JOINED TO EACH
+      *             PERSONA-RECORD BY PERS-CLASIF-CODIGO.
+      ******************************************************************
+       01  TABLA-CLASIFICACIONES.
+           05  CLASIF-ENTRADA OCCURS 5 TIMES INDEXED BY CLASIF-IDX.
+               10  CLAS-CODIGO             PIC 9(02).
+               10  CLAS-DESCRIPCION        PIC X(20).
