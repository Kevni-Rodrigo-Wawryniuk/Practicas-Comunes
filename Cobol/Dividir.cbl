@@ -0,0 +1,59 @@
+000100******************************************************************
+000110* PROGRAM-ID: dividir
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-09
+000150* DATE-COMPILED:
+000160* PURPOSE:    CALLABLE ARITHMETIC UTILITY. DIVIDES THE DIVIDENDO
+000170*             BY THE DIVISOR, BOTH PASSED THROUGH THE LINKAGE
+000180*             SECTION, RETURNING A COCIENTE AND RESIDUO. GUARDS
+000190*             AGAINST A ZERO DIVISOR INSTEAD OF LETTING THE
+000200*             DIVIDE ABEND THE CALLING PROGRAM.
+000210* TECTONICS:  cobc
+000220******************************************************************
+000230* MODIFICATION HISTORY
+000240* DATE       INIT DESCRIPTION
+000250* 2026-08-09 RW   INITIAL VERSION, COMPANION TO MULTIPLICAR.CBL
+000260*                 FOR FUNCIONES_NORMALES' ARITHMETIC MENU.
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. dividir.
+000300
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330
+000340 LINKAGE SECTION.
+000350 01  dividendo                  PIC 9(03).
+000360 01  divisor                    PIC 9(03).
+000370 01  cociente                   PIC 9(03).
+000380 01  residuo                    PIC 9(03).
+000390 01  DIV-SW-DESBORDE             PIC X(01).
+000400     88  DIV-HUBO-DESBORDE       VALUE "S".
+000410 01  DIV-SW-CERO                 PIC X(01).
+000420     88  DIV-HUBO-DIVISOR-CERO   VALUE "S".
+000430
+000440 PROCEDURE DIVISION USING dividendo divisor cociente residuo
+000450         DIV-SW-DESBORDE DIV-SW-CERO.
+000460
+000470******************************************************************
+000480* 0000-MAINLINE - DIVIDE EL DIVIDENDO POR EL DIVISOR, SENALANDO
+000490*     UN DIVISOR CERO EN LUGAR DE DEJAR QUE LA DIVISION ABENDE Y
+000500*     UN DESBORDE EN LUGAR DE TRUNCAR EL RESULTADO
+000510******************************************************************
+000520 0000-MAINLINE.
+000530     MOVE "N" TO DIV-SW-DESBORDE.
+000540     MOVE "N" TO DIV-SW-CERO.
+000550     MOVE ZERO TO cociente.
+000560     MOVE ZERO TO residuo.
+000570     IF divisor = ZERO
+000580         MOVE "S" TO DIV-SW-CERO
+000590     ELSE
+000600         DIVIDE dividendo BY divisor
+000610             GIVING cociente REMAINDER residuo
+000620             ON SIZE ERROR
+000630                 MOVE "S" TO DIV-SW-DESBORDE
+000640         END-DIVIDE
+000650     END-IF.
+000660     GOBACK.
+000670
+000680 END PROGRAM dividir.
