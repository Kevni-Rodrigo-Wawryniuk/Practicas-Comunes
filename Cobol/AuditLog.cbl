@@ -0,0 +1,82 @@
+000100******************************************************************
+000110* PROGRAM-ID: auditoria
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    CALLABLE AUDIT-TRAIL UTILITY. RECEIVES THE CALLING
+000170*             PROGRAM'S ID AND THE COUNT OF RECORDS/ITERATIONS IT
+000180*             PROCESSED THROUGH THE LINKAGE SECTION, STAMPS THEM
+000190*             WITH THE CURRENT DATE AND TIME, AND APPENDS ONE
+000200*             RECORD TO THE SHARED AUDIT-TRAIL FILE SO WHAT RAN
+000210*             AND WHEN CAN BE RECONSTRUCTED WITHOUT RELYING ON
+000220*             WHOEVER WAS WATCHING THE CONSOLE THAT DAY.
+000230* TECTONICS:  cobc
+000240******************************************************************
+000250* MODIFICATION HISTORY
+000260* DATE       INIT DESCRIPTION
+000270* 2026-08-08 RW   INITIAL VERSION.
+000272* 2026-08-08 RW   THE SHARED TRAIL IS NOW A DATED FILE
+000274*                 (AUDITTRL.YYYYMMDD) INSTEAD OF ONE FILE
+000276*                 OVERWRITTEN/EXTENDED FOREVER, SO EACH DAY GETS
+000278*                 ITS OWN TRAIL AND YESTERDAY'S ENTRIES ARE NOT
+000279*                 LOST.
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. auditoria.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT AUDIT-TRAIL-FILE ASSIGN DYNAMIC WS-DYN-AUDIT-FILE
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-AUD-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  AUDIT-TRAIL-FILE
+000420     LABEL RECORDS ARE STANDARD
+000430     RECORD CONTAINS 60 CHARACTERS.
+000440 01  AUDIT-TRAIL-RECORD.
+000450     05  AUDT-TIMESTAMP-O            PIC X(21).
+000460     05  FILLER                      PIC X(01) VALUE SPACE.
+000470     05  AUDT-PROGRAMA-O             PIC X(20).
+000480     05  FILLER                      PIC X(01) VALUE SPACE.
+000490     05  AUDT-CANTIDAD-O             PIC 9(07).
+000500     05  FILLER                      PIC X(10) VALUE SPACES.
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-AUD-STATUS                   PIC X(02).
+000535 01  WS-FECHA-HOY                    PIC X(08).
+000536 01  WS-DYN-AUDIT-FILE               PIC X(17).
+000540
+000550 LINKAGE SECTION.
+000560 01  AUDT-PROGRAMA                   PIC X(20).
+000570 01  AUDT-CANTIDAD                   PIC 9(07).
+000580
+000590 PROCEDURE DIVISION USING AUDT-PROGRAMA AUDT-CANTIDAD.
+000600
+000610******************************************************************
+000620* 0000-MAINLINE - ABRE LA BITACORA COMPARTIDA (CREANDOLA SI ES
+000630*     LA PRIMERA VEZ QUE SE ESCRIBE EN EL DIA), AGREGA EL
+000640*     REGISTRO Y LA CIERRA DE NUEVO PARA EL SIGUIENTE LLAMADOR
+000650******************************************************************
+000660 0000-MAINLINE.
+000665     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+000666     STRING "AUDITTRL." WS-FECHA-HOY DELIMITED BY SIZE
+000667         INTO WS-DYN-AUDIT-FILE.
+000670     OPEN EXTEND AUDIT-TRAIL-FILE.
+000680     IF WS-AUD-STATUS NOT = "00"
+000690         OPEN OUTPUT AUDIT-TRAIL-FILE
+000700     END-IF.
+000710
+000720     MOVE SPACES TO AUDIT-TRAIL-RECORD.
+000730     MOVE FUNCTION CURRENT-DATE TO AUDT-TIMESTAMP-O.
+000740     MOVE AUDT-PROGRAMA TO AUDT-PROGRAMA-O.
+000750     MOVE AUDT-CANTIDAD TO AUDT-CANTIDAD-O.
+000760     WRITE AUDIT-TRAIL-RECORD.
+000770
+000780     CLOSE AUDIT-TRAIL-FILE.
+000790     GOBACK.
+000800
+000810 END PROGRAM auditoria.
