@@ -1,32 +1,176 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MultiplosDeDos.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  numero PIC 9(3).
-       01  contador PIC 9(3).
-       01  numero2 PIC 9(3).
-       01  residuos PIC 9(3).
+000100******************************************************************
+000110* PROGRAM-ID: MultiplosDeDos
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2019-08-04
+000150* DATE-COMPILED:
+000160* PURPOSE:    REPORTS THE FULL LIST OF DIVISORS OF AN OPERATOR-
+000170*             SUPPLIED NUMBER.
+000180* TECTONICS:  cobc
+000190******************************************************************
+000200* MODIFICATION HISTORY
+000210* DATE       INIT DESCRIPTION
+000220* 2026-08-08 RW   MULTIPLOS NOW TESTS EVERY INTEGER UP TO NUMERO
+000230*                 AS A CANDIDATE DIVISOR (NOT JUST A FIXED 2)
+000240*                 AND REPORTS THE FULL DIVISOR, COMPLETING THE
+000250*                 SENTENCE THE ORIGINAL DISPLAY LEFT HANGING.
+000260* 2026-08-08 RW   OUTPUT IS NOW ROUTED TO A PRINT FILE WITH A
+000270*                 PAGE HEADER (RUN DATE, INPUT NUMERO) AND A
+000280*                 TRAILER SHOWING THE COUNT OF DIVISORS FOUND.
+000285* 2026-08-08 RW   STOP RUN CHANGED TO GOBACK SO THE CHAINED
+000286*                 BATCH DRIVER CAN CALL THIS PROGRAM AS A STEP.
+000287* 2026-08-08 RW   CONTADOR IS NOW THE SHARED COPYBOOK
+000288*                 COBOL/COPY/CONTADOR.CPY INSTEAD OF A LOCAL
+000289*                 PIC 9(3) FIELD.
+000291* 2026-08-08 RW   WRITES ONE AUDIT-TRAIL RECORD VIA THE SHARED
+000292*                 AUDITORIA SUBPROGRAM BEFORE GOBACK.
+000293* 2026-08-08 RW   THE PRINT FILE IS NOW WRITTEN TO A DATED FILE
+000294*                 (MULTRPT.YYYYMMDD) SO A RERUN DOES NOT
+000295*                 OVERWRITE THE PRIOR DAY'S REPORT.
+000290******************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. MultiplosDeDos.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT REPORT-FILE ASSIGN DYNAMIC WS-DYN-REPORT-FILE
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-RPT-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  REPORT-FILE
+000430     LABEL RECORDS ARE STANDARD
+000440     RECORD CONTAINS 50 CHARACTERS.
+000450 01  REPORT-RECORD               PIC X(50).
+000460
+000470 WORKING-STORAGE SECTION.
+000480 01  numero                      PIC 9(03).
+000490     COPY CONTADOR.
+000500 01  numero2                     PIC 9(03).
+000510 01  residuos                    PIC 9(03).
+000520
+000530 01  WS-RPT-STATUS               PIC X(02).
+000540 01  WS-FECHA-HOY                PIC X(08).
+000550 01  WS-CUENTA-DIVISORES         PIC 9(05) VALUE ZERO.
+000551 01  WS-DYN-REPORT-FILE          PIC X(16).
 
-       PROCEDURE DIVISION.
-           DISPLAY "ingrese un valor "
-              ACCEPT numero.
-           PERFORM MULTIPLOS.
-            STOP RUN.
-
-       MULTIPLOS SECTION.
-           PERFORM VARYING contador FROM 1 BY 1 UNTIL contador > numero
-               DIVIDE contador BY 2 GIVING numero2 REMAINDER residuos
-
-               IF residuos = 0
-                   DISPLAY "EL NUMERO " contador " ES MULTIPLO DE"
-                   END-IF
-           END-PERFORM.
-
-       END PROGRAM MultiplosDeDos.
+000561*----------------------------------------------------------------
+000562*    CAMPOS PARA EL LLAMADO A LA AUDITORIA COMPARTIDA
+000563*----------------------------------------------------------------
+000564 01  WS-AUDT-PROGRAMA            PIC X(20)
+000565         VALUE "MultiplosDeDos".
+000566 01  WS-AUDT-CANTIDAD            PIC 9(07) VALUE ZERO.
+000560
+000570 01  WS-LINEA-FECHA.
+000580     05  FILLER                  PIC X(21)
+000590             VALUE "FECHA DE EJECUCION: ".
+000600     05  WS-FECHA-EDITADA        PIC X(08).
+000610     05  FILLER                  PIC X(21) VALUE SPACES.
+000620
+000630 01  WS-LINEA-NUMERO.
+000640     05  FILLER                  PIC X(21)
+000650             VALUE "NUMERO ANALIZADO....:".
+000660     05  WS-NUMERO-EDITADO       PIC ZZ9.
+000670     05  FILLER                  PIC X(26) VALUE SPACES.
+000680
+000690 01  WS-LINEA-DETALLE.
+000700     05  FILLER                  PIC X(11) VALUE "EL NUMERO ".
+000710     05  WS-DIVISOR-EDITADO      PIC ZZ9.
+000720     05  FILLER                  PIC X(14)
+000730             VALUE " ES DIVISOR DE".
+000740     05  WS-NUMERO-EDITADO-2     PIC ZZ9.
+000750
+000760 01  WS-LINEA-TRAILER.
+000770     05  FILLER                  PIC X(35)
+000780             VALUE "TOTAL DE DIVISORES ENCONTRADOS.....".
+000790     05  WS-CUENTA-EDITADA       PIC ZZZ,ZZ9.
+000800     05  FILLER                  PIC X(09) VALUE SPACES.
+000810
+000820 PROCEDURE DIVISION.
+000830
+000840******************************************************************
+000850* 0000-MAINLINE
+000860******************************************************************
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000890     PERFORM 2000-MULTIPLOS THRU 2000-EXIT.
+000900     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+000910     GOBACK.
+000920
+000930******************************************************************
+000940* 1000-INICIALIZAR - PIDE EL NUMERO Y ESCRIBE EL ENCABEZADO
+000950******************************************************************
+000960 1000-INICIALIZAR.
+000965     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+000966     STRING "MULTRPT." WS-FECHA-HOY DELIMITED BY SIZE
+000967         INTO WS-DYN-REPORT-FILE.
+000970     OPEN OUTPUT REPORT-FILE.
+000980     DISPLAY "ingrese un valor ".
+000990     ACCEPT numero.
+001000     PERFORM 1100-ESCRIBIR-ENCABEZADO THRU 1100-EXIT.
+001010 1000-EXIT.
+001020     EXIT.
+001030
+001040 1100-ESCRIBIR-ENCABEZADO.
+001060     MOVE SPACES TO REPORT-RECORD.
+001070     MOVE "REPORTE DE DIVISORES" TO REPORT-RECORD.
+001080     WRITE REPORT-RECORD.
+001090     MOVE WS-FECHA-HOY TO WS-FECHA-EDITADA.
+001100     MOVE WS-LINEA-FECHA TO REPORT-RECORD.
+001110     WRITE REPORT-RECORD.
+001120     MOVE numero TO WS-NUMERO-EDITADO.
+001130     MOVE WS-LINEA-NUMERO TO REPORT-RECORD.
+001140     WRITE REPORT-RECORD.
+001150 1100-EXIT.
+001160     EXIT.
+001170
+001180******************************************************************
+001190* 2000-MULTIPLOS - RECORRE TODOS LOS CANDIDATOS DE 1 A NUMERO
+001200******************************************************************
+001210 2000-MULTIPLOS.
+001220     PERFORM VARYING contador FROM 1 BY 1 UNTIL contador > numero
+001230         PERFORM 2100-VERIFICAR-DIVISOR THRU 2100-EXIT
+001240     END-PERFORM.
+001250 2000-EXIT.
+001260     EXIT.
+001270
+001280 2100-VERIFICAR-DIVISOR.
+001290     DIVIDE numero BY contador GIVING numero2
+001300         REMAINDER residuos.
+001310     IF residuos = 0
+001320         ADD 1 TO WS-CUENTA-DIVISORES
+001330         PERFORM 2200-ESCRIBIR-DIVISOR THRU 2200-EXIT
+001340     END-IF.
+001350 2100-EXIT.
+001360     EXIT.
+001370
+001380 2200-ESCRIBIR-DIVISOR.
+001390     MOVE contador TO WS-DIVISOR-EDITADO.
+001400     MOVE numero TO WS-NUMERO-EDITADO-2.
+001410     MOVE WS-LINEA-DETALLE TO REPORT-RECORD.
+001420     WRITE REPORT-RECORD.
+001430     DISPLAY "EL NUMERO " contador " ES DIVISOR DE " numero.
+001440 2200-EXIT.
+001450     EXIT.
+001460
+001470******************************************************************
+001480* 9000-TERMINAR - ESCRIBE EL TRAILER Y CIERRA EL REPORTE
+001490******************************************************************
+001500 9000-TERMINAR.
+001510     PERFORM 9100-ESCRIBIR-TRAILER THRU 9100-EXIT.
+001520     CLOSE REPORT-FILE.
+001525     MOVE WS-CUENTA-DIVISORES TO WS-AUDT-CANTIDAD.
+001526     CALL "auditoria" USING WS-AUDT-PROGRAMA WS-AUDT-CANTIDAD.
+001530 9000-EXIT.
+001540     EXIT.
+001550
+001560 9100-ESCRIBIR-TRAILER.
+001570     MOVE WS-CUENTA-DIVISORES TO WS-CUENTA-EDITADA.
+001580     MOVE WS-LINEA-TRAILER TO REPORT-RECORD.
+001590     WRITE REPORT-RECORD.
+001600 9100-EXIT.
+001610     EXIT.
+001620
+001630 END PROGRAM MultiplosDeDos.
