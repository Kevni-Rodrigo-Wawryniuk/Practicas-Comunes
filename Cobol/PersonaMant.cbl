@@ -0,0 +1,252 @@
+000100******************************************************************
+000110* PROGRAM-ID: PersonaMant
+000120* AUTHOR:     R. WAWRYNIUK
+000130* INSTALLATION: PRACTICAS-COMUNES BATCH SHOP
+000140* DATE-WRITTEN: 2026-08-08
+000150* DATE-COMPILED:
+000160* PURPOSE:    MAINTAINS THE PERSONA MASTER FILE, KEYED ON
+000170*             PERS-DNI (ALTA/MODIFICACION/BAJA/CONSULTA), AND
+000180*             VALIDATES THE DNI CHECK DIGIT ON EVERY NEW RECORD.
+000190* TECTONICS:  cobc
+000200******************************************************************
+000210* MODIFICATION HISTORY
+000220* DATE       INIT DESCRIPTION
+000230* 2026-08-08 RW   INITIAL VERSION.
+000240* 2026-08-09 RW   CORRECTED THE 2900-CALCULAR-DIGITO-VERIFICADOR
+000250*                 BANNER, WHICH DESCRIBED THE WEIGHTING AS
+000260*                 STARTING FROM THE LEAST-SIGNIFICANT DIGIT WHEN
+000270*                 THE LOOP ACTUALLY APPLIES WEIGHT 2 TO
+000280*                 WS-DNI-DIGITO(1), THE MOST-SIGNIFICANT DIGIT.
+000290*                 NO LOGIC CHANGED.
+000300******************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. PersonaMant.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT PERSONA-FILE ASSIGN TO "PERSONAF"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS PERS-DNI
+000410         FILE STATUS IS WS-PERSONA-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  PERSONA-FILE
+000460     LABEL RECORDS ARE STANDARD
+000470     RECORD CONTAINS 45 CHARACTERS.
+000480 COPY PERSONA.
+000490
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-PERSONA-STATUS           PIC X(02).
+000520 01  WS-OPCION                  PIC 9(01) VALUE ZERO.
+000530     88  OPCION-ALTA             VALUE 1.
+000540     88  OPCION-MODIFICACION     VALUE 2.
+000550     88  OPCION-BAJA             VALUE 3.
+000560     88  OPCION-CONSULTA         VALUE 4.
+000570     88  OPCION-SALIR            VALUE 5.
+000580
+000590*----------------------------------------------------------------
+000600*    CAMPOS DE SOPORTE PARA EL DIGITO VERIFICADOR DEL DNI
+000610*----------------------------------------------------------------
+000620 01  WS-DNI-BASE                PIC 9(08).
+000630 01  WS-DNI-DIGITOS REDEFINES WS-DNI-BASE.
+000640     05  WS-DNI-DIGITO           PIC 9 OCCURS 8 TIMES.
+000650 01  WS-DNI-DV-INGRESADO        PIC 9(01).
+000660 01  WS-DNI-DV-CALCULADO        PIC 9(01).
+000670 01  WS-SW-DNI-VALIDO           PIC X(01) VALUE "N".
+000680     88  DNI-VALIDO              VALUE "S".
+000690 01  WS-SUMA                    PIC 9(04) COMP.
+000700 01  WS-RESTO                   PIC 9(02) COMP.
+000710 01  WS-PESO                    PIC 9(02) COMP.
+000720 01  WS-SUB                     PIC 9(02) COMP.
+000730
+000740 PROCEDURE DIVISION.
+000750
+000760******************************************************************
+000770* 0000-MAINLINE
+000780******************************************************************
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000810     PERFORM 2000-MENU-PRINCIPAL THRU 2000-EXIT
+000820         UNTIL OPCION-SALIR.
+000830     PERFORM 9000-TERMINAR THRU 9000-EXIT.
+000840     STOP RUN.
+000850
+000860******************************************************************
+000870* 1000-INICIALIZAR - ABRE EL MAESTRO, CREANDOLO SI NO EXISTE
+000880******************************************************************
+000890 1000-INICIALIZAR.
+000900     OPEN I-O PERSONA-FILE.
+000910     IF WS-PERSONA-STATUS = "35"
+000920         OPEN OUTPUT PERSONA-FILE
+000930         CLOSE PERSONA-FILE
+000940         OPEN I-O PERSONA-FILE
+000950     END-IF.
+000960 1000-EXIT.
+000970     EXIT.
+000980
+000990******************************************************************
+001000* 2000-MENU-PRINCIPAL - MUESTRA EL MENU Y DESPACHA LA OPCION
+001010******************************************************************
+001020 2000-MENU-PRINCIPAL.
+001030     PERFORM 2100-MOSTRAR-MENU THRU 2100-EXIT.
+001040     EVALUATE WS-OPCION
+001050         WHEN 1  PERFORM 3000-ALTA THRU 3000-EXIT
+001060         WHEN 2  PERFORM 4000-MODIFICACION THRU 4000-EXIT
+001070         WHEN 3  PERFORM 5000-BAJA THRU 5000-EXIT
+001080         WHEN 4  PERFORM 6000-CONSULTA THRU 6000-EXIT
+001090         WHEN 5  CONTINUE
+001100         WHEN OTHER
+001110             DISPLAY "OPCION INVALIDA."
+001120     END-EVALUATE.
+001130 2000-EXIT.
+001140     EXIT.
+001150
+001160 2100-MOSTRAR-MENU.
+001170     DISPLAY "1. ALTA DE PERSONA".
+001180     DISPLAY "2. MODIFICACION DE PERSONA".
+001190     DISPLAY "3. BAJA DE PERSONA".
+001200     DISPLAY "4. CONSULTA DE PERSONA".
+001210     DISPLAY "5. SALIR".
+001220     DISPLAY "Seleccione una opcion: ".
+001230     ACCEPT WS-OPCION.
+001240 2100-EXIT.
+001250     EXIT.
+001260
+001270******************************************************************
+001280* 3000-ALTA - AGREGA UNA PERSONA NUEVA, VALIDANDO EL DIGITO
+001290*     VERIFICADOR DEL DNI ANTES DE ESCRIBIR EL REGISTRO
+001300******************************************************************
+001310 3000-ALTA.
+001320     DISPLAY "DNI (8 digitos): ".
+001330     ACCEPT WS-DNI-BASE.
+001340     DISPLAY "Digito verificador: ".
+001350     ACCEPT WS-DNI-DV-INGRESADO.
+001360     PERFORM 2900-CALCULAR-DIGITO-VERIFICADOR THRU 2900-EXIT.
+001370     IF WS-DNI-DV-CALCULADO NOT = WS-DNI-DV-INGRESADO
+001380         DISPLAY "ERROR: DIGITO VERIFICADOR INVALIDO PARA EL "
+001390             "DNI INGRESADO."
+001400     ELSE
+001410         MOVE WS-DNI-BASE TO PERS-DNI
+001420         MOVE WS-DNI-DV-INGRESADO TO PERS-DNI-DV
+001430         DISPLAY "Nombre: "
+001440         ACCEPT PERS-NOMBRE
+001450         DISPLAY "Edad: "
+001460         ACCEPT PERS-EDAD
+001470         DISPLAY "Codigo de clasificacion (1-5): "
+001480         ACCEPT PERS-CLASIF-CODIGO
+001490         IF PERS-EDAD >= 18
+001500             SET PERS-ES-MAYOR-EDAD TO TRUE
+001510         ELSE
+001520             SET PERS-ES-MENOR-EDAD TO TRUE
+001530         END-IF
+001540         WRITE PERSONA-RECORD
+001550             INVALID KEY
+001560                 DISPLAY "ERROR: YA EXISTE UNA PERSONA CON ESE "
+001570                     "DNI."
+001580             NOT INVALID KEY
+001590                 DISPLAY "PERSONA DADA DE ALTA."
+001600         END-WRITE
+001610     END-IF.
+001620 3000-EXIT.
+001630     EXIT.
+001640
+001650******************************************************************
+001660* 2900-CALCULAR-DIGITO-VERIFICADOR - MODULO 11, PESOS 2 A 9
+001670*     CICLICOS DESDE EL DIGITO MAS SIGNIFICATIVO (WS-DNI-DIGITO(1)
+001680*     ES EL PRIMER BYTE DE WS-DNI-BASE, O SEA EL MAS A LA
+001690*     IZQUIERDA)
+001700******************************************************************
+001710 2900-CALCULAR-DIGITO-VERIFICADOR.
+001720     MOVE ZERO TO WS-SUMA.
+001730     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 8
+001740         PERFORM 2910-SUMAR-DIGITO THRU 2910-EXIT
+001750     END-PERFORM.
+001760     COMPUTE WS-RESTO = FUNCTION MOD(WS-SUMA, 11).
+001770     COMPUTE WS-DNI-DV-CALCULADO = 11 - WS-RESTO.
+001780     IF WS-DNI-DV-CALCULADO >= 10
+001790         MOVE 0 TO WS-DNI-DV-CALCULADO
+001800     END-IF.
+001810 2900-EXIT.
+001820     EXIT.
+001830
+001840 2910-SUMAR-DIGITO.
+001850     COMPUTE WS-PESO = FUNCTION MOD(WS-SUB - 1, 8) + 2.
+001860     COMPUTE WS-SUMA = WS-SUMA +
+001870         (WS-DNI-DIGITO(WS-SUB) * WS-PESO).
+001880 2910-EXIT.
+001890     EXIT.
+001900
+001910******************************************************************
+001920* 4000-MODIFICACION - ACTUALIZA NOMBRE Y EDAD DE UNA PERSONA
+001930*     EXISTENTE
+001940******************************************************************
+001950 4000-MODIFICACION.
+001960     DISPLAY "DNI a modificar: ".
+001970     ACCEPT PERS-DNI.
+001980     READ PERSONA-FILE
+001990         INVALID KEY
+002000             DISPLAY "ERROR: PERSONA NO ENCONTRADA."
+002010         NOT INVALID KEY
+002020             DISPLAY "Nuevo nombre: "
+002030             ACCEPT PERS-NOMBRE
+002040             DISPLAY "Nueva edad: "
+002050             ACCEPT PERS-EDAD
+002060             IF PERS-EDAD >= 18
+002070                 SET PERS-ES-MAYOR-EDAD TO TRUE
+002080             ELSE
+002090                 SET PERS-ES-MENOR-EDAD TO TRUE
+002100             END-IF
+002110             REWRITE PERSONA-RECORD
+002120                 INVALID KEY
+002130                     DISPLAY "ERROR AL MODIFICAR LA PERSONA."
+002140                 NOT INVALID KEY
+002150                     DISPLAY "PERSONA MODIFICADA."
+002160             END-REWRITE
+002170     END-READ.
+002180 4000-EXIT.
+002190     EXIT.
+002200
+002210******************************************************************
+002220* 5000-BAJA - ELIMINA UNA PERSONA DEL MAESTRO
+002230******************************************************************
+002240 5000-BAJA.
+002250     DISPLAY "DNI a dar de baja: ".
+002260     ACCEPT PERS-DNI.
+002270     DELETE PERSONA-FILE
+002280         INVALID KEY
+002290             DISPLAY "ERROR: PERSONA NO ENCONTRADA."
+002300         NOT INVALID KEY
+002310             DISPLAY "PERSONA DADA DE BAJA."
+002320     END-DELETE.
+002330 5000-EXIT.
+002340     EXIT.
+002350
+002360******************************************************************
+002370* 6000-CONSULTA - MUESTRA LOS DATOS DE UNA PERSONA POR DNI
+002380******************************************************************
+002390 6000-CONSULTA.
+002400     DISPLAY "DNI a consultar: ".
+002410     ACCEPT PERS-DNI.
+002420     READ PERSONA-FILE
+002430         INVALID KEY
+002440             DISPLAY "ERROR: PERSONA NO ENCONTRADA."
+002450         NOT INVALID KEY
+002460             DISPLAY "Nombre.......: " PERS-NOMBRE
+002470             DISPLAY "Edad.........: " PERS-EDAD
+002480             DISPLAY "Mayor de edad: " PERS-MAYORDEEDAD
+002490     END-READ.
+002500 6000-EXIT.
+002510     EXIT.
+002520
+002530******************************************************************
+002540* 9000-TERMINAR - CIERRA EL MAESTRO
+002550******************************************************************
+002560 9000-TERMINAR.
+002570     CLOSE PERSONA-FILE.
+002580 9000-EXIT.
+002590     EXIT.
+002600
+002610 END PROGRAM PersonaMant.
